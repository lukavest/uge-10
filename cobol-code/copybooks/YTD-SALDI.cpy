@@ -0,0 +1,8 @@
+
+           02  YS-KONTO-ID      PIC X(14) VALUE SPACES.
+           02  YS-AAR           PIC 9(04) VALUE ZEROS.
+           02  YS-MAANED        PIC 9(02) VALUE ZEROS.
+           02  YS-YTD-IND       PIC S9(10)V99 VALUE ZEROS.
+           02  YS-YTD-UD        PIC S9(10)V99 VALUE ZEROS.
+           02  YS-MTD-IND       PIC S9(10)V99 VALUE ZEROS.
+           02  YS-MTD-UD        PIC S9(10)V99 VALUE ZEROS.
