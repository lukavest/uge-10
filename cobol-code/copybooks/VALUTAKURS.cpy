@@ -0,0 +1,4 @@
+
+           02  VALUTA-KD        PIC X(04) VALUE SPACES.
+           02  KURS             PIC 9V9999 VALUE ZEROS.
+           02  KURS-DATO        PIC X(10) VALUE SPACES.
