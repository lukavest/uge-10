@@ -0,0 +1,6 @@
+
+           02  REG-NR          PIC 9(06) VALUE ZEROS.
+           02  BANKNAVN        PIC X(30) VALUE SPACES.
+           02  BANKADRESSE     PIC X(40) VALUE SPACES.
+           02  TELEFON         PIC X(08) VALUE SPACES.
+           02  EMAIL           PIC X(50) VALUE SPACES.
