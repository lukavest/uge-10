@@ -0,0 +1,3 @@
+
+           02  POST-NR          PIC 9(04) VALUE ZEROS.
+           02  POST-BY          PIC X(20) VALUE SPACES.
