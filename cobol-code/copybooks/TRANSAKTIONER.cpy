@@ -0,0 +1,12 @@
+
+           02  CPR             PIC X(11) VALUE SPACES.
+           02  NAVN             PIC X(41) VALUE SPACES.
+           02  ADRESSE          PIC X(60) VALUE SPACES.
+           02  FØDSELSDATO      PIC X(10) VALUE SPACES.
+           02  KONTO-ID         PIC X(14) VALUE SPACES.
+           02  REG-NR           PIC 9(06) VALUE ZEROS.
+           02  BELØB            PIC S9(10)V99 VALUE ZEROS.
+           02  VALUTA           PIC X(04) VALUE SPACES.
+           02  TRANS-TYPE       PIC X(20) VALUE SPACES.
+           02  BUTIK            PIC X(20) VALUE SPACES.
+           02  TIDSPUNKT        PIC X(26) VALUE SPACES.
