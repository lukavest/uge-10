@@ -0,0 +1 @@
+           02  PARM-ARKIV-DAGE  PIC 9(05) VALUE 00365.
