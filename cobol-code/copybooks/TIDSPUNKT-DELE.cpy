@@ -0,0 +1,14 @@
+
+           02  TP-AAR           PIC X(04).
+           02  FILLER           PIC X(01).
+           02  TP-MND           PIC X(02).
+           02  FILLER           PIC X(01).
+           02  TP-DAG           PIC X(02).
+           02  FILLER           PIC X(01).
+           02  TP-TIME          PIC X(02).
+           02  FILLER           PIC X(01).
+           02  TP-MIN           PIC X(02).
+           02  FILLER           PIC X(01).
+           02  TP-SEK           PIC X(02).
+           02  FILLER           PIC X(01).
+           02  TP-MIKRO         PIC X(06).
