@@ -0,0 +1,13 @@
+
+           02  PARM-SPLIT-SW    PIC X(01) VALUE "N".
+               88  PARM-SPLIT-JA     VALUE "Y".
+               88  PARM-SPLIT-NEJ    VALUE "N".
+               88  PARM-SPLIT-KUNDE  VALUE "K".
+           02  PARM-FRA-DATO    PIC X(10) VALUE SPACES.
+           02  PARM-TIL-DATO    PIC X(10) VALUE SPACES.
+           02  PARM-OVERTRAEK-GRAENSE PIC S9(10)V99 VALUE ZEROS.
+           02  PARM-CSV-SW      PIC X(01) VALUE "N".
+               88  PARM-CSV-JA       VALUE "Y".
+               88  PARM-CSV-NEJ      VALUE "N".
+           02  PARM-DORMANT-MAANEDER PIC 9(03) VALUE 006.
+           02  PARM-KONTO-FILTER PIC X(14) VALUE SPACES.
