@@ -0,0 +1,7 @@
+
+           02  PARM-TOP-N       PIC 99 VALUE 03.
+           02  PARM-STRATEGI    PIC X(01) VALUE "L".
+               88  PARM-HIMEM       VALUE "H".
+               88  PARM-LOMEM       VALUE "L".
+           02  PARM-SEGMENT-LAV PIC S9(10)V99 VALUE 10000.00.
+           02  PARM-SEGMENT-HOJ PIC S9(10)V99 VALUE 100000.00.
