@@ -0,0 +1,4 @@
+
+           02  KONTO-ID         PIC X(14) VALUE SPACES.
+           02  NAVN             PIC X(41) VALUE SPACES.
+           02  SALDO            PIC S9(10)V99 VALUE ZEROS.
