@@ -0,0 +1,5 @@
+
+           02  PARM-SORT        PIC X(01) VALUE "N".
+               88  PARM-SORT-NAVN   VALUE "E".
+               88  PARM-SORT-SALDO  VALUE "B".
+               88  PARM-SORT-NONE   VALUE "N".
