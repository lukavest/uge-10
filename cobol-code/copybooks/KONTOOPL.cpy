@@ -0,0 +1,6 @@
+
+           02  KUNDE-ID         PIC X(10) VALUE SPACES.
+           02  KONTO-ID         PIC X(14) VALUE SPACES.
+           02  KONTO-TYPE       PIC X(10) VALUE SPACES.
+           02  BALANCE          PIC S9(10)V99 VALUE ZEROS.
+           02  VALUTA-KD        PIC X(04) VALUE SPACES.
