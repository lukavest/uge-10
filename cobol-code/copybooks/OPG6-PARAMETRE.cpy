@@ -0,0 +1,6 @@
+
+           02  PARM-LOOKUP-SW   PIC X(01) VALUE "N".
+               88  PARM-LOOKUP-JA   VALUE "Y".
+               88  PARM-LOOKUP-NEJ  VALUE "N".
+           02  PARM-KUNDE-ID    PIC X(10) VALUE SPACES.
+           02  PARM-EFTERNAVN   PIC X(20) VALUE SPACES.
