@@ -16,7 +16,11 @@
        fd fil-in.
        01 kunde-opl.
            copy "../copybooks/KUNDER.cpy".
-       
+       01 kunde-opl-trailer redefines kunde-opl.
+           02 tr-marker    pic X(07).
+           02 tr-antal     pic 9(06).
+           02 filler       pic X(310).
+
        fd fil-out.
        01 kunde-adr.
            02 navn-adr pic X(100).
@@ -33,22 +37,25 @@
                    at end
                        move "Y" to eof-flag
                    not at end
-                       move KUNDE-ID to navn-adr
-                       perform write-para
-                       
-                       perform format-navn
-                       perform format-adr
-                       perform format-by
+                       if tr-marker of kunde-opl-trailer = "TRAILER"
+                           move "Y" to eof-flag
+                       else
+                           move KUNDE-ID to navn-adr
+                           perform write-para
 
-                       move TELEFON to navn-adr
-                       perform write-para
+                           perform format-navn
+                           perform format-adr
+                           perform format-by
 
-                       move EMAIL to navn-adr
-                       perform write-para
+                           move TELEFON to navn-adr
+                           perform write-para
 
-                       move spaces to navn-adr
-                       perform write-para
-                       
+                           move EMAIL to navn-adr
+                           perform write-para
+
+                           move spaces to navn-adr
+                           perform write-para
+                       end-if
                end-read
            end-perform
     
@@ -69,7 +76,7 @@
            perform write-para.
 
        format-adr.
-           string function trim(VEJNAVN,trailing) 
+           string function trim(VEJNAVN,trailing)
                   delimited by size
                   " " delimited by size
                   HUSNR delimited by space
@@ -79,7 +86,11 @@
                   SIDE delimited by space
                   into navn-adr
            end-string
-           perform write-para.
+           perform write-para
+           if ADR-LINJE-2 not = spaces
+               move ADR-LINJE-2 to navn-adr
+               perform write-para
+           end-if.
 
        format-by.
            string POSTNR delimited by space
