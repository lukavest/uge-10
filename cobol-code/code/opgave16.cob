@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-16.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIL-KONTI ASSIGN TO "../data/KontoOpl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KUNDER ASSIGN TO "../data/Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-TRANS ASSIGN TO "../data/Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-KONTI.
+       01 KONTO-REKORD.
+           COPY "../copybooks/KONTOOPL.cpy".
+       01 KONTO-REKORD-TRAILER REDEFINES KONTO-REKORD.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(37).
+
+       FD FIL-KUNDER.
+       01 KUNDE-OPL.
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-OPL-TRAILER REDEFINES KUNDE-OPL.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
+
+       FD FIL-TRANS.
+       01 TRANSAKTIONER.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANSAKTIONER-TRAILER REDEFINES TRANSAKTIONER.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(211).
+
+       WORKING-STORAGE SECTION.
+       01 RENTE-TABLE.
+           02 FILLER PIC X(10)   VALUE "LØNKONTO".
+           02 FILLER PIC SV9999  VALUE 0.0005.
+           02 FILLER PIC X(10)   VALUE "OPSPARING".
+           02 FILLER PIC SV9999  VALUE 0.0015.
+           02 FILLER PIC X(10)   VALUE "LÅN".
+           02 FILLER PIC SV9999  VALUE -0.0070.
+           02 FILLER PIC X(10)   VALUE "BUDGET".
+           02 FILLER PIC SV9999  VALUE 0.0000.
+       01 RENTE-ARR REDEFINES RENTE-TABLE.
+           02 RENTE-ENTRY OCCURS 4 TIMES.
+               03 RENTE-TYPE  PIC X(10).
+               03 RENTE-SATS  PIC SV9999.
+       01 RENTE-IX        PIC 9(02) VALUE 0.
+       01 RENTE-MATCH-SW  PIC X(01) VALUE "N".
+       01 RENTE-BELOEB    PIC S9(10)V99 VALUE ZEROS.
+
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+       01 EOF-FLAG         PIC X(01) VALUE "N".
+
+       01 MAX-KUNDER    PIC 9(04) VALUE 1000.
+       01 NUM-KUNDER    PIC 9(04) VALUE 0.
+       01 KUNDE-ARR OCCURS 1 TO 1000 TIMES DEPENDING ON NUM-KUNDER.
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-MATCH-IX  PIC 9(04) VALUE 0.
+
+       01 MAX-KONTI     PIC 9(04) VALUE 1000.
+       01 NUM-KONTI     PIC 9(04) VALUE 0.
+       01 KONTO-ARR OCCURS 1 TO 1000 TIMES DEPENDING ON NUM-KONTI.
+           COPY "../copybooks/KONTOOPL.cpy".
+           02 KONTO-RENTE-BELOEB PIC S9(10)V99 VALUE ZEROS.
+           02 KONTO-POSTED-SW   PIC X(01) VALUE "N".
+       01 KONTO-IX        PIC 9(04) VALUE 0.
+       01 KONTO-IX2       PIC 9(04) VALUE 0.
+       01 KUNDE-IX2       PIC 9(04) VALUE 0.
+       01 GROUP-START-IX  PIC 9(05) VALUE 1.
+
+       01 NUM-TRANS     PIC 9(05) VALUE 10000.
+       01 TRANS-ARR OCCURS 0 TO 10000 TIMES DEPENDING ON NUM-TRANS.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANS-IX        PIC 9(05) VALUE 0.
+
+       01 NUM-OUT-TRANS PIC 9(05) VALUE 0.
+       01 OUT-TRANS-ARR OCCURS 0 TO 10000 TIMES
+               DEPENDING ON NUM-OUT-TRANS.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 OUT-IX          PIC 9(05) VALUE 0.
+
+       01 RENTE-POSTING.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+
+       01 RUN-DATE        PIC 9(08).
+       01 RUN-TIME        PIC 9(08).
+       01 RENTE-TIDSPUNKT PIC X(26).
+
+       01 RENTE-NAVN      PIC X(41) VALUE SPACES.
+       01 RENTE-ANTAL-POSTERET PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM KUNDE-ARR-FILL
+           PERFORM KONTO-ARR-FILL
+           PERFORM TRANS-ARR-FILL
+           PERFORM RUN-STAMP-FILL
+           PERFORM BEREGN-RENTE
+           PERFORM MERGE-RENTE-POSTERINGER
+           PERFORM TRANS-ARR-REWRITE
+           DISPLAY "Rentetilskrivning gennemfoert - "
+               RENTE-ANTAL-POSTERET " posteringer oprettet."
+           STOP RUN.
+
+       KUNDE-ARR-FILL.
+           OPEN INPUT FIL-KUNDER
+           MOVE "N" TO TRAILER-FOUND-SW
+           MOVE 0 TO NUM-KUNDER
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-KUNDER INTO KUNDE-OPL
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF TR-MARKER OF KUNDE-OPL-TRAILER = "TRAILER"
+                           MOVE "Y" TO EOF-FLAG
+                           MOVE "Y" TO TRAILER-FOUND-SW
+                           MOVE TR-ANTAL OF KUNDE-OPL-TRAILER
+                             TO TRAILER-ANTAL
+                       ELSE
+                           ADD 1 TO NUM-KUNDER
+                           MOVE KUNDE-OPL TO KUNDE-ARR(NUM-KUNDER)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-KUNDER
+
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Kundeoplysninger.txt mangler "
+                   "sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-KUNDER NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Kundeoplysninger.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-KUNDER
+               STOP RUN
+           END-IF.
+
+       KONTO-ARR-FILL.
+           OPEN INPUT FIL-KONTI
+           MOVE "N" TO TRAILER-FOUND-SW
+           MOVE 0 TO NUM-KONTI
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-KONTI INTO KONTO-REKORD
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF TR-MARKER OF KONTO-REKORD-TRAILER = "TRAILER"
+                           MOVE "Y" TO EOF-FLAG
+                           MOVE "Y" TO TRAILER-FOUND-SW
+                           MOVE TR-ANTAL OF KONTO-REKORD-TRAILER
+                             TO TRAILER-ANTAL
+                       ELSE
+                           ADD 1 TO NUM-KONTI
+                           MOVE KONTO-REKORD TO KONTO-ARR(NUM-KONTI)
+                           MOVE ZEROS TO KONTO-RENTE-BELOEB
+                               OF KONTO-ARR(NUM-KONTI)
+                           MOVE "N" TO KONTO-POSTED-SW
+                               OF KONTO-ARR(NUM-KONTI)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-KONTI
+
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: KontoOpl.txt mangler sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-KONTI NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: KontoOpl.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-KONTI
+               STOP RUN
+           END-IF.
+
+       TRANS-ARR-FILL.
+           OPEN INPUT FIL-TRANS
+           MOVE "N" TO TRAILER-FOUND-SW
+           MOVE 0 TO NUM-TRANS
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-TRANS INTO TRANSAKTIONER
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF TR-MARKER OF TRANSAKTIONER-TRAILER = "TRAILER"
+                           MOVE "Y" TO EOF-FLAG
+                           MOVE "Y" TO TRAILER-FOUND-SW
+                           MOVE TR-ANTAL OF TRANSAKTIONER-TRAILER
+                             TO TRAILER-ANTAL
+                       ELSE
+                           ADD 1 TO NUM-TRANS
+                           MOVE TRANSAKTIONER TO TRANS-ARR(NUM-TRANS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-TRANS
+
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Transaktioner.txt mangler "
+                   "sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-TRANS NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Transaktioner.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-TRANS
+               STOP RUN
+           END-IF.
+
+       RUN-STAMP-FILL.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           STRING
+               RUN-DATE(1:4) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(5:2) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(7:2) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-TIME(1:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(3:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(5:2) DELIMITED BY SIZE
+               "."           DELIMITED BY SIZE
+               RUN-TIME(7:2) DELIMITED BY SIZE
+               "0000"        DELIMITED BY SIZE
+           INTO RENTE-TIDSPUNKT.
+
+       LOOKUP-RENTE-SATS.
+           MOVE "N" TO RENTE-MATCH-SW
+           PERFORM VARYING RENTE-IX FROM 1 BY 1 UNTIL RENTE-IX > 4
+               IF KONTO-TYPE OF KONTO-ARR(KONTO-IX)
+                       = RENTE-TYPE(RENTE-IX)
+                   MOVE "Y" TO RENTE-MATCH-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BEREGN-RENTE.
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > NUM-KONTI
+               PERFORM LOOKUP-RENTE-SATS
+               IF RENTE-MATCH-SW = "Y"
+                   COMPUTE RENTE-BELOEB ROUNDED =
+                       BALANCE OF KONTO-ARR(KONTO-IX)
+                           * RENTE-SATS(RENTE-IX)
+                   MOVE RENTE-BELOEB
+                     TO KONTO-RENTE-BELOEB OF KONTO-ARR(KONTO-IX)
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-KUNDE-BY-ID.
+           MOVE 0 TO KUNDE-MATCH-IX
+           PERFORM VARYING KUNDE-IX2 FROM 1 BY 1
+                   UNTIL KUNDE-IX2 > NUM-KUNDER
+               IF KUNDE-ID OF KUNDE-ARR(KUNDE-IX2)
+                       = KUNDE-ID OF KONTO-ARR(KONTO-IX)
+                   MOVE KUNDE-IX2 TO KUNDE-MATCH-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BUILD-RENTE-POSTING.
+           MOVE SPACES TO RENTE-POSTING
+           PERFORM LOOKUP-KUNDE-BY-ID
+           IF KUNDE-MATCH-IX > 0
+               MOVE CPR OF KUNDE-ARR(KUNDE-MATCH-IX)
+                 TO CPR OF RENTE-POSTING
+               MOVE SPACES TO RENTE-NAVN
+               STRING
+                   FORNAVN OF KUNDE-ARR(KUNDE-MATCH-IX)
+                                                   DELIMITED BY SPACE
+                   " "                             DELIMITED BY SIZE
+                   EFTERNAVN OF KUNDE-ARR(KUNDE-MATCH-IX)
+                                                   DELIMITED BY SPACE
+               INTO RENTE-NAVN
+               MOVE RENTE-NAVN TO NAVN OF RENTE-POSTING
+               STRING
+                   FUNCTION TRIM(VEJNAVN OF KUNDE-ARR(KUNDE-MATCH-IX))
+                                                   DELIMITED BY SIZE
+                   " "                             DELIMITED BY SIZE
+                   HUSNR OF KUNDE-ARR(KUNDE-MATCH-IX)
+                                                   DELIMITED BY SPACE
+                   " "                             DELIMITED BY SIZE
+                   BY-ADR OF KUNDE-ARR(KUNDE-MATCH-IX)
+                                                   DELIMITED BY SPACE
+               INTO ADRESSE OF RENTE-POSTING
+           END-IF
+           MOVE KONTO-ID OF KONTO-ARR(KONTO-IX)
+             TO KONTO-ID OF RENTE-POSTING
+           MOVE ZEROS TO REG-NR OF RENTE-POSTING
+           MOVE KONTO-RENTE-BELOEB OF KONTO-ARR(KONTO-IX)
+             TO BELØB OF RENTE-POSTING
+           MOVE VALUTA-KD OF KONTO-ARR(KONTO-IX)
+             TO VALUTA OF RENTE-POSTING
+           MOVE "RENTE" TO TRANS-TYPE OF RENTE-POSTING
+           MOVE "BANKEN" TO BUTIK OF RENTE-POSTING
+           MOVE RENTE-TIDSPUNKT TO TIDSPUNKT OF RENTE-POSTING
+           ADD 1 TO OUT-IX
+           MOVE RENTE-POSTING TO OUT-TRANS-ARR(OUT-IX)
+           MOVE "Y" TO KONTO-POSTED-SW OF KONTO-ARR(KONTO-IX)
+           ADD 1 TO RENTE-ANTAL-POSTERET.
+
+       APPEND-RENTE-FOR-GROUP.
+           PERFORM VARYING KONTO-IX2 FROM 1 BY 1
+                   UNTIL KONTO-IX2 > NUM-KONTI
+               IF KONTO-ID OF KONTO-ARR(KONTO-IX2)
+                       = KONTO-ID OF TRANS-ARR(GROUP-START-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF KONTO-IX2 <= NUM-KONTI
+               MOVE KONTO-IX2 TO KONTO-IX
+               IF KONTO-POSTED-SW OF KONTO-ARR(KONTO-IX) = "N"
+                       AND KONTO-RENTE-BELOEB OF KONTO-ARR(KONTO-IX)
+                           NOT = ZEROS
+                   PERFORM BUILD-RENTE-POSTING
+               END-IF
+           END-IF.
+
+       MERGE-RENTE-POSTERINGER.
+           MOVE 0 TO OUT-IX
+           IF NUM-TRANS > 0
+               MOVE 1 TO GROUP-START-IX
+               PERFORM VARYING TRANS-IX FROM 1 BY 1
+                       UNTIL TRANS-IX > NUM-TRANS
+                   IF TRANS-IX > GROUP-START-IX
+                           AND KONTO-ID OF TRANS-ARR(TRANS-IX) NOT =
+                               KONTO-ID OF TRANS-ARR(GROUP-START-IX)
+                       PERFORM APPEND-RENTE-FOR-GROUP
+                       MOVE TRANS-IX TO GROUP-START-IX
+                   END-IF
+                   ADD 1 TO OUT-IX
+                   MOVE TRANS-ARR(TRANS-IX) TO OUT-TRANS-ARR(OUT-IX)
+               END-PERFORM
+               PERFORM APPEND-RENTE-FOR-GROUP
+           END-IF
+
+           *> konti uden transaktioner endnu paaloeber stadig rente
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > NUM-KONTI
+               IF KONTO-POSTED-SW OF KONTO-ARR(KONTO-IX) = "N"
+                       AND KONTO-RENTE-BELOEB OF KONTO-ARR(KONTO-IX)
+                           NOT = ZEROS
+                   PERFORM BUILD-RENTE-POSTING
+               END-IF
+           END-PERFORM
+           MOVE OUT-IX TO NUM-OUT-TRANS.
+
+       TRANS-ARR-REWRITE.
+           OPEN OUTPUT FIL-TRANS
+           PERFORM VARYING OUT-IX FROM 1 BY 1
+                   UNTIL OUT-IX > NUM-OUT-TRANS
+               WRITE TRANSAKTIONER FROM OUT-TRANS-ARR(OUT-IX)
+           END-PERFORM
+           MOVE SPACES TO TRANSAKTIONER
+           MOVE "TRAILER" TO TR-MARKER OF TRANSAKTIONER-TRAILER
+           MOVE NUM-OUT-TRANS TO TR-ANTAL OF TRANSAKTIONER-TRAILER
+           WRITE TRANSAKTIONER
+           CLOSE FIL-TRANS.
