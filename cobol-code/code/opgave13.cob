@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-13.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FIL-BANKER ASSIGN TO "../data/Banker.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-BANKER.
+       01 BANKER.
+           COPY "../copybooks/BANKER.cpy".
+       01 BANKER-TRAILER REDEFINES BANKER.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(121).
+
+       WORKING-STORAGE SECTION.
+       01 IX            PIC 9(05) VALUE 1.
+       01 NUM-BANKER    PIC 9(04) VALUE 100.
+       01 BANK-ARR OCCURS 0 TO 100 TIMES DEPENDING ON NUM-BANKER.
+           COPY "../copybooks/BANKER.cpy".
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+
+       01 SOEGE-REG-NR  PIC 9(06).
+       01 FOUND-IX      PIC 9(05) VALUE 0.
+       01 MENU-VALG     PIC X(01).
+       01 FORTSAET-SW   PIC X(01) VALUE "J".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM BANK-ARR-FILL
+           PERFORM UNTIL FORTSAET-SW NOT = "J"
+               PERFORM SHOW-MENU
+               ACCEPT MENU-VALG
+               EVALUATE MENU-VALG
+                   WHEN "1"
+                       PERFORM TILFOEJ-BANK
+                   WHEN "2"
+                       PERFORM AENDRE-BANK
+                   WHEN "3"
+                       MOVE "N" TO FORTSAET-SW
+                   WHEN OTHER
+                       DISPLAY "Ukendt valg."
+               END-EVALUATE
+           END-PERFORM
+           PERFORM BANK-ARR-REWRITE
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "1. Opret ny bank"
+           DISPLAY "2. Aendre bank"
+           DISPLAY "3. Afslut og gem"
+           DISPLAY "Valg: " WITH NO ADVANCING.
+
+       BANK-ARR-FILL.
+           OPEN INPUT FIL-BANKER
+           MOVE "N" TO TRAILER-FOUND-SW
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-BANKER
+               READ FIL-BANKER INTO BANK-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-BANKER
+                       EXIT PERFORM
+               END-READ
+               IF TR-MARKER OF BANKER-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-BANKER
+                   MOVE TR-ANTAL OF BANKER-TRAILER TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE FIL-BANKER
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Banker.txt mangler sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-BANKER NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Banker.txt - forventet " TRAILER-ANTAL
+                   " poster, fandt " NUM-BANKER
+               STOP RUN
+           END-IF
+           DISPLAY "Antal banker indlaest: " NUM-BANKER.
+
+       FIND-BANK.
+           DISPLAY "Reg.nr: " WITH NO ADVANCING
+           ACCEPT SOEGE-REG-NR
+           MOVE 0 TO FOUND-IX
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-BANKER
+               IF REG-NR OF BANK-ARR(IX) = SOEGE-REG-NR
+                   MOVE IX TO FOUND-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       TILFOEJ-BANK.
+           PERFORM FIND-BANK
+           IF FOUND-IX NOT = 0
+               DISPLAY "FEJL: Reg.nr findes allerede - "
+                   "duplikeret registreringsnummer afvist."
+           ELSE
+               IF NUM-BANKER >= 100
+                   DISPLAY "FEJL: Bank-tabel fuld."
+               ELSE
+                   ADD 1 TO NUM-BANKER
+                   MOVE SPACES TO BANK-ARR(NUM-BANKER)
+                   MOVE SOEGE-REG-NR TO REG-NR OF BANK-ARR(NUM-BANKER)
+                   MOVE NUM-BANKER TO FOUND-IX
+                   PERFORM INDTAST-BANK-FELTER
+               END-IF
+           END-IF.
+
+       AENDRE-BANK.
+           PERFORM FIND-BANK
+           IF FOUND-IX = 0
+               DISPLAY "FEJL: Reg.nr ikke fundet."
+           ELSE
+               PERFORM INDTAST-BANK-FELTER
+           END-IF.
+
+       INDTAST-BANK-FELTER.
+           DISPLAY "Banknavn: " WITH NO ADVANCING
+           ACCEPT BANKNAVN OF BANK-ARR(FOUND-IX)
+           DISPLAY "Bankadresse: " WITH NO ADVANCING
+           ACCEPT BANKADRESSE OF BANK-ARR(FOUND-IX)
+           DISPLAY "Telefon: " WITH NO ADVANCING
+           ACCEPT TELEFON OF BANK-ARR(FOUND-IX)
+           DISPLAY "Email: " WITH NO ADVANCING
+           ACCEPT EMAIL OF BANK-ARR(FOUND-IX)
+           DISPLAY "Bank " SOEGE-REG-NR " gemt.".
+
+       BANK-ARR-REWRITE.
+           OPEN OUTPUT FIL-BANKER
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-BANKER
+               WRITE BANKER FROM BANK-ARR(IX)
+           END-PERFORM
+           MOVE SPACES TO BANKER
+           MOVE "TRAILER" TO TR-MARKER OF BANKER-TRAILER
+           MOVE NUM-BANKER TO TR-ANTAL OF BANKER-TRAILER
+           WRITE BANKER
+           CLOSE FIL-BANKER.
