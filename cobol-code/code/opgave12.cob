@@ -0,0 +1,400 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-12.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FIL-KUNDER ASSIGN TO "../data/Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-KUNDER.
+       01 KUNDE-OPL.
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-OPL-TRAILER REDEFINES KUNDE-OPL.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
+
+       WORKING-STORAGE SECTION.
+       01 IX            PIC 9(05) VALUE 1.
+       01 NUM-KUNDER    PIC 9(04) VALUE 1000.
+       01 KUNDE-ARR OCCURS 0 TO 1000 TIMES DEPENDING ON NUM-KUNDER.
+           COPY "../copybooks/KUNDER.cpy".
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+
+       01 SOEGE-ID      PIC X(10).
+       01 FOUND-IX      PIC 9(05) VALUE 0.
+       01 MENU-VALG     PIC X(01).
+       01 FORTSAET-SW   PIC X(01) VALUE "J".
+       01 VALID-SW      PIC X(01) VALUE "N".
+       01 CHAR-IX       PIC 9(02) VALUE 0.
+       01 ONE-CHAR      PIC X(01).
+
+       01 KONTO-KONTROL-TABLE.
+           02 FILLER PIC X(03) VALUE "000".
+           02 FILLER PIC X(03) VALUE "101".
+           02 FILLER PIC X(03) VALUE "202".
+           02 FILLER PIC X(03) VALUE "303".
+           02 FILLER PIC X(03) VALUE "404".
+           02 FILLER PIC X(03) VALUE "505".
+           02 FILLER PIC X(03) VALUE "606".
+           02 FILLER PIC X(03) VALUE "707".
+           02 FILLER PIC X(03) VALUE "808".
+           02 FILLER PIC X(03) VALUE "909".
+           02 FILLER PIC X(03) VALUE "A10".
+           02 FILLER PIC X(03) VALUE "B11".
+           02 FILLER PIC X(03) VALUE "C12".
+           02 FILLER PIC X(03) VALUE "D13".
+           02 FILLER PIC X(03) VALUE "E14".
+           02 FILLER PIC X(03) VALUE "F15".
+           02 FILLER PIC X(03) VALUE "G16".
+           02 FILLER PIC X(03) VALUE "H17".
+           02 FILLER PIC X(03) VALUE "I18".
+           02 FILLER PIC X(03) VALUE "J19".
+           02 FILLER PIC X(03) VALUE "K20".
+           02 FILLER PIC X(03) VALUE "L21".
+           02 FILLER PIC X(03) VALUE "M22".
+           02 FILLER PIC X(03) VALUE "N23".
+           02 FILLER PIC X(03) VALUE "O24".
+           02 FILLER PIC X(03) VALUE "P25".
+           02 FILLER PIC X(03) VALUE "Q26".
+           02 FILLER PIC X(03) VALUE "R27".
+           02 FILLER PIC X(03) VALUE "S28".
+           02 FILLER PIC X(03) VALUE "T29".
+           02 FILLER PIC X(03) VALUE "U30".
+           02 FILLER PIC X(03) VALUE "V31".
+           02 FILLER PIC X(03) VALUE "W32".
+           02 FILLER PIC X(03) VALUE "X33".
+           02 FILLER PIC X(03) VALUE "Y34".
+           02 FILLER PIC X(03) VALUE "Z35".
+       01 KONTO-KONTROL-ARR REDEFINES KONTO-KONTROL-TABLE.
+           02 KONTROL-ENTRY OCCURS 36 TIMES.
+               03 KV-KODE      PIC X(01).
+               03 KV-VAERDI    PIC 9(02).
+       01 KV-IX            PIC 9(02) VALUE 0.
+
+       01 KONTO-REARR       PIC X(20) VALUE SPACES.
+       01 KONTO-LEN         PIC 9(02) VALUE 0.
+       01 KONTO-KAR         PIC X(01) VALUE SPACE.
+       01 KONTO-REST        PIC 9(02) VALUE 0.
+       01 KONTO-DIGIT-VAL   PIC 9(02) VALUE 0.
+       01 KONTO-KAR-IX      PIC 9(02) VALUE 0.
+       01 KONTO-TIER        PIC 9(01) VALUE 0.
+       01 KONTO-ENER         PIC 9(01) VALUE 0.
+
+       01 TODAY-DATE        PIC 9(08) VALUE ZEROS.
+       01 TODAY-DATO        PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM KUNDE-ARR-FILL
+           PERFORM UNTIL FORTSAET-SW NOT = "J"
+               PERFORM SHOW-MENU
+               ACCEPT MENU-VALG
+               EVALUATE MENU-VALG
+                   WHEN "1"
+                       PERFORM TILFOEJ-KUNDE
+                   WHEN "2"
+                       PERFORM AENDRE-KUNDE
+                   WHEN "3"
+                       PERFORM DEAKTIVER-KUNDE
+                   WHEN "4"
+                       MOVE "N" TO FORTSAET-SW
+                   WHEN OTHER
+                       DISPLAY "Ukendt valg."
+               END-EVALUATE
+           END-PERFORM
+           PERFORM KUNDE-ARR-REWRITE
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "1. Opret ny kunde"
+           DISPLAY "2. Aendre kunde"
+           DISPLAY "3. Deaktiver kunde"
+           DISPLAY "4. Afslut og gem"
+           DISPLAY "Valg: " WITH NO ADVANCING.
+
+       KUNDE-ARR-FILL.
+           OPEN INPUT FIL-KUNDER
+           MOVE "N" TO TRAILER-FOUND-SW
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               READ FIL-KUNDER INTO KUNDE-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-KUNDER
+                       EXIT PERFORM
+               END-READ
+               IF TR-MARKER OF KUNDE-OPL-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-KUNDER
+                   MOVE TR-ANTAL OF KUNDE-OPL-TRAILER
+                     TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE FIL-KUNDER
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Kundeoplysninger.txt mangler "
+                   "sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-KUNDER NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Kundeoplysninger.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-KUNDER
+               STOP RUN
+           END-IF
+           DISPLAY "Antal kunder indlaest: " NUM-KUNDER.
+
+       FIND-KUNDE.
+           DISPLAY "Kunde-ID: " WITH NO ADVANCING
+           ACCEPT SOEGE-ID
+           MOVE 0 TO FOUND-IX
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               IF KUNDE-ID OF KUNDE-ARR(IX) = SOEGE-ID
+                   MOVE IX TO FOUND-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       TILFOEJ-KUNDE.
+           PERFORM FIND-KUNDE
+           IF FOUND-IX NOT = 0
+               DISPLAY "FEJL: Kunde-ID findes allerede."
+           ELSE
+               IF NUM-KUNDER >= 1000
+                   DISPLAY "FEJL: Kundetabel fuld."
+               ELSE
+                   ADD 1 TO NUM-KUNDER
+                   MOVE SPACES TO KUNDE-ARR(NUM-KUNDER)
+                   MOVE SOEGE-ID TO KUNDE-ID OF KUNDE-ARR(NUM-KUNDER)
+                   MOVE "A" TO KUNDE-STATUS OF KUNDE-ARR(NUM-KUNDER)
+                   MOVE "A" TO KONTO-STATUS OF KUNDE-ARR(NUM-KUNDER)
+                   MOVE ZEROS TO BALANCE OF KUNDE-ARR(NUM-KUNDER)
+                   MOVE "P" TO KONTAKT-KANAL OF KUNDE-ARR(NUM-KUNDER)
+                   PERFORM STAMP-AABNINGSDATO
+                   MOVE TODAY-DATO
+                     TO KONTO-AABNET-DATO OF KUNDE-ARR(NUM-KUNDER)
+                   MOVE NUM-KUNDER TO FOUND-IX
+                   PERFORM INDTAST-KUNDE-FELTER
+               END-IF
+           END-IF.
+
+       AENDRE-KUNDE.
+           PERFORM FIND-KUNDE
+           IF FOUND-IX = 0
+               DISPLAY "FEJL: Kunde-ID ikke fundet."
+           ELSE
+               PERFORM INDTAST-KUNDE-FELTER
+           END-IF.
+
+       DEAKTIVER-KUNDE.
+           PERFORM FIND-KUNDE
+           IF FOUND-IX = 0
+               DISPLAY "FEJL: Kunde-ID ikke fundet."
+           ELSE
+               MOVE "I" TO KUNDE-STATUS OF KUNDE-ARR(FOUND-IX)
+               DISPLAY "Kunde " SOEGE-ID " er deaktiveret."
+           END-IF.
+
+       INDTAST-KUNDE-FELTER.
+           DISPLAY "Fornavn: " WITH NO ADVANCING
+           ACCEPT FORNAVN OF KUNDE-ARR(FOUND-IX)
+           DISPLAY "Efternavn: " WITH NO ADVANCING
+           ACCEPT EFTERNAVN OF KUNDE-ARR(FOUND-IX)
+           MOVE "N" TO VALID-SW
+           PERFORM UNTIL VALID-SW = "Y"
+               DISPLAY "CPR (11 cifre): " WITH NO ADVANCING
+               ACCEPT CPR OF KUNDE-ARR(FOUND-IX)
+               PERFORM VALIDATE-CPR
+               IF VALID-SW NOT = "Y"
+                   DISPLAY "FEJL: CPR skal vaere 11 cifre."
+               END-IF
+           END-PERFORM
+           MOVE "N" TO VALID-SW
+           PERFORM UNTIL VALID-SW = "Y"
+               DISPLAY "Kontonummer: " WITH NO ADVANCING
+               ACCEPT KONTO-NUMMER OF KUNDE-ARR(FOUND-IX)
+               PERFORM VALIDATE-KONTONUMMER
+               IF VALID-SW NOT = "Y"
+                   DISPLAY "FEJL: Ugyldigt kontonummer (kontrolciffer)."
+               END-IF
+           END-PERFORM
+           DISPLAY "Valutakode: " WITH NO ADVANCING
+           ACCEPT VALUTAKODE OF KUNDE-ARR(FOUND-IX)
+           DISPLAY "Vejnavn: " WITH NO ADVANCING
+           ACCEPT VEJNAVN OF KUNDE-ARR(FOUND-IX)
+           DISPLAY "Husnummer: " WITH NO ADVANCING
+           ACCEPT HUSNR OF KUNDE-ARR(FOUND-IX)
+           DISPLAY "Etage: " WITH NO ADVANCING
+           ACCEPT ETAGE OF KUNDE-ARR(FOUND-IX)
+           DISPLAY "Side: " WITH NO ADVANCING
+           ACCEPT SIDE OF KUNDE-ARR(FOUND-IX)
+           DISPLAY "By: " WITH NO ADVANCING
+           ACCEPT BY-ADR OF KUNDE-ARR(FOUND-IX)
+           DISPLAY "Landekode: " WITH NO ADVANCING
+           ACCEPT LANDE-KODE OF KUNDE-ARR(FOUND-IX)
+
+           MOVE "N" TO VALID-SW
+           PERFORM UNTIL VALID-SW = "Y"
+               DISPLAY "Postnr (4 cifre): " WITH NO ADVANCING
+               ACCEPT POSTNR OF KUNDE-ARR(FOUND-IX)
+               PERFORM VALIDATE-POSTNR
+               IF VALID-SW NOT = "Y"
+                   DISPLAY "FEJL: Postnr skal vaere 4 cifre."
+               END-IF
+           END-PERFORM
+
+           MOVE "N" TO VALID-SW
+           PERFORM UNTIL VALID-SW = "Y"
+               DISPLAY "Telefon (8 cifre): " WITH NO ADVANCING
+               ACCEPT TELEFON OF KUNDE-ARR(FOUND-IX)
+               PERFORM VALIDATE-TELEFON
+               IF VALID-SW NOT = "Y"
+                   DISPLAY "FEJL: Telefon skal vaere numerisk."
+               END-IF
+           END-PERFORM
+
+           MOVE "N" TO VALID-SW
+           PERFORM UNTIL VALID-SW = "Y"
+               DISPLAY "Email: " WITH NO ADVANCING
+               ACCEPT EMAIL OF KUNDE-ARR(FOUND-IX)
+               PERFORM VALIDATE-EMAIL
+               IF VALID-SW NOT = "Y"
+                   DISPLAY "FEJL: Email skal indeholde '@'."
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Kunde " SOEGE-ID " gemt.".
+
+       VALIDATE-POSTNR.
+           MOVE "Y" TO VALID-SW
+           PERFORM VARYING CHAR-IX FROM 1 BY 1 UNTIL CHAR-IX > 4
+               MOVE POSTNR OF KUNDE-ARR(FOUND-IX)(CHAR-IX:1)
+                 TO ONE-CHAR
+               IF ONE-CHAR < "0" OR ONE-CHAR > "9"
+                   MOVE "N" TO VALID-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-TELEFON.
+           MOVE "Y" TO VALID-SW
+           PERFORM VARYING CHAR-IX FROM 1 BY 1 UNTIL CHAR-IX > 8
+               MOVE TELEFON OF KUNDE-ARR(FOUND-IX)(CHAR-IX:1)
+                 TO ONE-CHAR
+               IF ONE-CHAR < "0" OR ONE-CHAR > "9"
+                   MOVE "N" TO VALID-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-CPR.
+           MOVE "Y" TO VALID-SW
+           PERFORM VARYING CHAR-IX FROM 1 BY 1 UNTIL CHAR-IX > 11
+               MOVE CPR OF KUNDE-ARR(FOUND-IX)(CHAR-IX:1)
+                 TO ONE-CHAR
+               IF ONE-CHAR < "0" OR ONE-CHAR > "9"
+                   MOVE "N" TO VALID-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-EMAIL.
+           MOVE "N" TO VALID-SW
+           PERFORM VARYING CHAR-IX FROM 1 BY 1 UNTIL CHAR-IX > 50
+               MOVE EMAIL OF KUNDE-ARR(FOUND-IX)(CHAR-IX:1)
+                 TO ONE-CHAR
+               IF ONE-CHAR = "@"
+                   MOVE "Y" TO VALID-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       STAMP-AABNINGSDATO.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           STRING
+               TODAY-DATE(1:4) DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               TODAY-DATE(5:2) DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               TODAY-DATE(7:2) DELIMITED BY SIZE
+           INTO TODAY-DATO.
+
+       VALIDATE-KONTONUMMER.
+           MOVE "Y" TO VALID-SW
+           MOVE 0 TO KONTO-LEN
+           PERFORM VARYING KONTO-KAR-IX FROM 20 BY -1
+                   UNTIL KONTO-KAR-IX = 0
+               IF KONTO-NUMMER OF KUNDE-ARR(FOUND-IX)(KONTO-KAR-IX:1)
+                       NOT = SPACE
+                   MOVE KONTO-KAR-IX TO KONTO-LEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF KONTO-LEN < 5
+               MOVE "N" TO VALID-SW
+           ELSE
+               PERFORM BEREGN-KONTO-KONTROL
+               IF KONTO-REST NOT = 1
+                   MOVE "N" TO VALID-SW
+               END-IF
+           END-IF.
+
+      * IBAN-stil kontrolciffer (ISO 7064 MOD 97-10): flyt de foerste
+      * 4 tegn til enden, omsaet hvert tegn til en talvaerdi via
+      * KONTO-KONTROL-TABLE og fold det fortloebende ind i en rest
+      * modulo 97 - gyldigt kontonummer giver rest 1.
+       BEREGN-KONTO-KONTROL.
+           MOVE SPACES TO KONTO-REARR
+           STRING
+               KONTO-NUMMER OF KUNDE-ARR(FOUND-IX)
+                   (5:KONTO-LEN - 4)           DELIMITED BY SIZE
+               KONTO-NUMMER OF KUNDE-ARR(FOUND-IX)
+                   (1:4)                       DELIMITED BY SIZE
+           INTO KONTO-REARR
+           MOVE 0 TO KONTO-REST
+           PERFORM VARYING KONTO-KAR-IX FROM 1 BY 1
+                   UNTIL KONTO-KAR-IX > KONTO-LEN
+               MOVE KONTO-REARR(KONTO-KAR-IX:1) TO KONTO-KAR
+               PERFORM LOOKUP-KONTROL-VAERDI
+               PERFORM FOLD-KONTROL-CIFFER
+           END-PERFORM.
+
+       LOOKUP-KONTROL-VAERDI.
+           MOVE 0 TO KONTO-DIGIT-VAL
+           PERFORM VARYING KV-IX FROM 1 BY 1 UNTIL KV-IX > 36
+               IF KV-KODE(KV-IX) = KONTO-KAR
+                   MOVE KV-VAERDI(KV-IX) TO KONTO-DIGIT-VAL
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       FOLD-KONTROL-CIFFER.
+           IF KONTO-DIGIT-VAL > 9
+               MOVE KONTO-DIGIT-VAL(1:1) TO KONTO-TIER
+               MOVE KONTO-DIGIT-VAL(2:1) TO KONTO-ENER
+               COMPUTE KONTO-REST =
+                   FUNCTION MOD((KONTO-REST * 10) + KONTO-TIER, 97)
+               COMPUTE KONTO-REST =
+                   FUNCTION MOD((KONTO-REST * 10) + KONTO-ENER, 97)
+           ELSE
+               COMPUTE KONTO-REST =
+                   FUNCTION MOD((KONTO-REST * 10) + KONTO-DIGIT-VAL, 97)
+           END-IF.
+
+       KUNDE-ARR-REWRITE.
+           OPEN OUTPUT FIL-KUNDER
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               WRITE KUNDE-OPL FROM KUNDE-ARR(IX)
+           END-PERFORM
+           MOVE SPACES TO KUNDE-OPL
+           MOVE "TRAILER" TO TR-MARKER OF KUNDE-OPL-TRAILER
+           MOVE NUM-KUNDER TO TR-ANTAL OF KUNDE-OPL-TRAILER
+           WRITE KUNDE-OPL
+           CLOSE FIL-KUNDER.
