@@ -10,22 +10,146 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FIL-OUT ASSIGN TO "../data/KontoUdskrift.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT FIL-KUNDER ASSIGN TO "../data/Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KURS ASSIGN TO "../data/Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-VALUTA-FEJL ASSIGN TO "../data/Valuta-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-PARM ASSIGN TO "../data/OPG10-Parametre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+           SELECT FIL-SPLIT ASSIGN TO SPLIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-BANK-SUM ASSIGN TO "../data/Bank-Subtotaler.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-CHECKPOINT
+               ASSIGN TO "../data/OPG10-Checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT FIL-OVERTRAEK ASSIGN TO "../data/Overtraek.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-IDENTITET-FEJL
+               ASSIGN TO "../data/Identitet-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-CSV ASSIGN TO "../data/KontoUdskrift.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KONTROLTOTAL
+               ASSIGN TO "../data/Kontroltotal-Afvigelse.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-MISTAENKELIG
+               ASSIGN TO "../data/Mistaenkelig-Aktivitet.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-YTD-SALDI ASSIGN TO "../data/YTD-Saldi.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YTD-STATUS.
+           SELECT FIL-RUN-LOG ASSIGN TO "../data/Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KONTOOPL ASSIGN TO "../data/KontoOpl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-SALDO-AFSTEM
+               ASSIGN TO "../data/Saldo-Afstemning.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD FIL-BANKER.
        01 BANKER.
            COPY "../copybooks/BANKER.cpy".
-       
+       01 BANKER-TRAILER REDEFINES BANKER.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(121).
+
+       FD FIL-KURS.
+       01 VALUTAKURSER.
+           COPY "../copybooks/VALUTAKURS.cpy".
+
        FD FIL-TRANS.
        01 TRANSAKTIONER.
            COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANSAKTIONER-TRAILER REDEFINES TRANSAKTIONER.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(211).
 
        FD FIL-OUT.
        01 KONTOUDSKRIFT.
            02 OUTPUT-TEXT PIC X(150).
 
+       FD FIL-KUNDER.
+       01 KUNDE-OPL.
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-OPL-TRAILER REDEFINES KUNDE-OPL.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
+
+       FD FIL-VALUTA-FEJL.
+       01 VALUTA-FEJL-REC.
+           02 FEJL-TEXT PIC X(80).
+
+       FD FIL-PARM.
+       01 PARM-FILE-REC.
+           COPY "../copybooks/PARAMETRE.cpy".
+
+       FD FIL-SPLIT.
+       01 SPLIT-REC.
+           02 SPLIT-TEXT PIC X(150).
+
+       FD FIL-BANK-SUM.
+       01 BANK-SUM-REC.
+           02 BANK-SUM-TEXT PIC X(80).
+
+       FD FIL-CHECKPOINT.
+       01 CHECKPOINT-REC.
+           02 CKPT-REC-KONTO-ID PIC X(14).
+
+       FD FIL-OVERTRAEK.
+       01 OVERTRAEK-REC.
+           02 OVERTRAEK-TEXT PIC X(80).
+
+       FD FIL-IDENTITET-FEJL.
+       01 IDENTITET-FEJL-REC.
+           02 IDENTITET-FEJL-TEXT PIC X(100).
+
+       FD FIL-CSV.
+       01 CSV-REC.
+           02 CSV-TEXT PIC X(200).
+
+       FD FIL-KONTROLTOTAL.
+       01 KONTROLTOTAL-REC.
+           02 KONTROLTOTAL-TEXT PIC X(80).
+
+       FD FIL-MISTAENKELIG.
+       01 MISTAENKELIG-REC.
+           02 MISTAENKELIG-TEXT PIC X(100).
+
+       FD FIL-YTD-SALDI.
+       01 YTD-SALDI-REC.
+           COPY "../copybooks/YTD-SALDI.cpy".
+       01 YTD-SALDI-TRAILER REDEFINES YTD-SALDI-REC.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(55).
+
+       FD FIL-RUN-LOG.
+       01 RUN-LOG-REC.
+           02 RUN-LOG-TEXT PIC X(120).
+
+       FD FIL-KONTOOPL.
+       01 KONTOOPL-REKORD.
+           COPY "../copybooks/KONTOOPL.cpy".
+       01 KONTOOPL-TRAILER REDEFINES KONTOOPL-REKORD.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(37).
+
+       FD FIL-SALDO-AFSTEM.
+       01 SALDO-AFSTEM-REC.
+           02 SALDO-AFSTEM-TEXT PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 IX           PIC 9(05) VALUE 1.
        01 PENGE-SUM.
@@ -35,8 +159,35 @@
            02 PRETTY-NUMERIC   PIC -ZZZ,ZZZ,ZZ9.99.
            02 TMP-NUMERIC      PIC S9(10)V99.
 
+       01 GRAND-INDBETALT  PIC S9(10)V99 VALUE ZEROS.
+       01 GRAND-UDBETALT   PIC S9(10)V99 VALUE ZEROS.
+       01 KONTROL-INDBETALT PIC S9(10)V99 VALUE ZEROS.
+       01 KONTROL-UDBETALT  PIC S9(10)V99 VALUE ZEROS.
+       01 KONTROL-NUMERIC   PIC S9(10)V99 VALUE ZEROS.
+       01 KONTROL-IX        PIC 9(05) VALUE 0.
+       01 KONTROL-DIFF      PIC S9(10)V99 VALUE ZEROS.
+
+       01 STOR-HAEVNING-GRAENSE PIC S9(10)V99 VALUE 5000.00.
+       01 HAEVNING-VINDUE-MIN   PIC 9(04) VALUE 0060.
+       01 FRAUD-IX              PIC 9(05) VALUE 0.
+       01 FRAUD-HAR-PREV-SW     PIC X(01) VALUE "N".
+       01 FRAUD-FLAGGET-SW      PIC X(01) VALUE "N".
+       01 FRAUD-PREV-DATO       PIC X(10) VALUE SPACES.
+       01 FRAUD-PREV-MIN        PIC 9(04) VALUE 0.
+       01 FRAUD-CURR-DATO       PIC X(10) VALUE SPACES.
+       01 FRAUD-CURR-MIN        PIC 9(04) VALUE 0.
+       01 FRAUD-HH              PIC 99 VALUE 0.
+       01 FRAUD-MM              PIC 99 VALUE 0.
+       01 FRAUD-ANTAL           PIC 9(03) VALUE 0.
+
        01 CURR-KONTO-ID    PIC X(14).
        01 CURR-REG-NR      PIC 9(06).
+       01 CURR-NAVN        PIC X(41).
+       01 CURR-KANAL       PIC X(01) VALUE "P".
+       01 LUKNING-FUNDET-SW    PIC X(01) VALUE "N".
+       01 LUKNING-UDBETALING   PIC S9(10)V99 VALUE ZEROS.
+       01 KUNDE-FULD-NAVN  PIC X(41).
+       01 IDENT-MISMATCH-SW PIC X(01) VALUE "N".
        01 FIELD-DESC       PIC X(15).
        01 FIELD-DESC-LONG  PIC X(30).
        01 FIELD-VAL    PIC X(50).
@@ -49,10 +200,13 @@
            02 FILLER   PIC X(01) VALUE ".".
            02 MS       PIC 9(06).
        
-       01 KURS-DKK.
-           02 EUR PIC 9V99 VALUE 7.47.
-           02 USD PIC 9V99 VALUE 6.34.
-       
+       01 NUM-KURS     PIC 9(02) VALUE 10.
+       01 KURS-ARR OCCURS 0 TO 10 TIMES DEPENDING ON NUM-KURS.
+           COPY "../copybooks/VALUTAKURS.cpy".
+       01 KURS-IX2     PIC 9(02) VALUE 0.
+       01 KURS-MATCH-IX PIC 9(02) VALUE 0.
+       01 KURS-BEST-DATO PIC X(10) VALUE SPACES.
+
        01 KONTO-UDSKRIFT.
            02 DATO         PIC X(15).
            02 TID          PIC X(15).
@@ -63,21 +217,145 @@
            02 FILLER       PIC X(02) VALUE SPACES.
            02 VALUTA       PIC X(10).
            02 BUTIK        PIC X(20).
+
+       01 CSV-BELOEB-DKK PIC -(10)9.99.
+       01 CSV-BELOEB     PIC -(10)9.99.
+
+       01 TRANS-TYPE-TABLE.
+           02 FILLER PIC X(30) VALUE "INDB      Indbetaling         ".
+           02 FILLER PIC X(30) VALUE "UDB       Udbetaling          ".
+           02 FILLER PIC X(30) VALUE "KOB       Kortkøb            ".
+           02 FILLER PIC X(30) VALUE "OVF       Overførsel         ".
+           02 FILLER PIC X(30) VALUE "HAEV      Hævning            ".
+           02 FILLER PIC X(30) VALUE "GEBYR     Gebyr               ".
+           02 FILLER PIC X(30) VALUE "RENTE     Rentetilskrivning   ".
+           02 FILLER PIC X(30) VALUE "LUKNING   Kontolukning        ".
+       01 TRANS-TYPE-ARR REDEFINES TRANS-TYPE-TABLE.
+           02 TRANS-TYPE-ENTRY OCCURS 8 TIMES.
+               03 TT-KODE         PIC X(10).
+               03 TT-BESKRIVELSE  PIC X(20).
+       01 TT-IX          PIC 9(02) VALUE 0.
+       01 TT-MATCH-SW    PIC X(01) VALUE "N".
+       01 TRANS-TYPE-UDSKRIFT PIC X(20).
+
        01 NUM-BANKER   PIC 9(03) VALUE 100.
        01 BANK-ARR OCCURS 0 TO 100 TIMES DEPENDING ON NUM-BANKER.
            COPY "../copybooks/BANKER.cpy".
+       01 BANKER-ADVARSEL-GRAENSE PIC 9(03) VALUE 090.
        01 NUM-TRANS    PIC 9(05) VALUE 10000.
        01 TRANS-ARR OCCURS 0 TO 10000 TIMES DEPENDING ON NUM-TRANS.
            COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANS-ADVARSEL-GRAENSE  PIC 9(05) VALUE 09000.
+       01 NUM-KUNDER   PIC 9(04) VALUE 1000.
+       01 KUNDE-ARR OCCURS 0 TO 1000 TIMES DEPENDING ON NUM-KUNDER.
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-IX2    PIC 9(05) VALUE 0.
+       01 KUNDE-MATCH-IX PIC 9(05) VALUE 0.
+
+       01 NUM-KONTOOPL   PIC 9(04) VALUE 1000.
+       01 KONTOOPL-ARR OCCURS 0 TO 1000 TIMES DEPENDING ON NUM-KONTOOPL.
+           COPY "../copybooks/KONTOOPL.cpy".
+       01 KONTOOPL-IX2     PIC 9(05) VALUE 0.
+       01 KONTOOPL-MATCH-IX PIC 9(05) VALUE 0.
+       01 SALDO-AFVIGELSE   PIC S9(10)V99 VALUE ZEROS.
+
+       01 PARM-STATUS  PIC XX VALUE "00".
+       01 PARM-REC.
+           COPY "../copybooks/PARAMETRE.cpy".
+       01 SPLIT-FILENAME PIC X(60) VALUE SPACES.
+
+       01 RUN-DATE           PIC 9(08).
+       01 RUN-TIME           PIC 9(08).
+       01 RUN-STAMP-DISPLAY  PIC X(19).
+       01 RL-OPERATOR        PIC X(10) VALUE SPACES.
+       01 RL-END-DATE        PIC 9(08).
+       01 RL-END-TIME        PIC 9(08).
+       01 RL-END-STAMP       PIC X(19).
+       01 RL-INPUT-ANTAL     PIC 9(06) VALUE ZEROS.
+       01 RL-OUTPUT-ANTAL    PIC 9(06) VALUE ZEROS.
+       01 MIN-TIDSPUNKT      PIC X(26).
+       01 MAX-TIDSPUNKT      PIC X(26).
+       01 TRUE-MAX-TIDSPUNKT PIC X(26).
+       01 PERIOD-IX          PIC 9(05) VALUE 0.
+       01 CHECK-TIDSPUNKT    PIC X(26).
+       01 IN-RANGE-SW        PIC X(01) VALUE "Y".
+
+       01 RUN-DATE-INT          PIC 9(08).
+       01 DORMANT-CUTOFF-INT    PIC 9(08).
+       01 DORMANT-CUTOFF-NUM    PIC 9(08).
+       01 DORMANT-CUTOFF-DATO   PIC X(10) VALUE SPACES.
+       01 KONTO-DORMANT-SW      PIC X(01) VALUE "N".
+
+       01 BANK-IX2         PIC 9(03) VALUE 0.
+       01 BANK-MATCH-IX    PIC 9(03) VALUE 0.
+       01 BANK-TOTALS OCCURS 0 TO 100 TIMES DEPENDING ON NUM-BANKER.
+           02 BT-REG-NR      PIC 9(06).
+           02 BT-INDBETALT   PIC S9(10)V99 VALUE ZEROS.
+           02 BT-UDBETALT    PIC S9(10)V99 VALUE ZEROS.
+
+       01 CKPT-STATUS   PIC XX VALUE "00".
+       01 CKPT-EOF      PIC X(01) VALUE "N".
+       01 CKPT-KONTO-ID PIC X(14) VALUE SPACES.
+       01 SKIPPING-SW   PIC X(01) VALUE "N".
+
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+
+       01 NUM-PROCESSED     PIC 9(05) VALUE 0.
+       01 PROCESSED-ARR OCCURS 0 TO 1000 TIMES
+               DEPENDING ON NUM-PROCESSED.
+           02 PROCESSED-KONTO-ID PIC X(14).
+       01 PROCESSED-IX2     PIC 9(05) VALUE 0.
+       01 PROCESSED-MATCH-SW PIC X(01) VALUE "N".
+
+       01 YTD-STATUS        PIC XX VALUE "00".
+       01 NUM-YTD           PIC 9(04) VALUE 1000.
+       01 YTD-ARR OCCURS 0 TO 1000 TIMES DEPENDING ON NUM-YTD.
+           COPY "../copybooks/YTD-SALDI.cpy".
+       01 YTD-IX2           PIC 9(05) VALUE 0.
+       01 YTD-MATCH-IX      PIC 9(05) VALUE 0.
+       01 YTD-TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 YTD-CURR-AAR      PIC 9(04) VALUE ZEROS.
+       01 YTD-CURR-MAANED   PIC 9(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
+           PERFORM RUN-STAMP-FILL
+           PERFORM PARM-FILL
+           PERFORM BEREGN-DORMANT-SKAERING
+           PERFORM KURS-ARR-FILL
            PERFORM BANK-ARR-FILL
+           PERFORM BANK-TOTALS-INIT
            PERFORM TRANS-ARR-FILL
+           MOVE NUM-TRANS TO RL-INPUT-ANTAL
+           PERFORM KUNDE-ARR-FILL
+           PERFORM KONTOOPL-ARR-FILL
+           PERFORM CHECKPOINT-FILL
+           PERFORM YTD-ARR-FILL
+           OPEN OUTPUT FIL-SALDO-AFSTEM
            PERFORM ITER-TRANS
+           CLOSE FIL-SALDO-AFSTEM
+           PERFORM BEREGN-KONTROLTOTAL
+           PERFORM KONTROL-AFSTEM
+           PERFORM KUNDE-ARR-REWRITE
+           PERFORM YTD-ARR-REWRITE
+           PERFORM WRITE-BANK-SUBTOTALS
+           PERFORM CHECKPOINT-CLEAR
+           PERFORM RUN-LOG-SKRIV
            STOP RUN.
        
        WRITE-LINE.
-           WRITE KONTOUDSKRIFT
+           EVALUATE TRUE
+               WHEN PARM-SPLIT-JA OF PARM-REC
+                   WRITE SPLIT-REC FROM KONTOUDSKRIFT
+                   MOVE SPACES TO SPLIT-TEXT
+               WHEN PARM-SPLIT-KUNDE OF PARM-REC
+                       AND CURR-KANAL NOT = "P"
+                   WRITE SPLIT-REC FROM KONTOUDSKRIFT
+                   MOVE SPACES TO SPLIT-TEXT
+               WHEN OTHER
+                   WRITE KONTOUDSKRIFT
+           END-EVALUATE
+           ADD 1 TO RL-OUTPUT-ANTAL
            MOVE SPACES TO OUTPUT-TEXT.
        
        WRITE-FIELD.
@@ -115,19 +393,58 @@
            MOVE "Reg.nr.: " TO FIELD-DESC
            MOVE REG-NR OF TRANS-ARR(IX) TO FIELD-VAL
            PERFORM WRITE-FIELD-INDENTED
+           PERFORM LOOKUP-BANK
            MOVE "Bankadresse: " TO FIELD-DESC
-           MOVE BANKADRESSE OF BANK-ARR(CURR-REG-NR) TO FIELD-VAL
+           IF BANK-MATCH-IX > 0
+               MOVE BANKADRESSE OF BANK-ARR(BANK-MATCH-IX) TO FIELD-VAL
+           ELSE
+               MOVE SPACES TO FIELD-VAL
+           END-IF
            PERFORM WRITE-FIELD-INDENTED
            MOVE "Telefon: " TO FIELD-DESC
-           MOVE TELEFON OF BANK-ARR(CURR-REG-NR) TO FIELD-VAL
+           IF BANK-MATCH-IX > 0
+               MOVE TELEFON OF BANK-ARR(BANK-MATCH-IX) TO FIELD-VAL
+           ELSE
+               MOVE SPACES TO FIELD-VAL
+           END-IF
            PERFORM WRITE-FIELD-INDENTED
            MOVE "E-mail: " TO FIELD-DESC
-           MOVE EMAIL OF BANK-ARR(CURR-REG-NR) TO FIELD-VAL
+           IF BANK-MATCH-IX > 0
+               MOVE EMAIL OF BANK-ARR(BANK-MATCH-IX) TO FIELD-VAL
+           ELSE
+               MOVE SPACES TO FIELD-VAL
+           END-IF
            PERFORM WRITE-FIELD-INDENTED
            
            MOVE "Kontoudskrift for kontonr.: " TO FIELD-DESC-LONG
            MOVE CURR-KONTO-ID TO FIELD-VAL
            PERFORM WRITE-FIELD-LONG
+           MOVE "Udskrift genereret: " TO FIELD-DESC-LONG
+           MOVE RUN-STAMP-DISPLAY TO FIELD-VAL
+           PERFORM WRITE-FIELD-LONG
+           MOVE "Periode: " TO FIELD-DESC-LONG
+           STRING
+               MIN-TIDSPUNKT DELIMITED BY SIZE
+               " - "         DELIMITED BY SIZE
+               MAX-TIDSPUNKT DELIMITED BY SIZE
+           INTO FIELD-VAL
+           PERFORM WRITE-FIELD-LONG
+           IF KUNDE-MATCH-IX > 0
+               MOVE "Konto aabnet: " TO FIELD-DESC-LONG
+               MOVE KONTO-AABNET-DATO OF KUNDE-ARR(KUNDE-MATCH-IX)
+                 TO FIELD-VAL
+               PERFORM WRITE-FIELD-LONG
+               MOVE "Kontostatus: " TO FIELD-DESC-LONG
+               EVALUATE TRUE
+                   WHEN KONTO-AKTIV OF KUNDE-ARR(KUNDE-MATCH-IX)
+                       MOVE "Aktiv" TO FIELD-VAL
+                   WHEN KONTO-DORMANT OF KUNDE-ARR(KUNDE-MATCH-IX)
+                       MOVE "Dormant" TO FIELD-VAL
+                   WHEN KONTO-LUKKET OF KUNDE-ARR(KUNDE-MATCH-IX)
+                       MOVE "Lukket" TO FIELD-VAL
+               END-EVALUATE
+               PERFORM WRITE-FIELD-LONG
+           END-IF
            MOVE "Dato"             TO DATO         OF KONTO-UDSKRIFT
            MOVE "Tidspunkt"        TO TID          OF KONTO-UDSKRIFT
            MOVE "Transaktionstype" TO TRANS-TYPE   OF KONTO-UDSKRIFT
@@ -139,18 +456,38 @@
            MOVE KONTO-UDSKRIFT TO OUTPUT-TEXT
            PERFORM WRITE-LINE.
        
+       LOOKUP-KURS.
+           MOVE 0 TO KURS-MATCH-IX
+           MOVE SPACES TO KURS-BEST-DATO
+           PERFORM VARYING KURS-IX2 FROM 1 BY 1
+                   UNTIL KURS-IX2 > NUM-KURS
+               IF VALUTA-KD OF KURS-ARR(KURS-IX2)
+                       = VALUTA OF TRANS-ARR(IX)
+                   AND KURS-DATO OF KURS-ARR(KURS-IX2)
+                       NOT > CHECK-TIDSPUNKT(1:10)
+                   AND KURS-DATO OF KURS-ARR(KURS-IX2)
+                       >= KURS-BEST-DATO
+                   MOVE KURS-IX2 TO KURS-MATCH-IX
+                   MOVE KURS-DATO OF KURS-ARR(KURS-IX2)
+                     TO KURS-BEST-DATO
+               END-IF
+           END-PERFORM.
+
        CONVERT-VALUTA.
            MOVE BELØB OF TRANS-ARR(IX) TO TMP-NUMERIC
            EVALUATE VALUTA OF TRANS-ARR(IX)
-               WHEN "EUR "
-                   MULTIPLY EUR BY TMP-NUMERIC
-               WHEN "USD "
-                   MULTIPLY USD BY TMP-NUMERIC
                WHEN "DKK "
                    CONTINUE
                WHEN OTHER
-                   DISPLAY "Ukendt valuta: " VALUTA OF TRANS-ARR(IX)
-                   MOVE ZEROS TO TMP-NUMERIC
+                   PERFORM LOOKUP-KURS
+                   IF KURS-MATCH-IX > 0
+                       MULTIPLY KURS OF KURS-ARR(KURS-MATCH-IX)
+                           BY TMP-NUMERIC
+                   ELSE
+                       DISPLAY "Ukendt valuta: " VALUTA OF TRANS-ARR(IX)
+                       PERFORM WRITE-VALUTA-FEJL
+                       MOVE ZEROS TO TMP-NUMERIC
+                   END-IF
            END-EVALUATE
            IF TMP-NUMERIC < 0
                ADD TMP-NUMERIC TO TOTAL-UDBETALT
@@ -158,6 +495,134 @@
                ADD TMP-NUMERIC TO TOTAL-INDBETALT
            END-IF.
 
+       PROCESSED-ARR-FILL.
+           MOVE 0 TO NUM-PROCESSED
+           MOVE "N" TO CKPT-EOF
+           OPEN INPUT FIL-CHECKPOINT
+           IF CKPT-STATUS = "00"
+               PERFORM UNTIL CKPT-EOF = "Y"
+                   READ FIL-CHECKPOINT INTO CHECKPOINT-REC
+                       AT END
+                           MOVE "Y" TO CKPT-EOF
+                       NOT AT END
+                           ADD 1 TO NUM-PROCESSED
+                           MOVE CKPT-REC-KONTO-ID
+                             TO PROCESSED-KONTO-ID(NUM-PROCESSED)
+                   END-READ
+               END-PERFORM
+               CLOSE FIL-CHECKPOINT
+           END-IF.
+
+       LOOKUP-PROCESSED.
+           MOVE "N" TO PROCESSED-MATCH-SW
+           PERFORM VARYING PROCESSED-IX2 FROM 1 BY 1
+                   UNTIL PROCESSED-IX2 > NUM-PROCESSED
+               IF PROCESSED-KONTO-ID(PROCESSED-IX2)
+                       = KONTO-ID OF TRANS-ARR(KONTROL-IX)
+                   MOVE "Y" TO PROCESSED-MATCH-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * Tæller kun de transaktioner, ITER-TRANS selv medtog i
+      * GRAND-INDBETALT/GRAND-UDBETALT - ikke lukkede/filtrerede/
+      * allerede-genoptagede konti, som ITER-TRANS bevidst springer
+      * over.
+       BEREGN-KONTROLTOTAL.
+           MOVE ZEROS TO KONTROL-INDBETALT KONTROL-UDBETALT
+           PERFORM PROCESSED-ARR-FILL
+           PERFORM VARYING KONTROL-IX FROM 1 BY 1
+                   UNTIL KONTROL-IX > NUM-TRANS
+               MOVE TIDSPUNKT OF TRANS-ARR(KONTROL-IX)
+                 TO CHECK-TIDSPUNKT
+               PERFORM CHECK-DATE-RANGE
+               PERFORM LOOKUP-PROCESSED
+               IF IN-RANGE-SW = "Y" AND PROCESSED-MATCH-SW = "Y"
+                   MOVE KONTROL-IX TO IX
+                   MOVE BELØB OF TRANS-ARR(KONTROL-IX)
+                     TO KONTROL-NUMERIC
+                   EVALUATE VALUTA OF TRANS-ARR(KONTROL-IX)
+                       WHEN "DKK "
+                           CONTINUE
+                       WHEN OTHER
+                           PERFORM LOOKUP-KURS
+                           IF KURS-MATCH-IX > 0
+                               MULTIPLY KURS OF KURS-ARR(KURS-MATCH-IX)
+                                   BY KONTROL-NUMERIC
+                           ELSE
+                               MOVE ZEROS TO KONTROL-NUMERIC
+                           END-IF
+                   END-EVALUATE
+                   IF KONTROL-NUMERIC < 0
+                       ADD KONTROL-NUMERIC TO KONTROL-UDBETALT
+                   ELSE
+                       ADD KONTROL-NUMERIC TO KONTROL-INDBETALT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       KONTROL-AFSTEM.
+           COMPUTE KONTROL-DIFF =
+               (GRAND-INDBETALT + GRAND-UDBETALT)
+               - (KONTROL-INDBETALT + KONTROL-UDBETALT)
+           IF KONTROL-DIFF NOT = ZEROS
+               OPEN OUTPUT FIL-KONTROLTOTAL
+               PERFORM WRITE-KONTROLTOTAL-AFVIGELSE
+               CLOSE FIL-KONTROLTOTAL
+               DISPLAY "FEJL: Kontroltotal stemmer ikke - afvigelse "
+                   "paa " KONTROL-DIFF
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "Kontroltotal stemmer - ingen afvigelse.".
+
+       WRITE-KONTROLTOTAL-AFVIGELSE.
+           MOVE GRAND-INDBETALT TO PRETTY-NUMERIC
+           STRING
+               "Statement-sum indbetalt: " DELIMITED BY SIZE
+               PRETTY-NUMERIC               DELIMITED BY SIZE
+           INTO KONTROLTOTAL-TEXT
+           WRITE KONTROLTOTAL-REC
+           MOVE GRAND-UDBETALT TO PRETTY-NUMERIC
+           STRING
+               "Statement-sum udbetalt: " DELIMITED BY SIZE
+               PRETTY-NUMERIC              DELIMITED BY SIZE
+           INTO KONTROLTOTAL-TEXT
+           WRITE KONTROLTOTAL-REC
+           MOVE KONTROL-INDBETALT TO PRETTY-NUMERIC
+           STRING
+               "Kildefil-sum indbetalt:  " DELIMITED BY SIZE
+               PRETTY-NUMERIC               DELIMITED BY SIZE
+           INTO KONTROLTOTAL-TEXT
+           WRITE KONTROLTOTAL-REC
+           MOVE KONTROL-UDBETALT TO PRETTY-NUMERIC
+           STRING
+               "Kildefil-sum udbetalt:   " DELIMITED BY SIZE
+               PRETTY-NUMERIC               DELIMITED BY SIZE
+           INTO KONTROLTOTAL-TEXT
+           WRITE KONTROLTOTAL-REC
+           MOVE KONTROL-DIFF TO PRETTY-NUMERIC
+           STRING
+               "Afvigelse:               " DELIMITED BY SIZE
+               PRETTY-NUMERIC               DELIMITED BY SIZE
+           INTO KONTROLTOTAL-TEXT
+           WRITE KONTROLTOTAL-REC
+           MOVE SPACES TO KONTROLTOTAL-TEXT.
+
+       LOOKUP-TRANS-TYPE.
+           MOVE "N" TO TT-MATCH-SW
+           PERFORM VARYING TT-IX FROM 1 BY 1 UNTIL TT-IX > 8
+               IF TRANS-TYPE OF TRANS-ARR(IX) =
+                       TT-KODE(TT-IX)
+                   MOVE TT-BESKRIVELSE(TT-IX) TO TRANS-TYPE-UDSKRIFT
+                   MOVE "Y" TO TT-MATCH-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF TT-MATCH-SW = "N"
+               MOVE TRANS-TYPE OF TRANS-ARR(IX) TO TRANS-TYPE-UDSKRIFT
+           END-IF.
+
        WRITE-UDSKRIFT.
            MOVE TMP-NUMERIC TO PRETTY-NUMERIC
            MOVE PRETTY-NUMERIC TO BELØB-DKK OF KONTO-UDSKRIFT
@@ -169,14 +634,55 @@
            MOVE DATO       OF TIME-STMP    TO DATO OF KONTO-UDSKRIFT
            MOVE TID        OF TIME-STMP    TO TID  OF KONTO-UDSKRIFT
 
-           MOVE TRANS-TYPE OF TRANS-ARR(IX) 
+           PERFORM LOOKUP-TRANS-TYPE
+           MOVE TRANS-TYPE-UDSKRIFT
              TO TRANS-TYPE OF KONTO-UDSKRIFT
            MOVE VALUTA OF TRANS-ARR(IX)  TO VALUTA OF KONTO-UDSKRIFT
            MOVE BUTIK OF TRANS-ARR(IX)   TO BUTIK  OF KONTO-UDSKRIFT
 
            MOVE KONTO-UDSKRIFT TO OUTPUT-TEXT
-           PERFORM WRITE-LINE.
-       
+           PERFORM WRITE-LINE
+           IF PARM-CSV-JA OF PARM-REC
+               PERFORM WRITE-CSV-LINE
+           END-IF.
+
+       WRITE-CSV-HEAD.
+           MOVE SPACES TO CSV-TEXT
+           STRING
+               "Konto-id,Dato,Tidspunkt,Transaktionstype,"
+                                                   DELIMITED BY SIZE
+               "Beloeb (DKK),Beloeb,Valuta,Butik"  DELIMITED BY SIZE
+           INTO CSV-TEXT
+           WRITE CSV-REC
+           MOVE SPACES TO CSV-TEXT.
+
+       WRITE-CSV-LINE.
+           MOVE TMP-NUMERIC            TO CSV-BELOEB-DKK
+           MOVE BELØB OF TRANS-ARR(IX) TO CSV-BELOEB
+           MOVE SPACES TO CSV-TEXT
+           STRING
+               FUNCTION TRIM(CURR-KONTO-ID)       DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(DATO OF TIME-STMP)    DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(TID OF TIME-STMP)     DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(TRANS-TYPE OF TRANS-ARR(IX))
+                                                   DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-BELOEB-DKK)       DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-BELOEB)           DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(VALUTA OF TRANS-ARR(IX))
+                                                   DELIMITED BY SPACE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(BUTIK OF TRANS-ARR(IX))
+                                                   DELIMITED BY SPACE
+           INTO CSV-TEXT
+           WRITE CSV-REC
+           MOVE SPACES TO CSV-TEXT.
+
        WRITE-FOOT.
            MOVE "Totalt indbetalt: "   TO FIELD-DESC-LONG
            MOVE TOTAL-INDBETALT        TO PRETTY-NUMERIC
@@ -193,38 +699,757 @@
            MOVE SALDO          TO PRETTY-NUMERIC
            MOVE PRETTY-NUMERIC TO FIELD-VAL
            PERFORM WRITE-FIELD-LONG
-           
+
+           IF YTD-MATCH-IX > 0
+               PERFORM WRITE-LINE *> Blank line
+               MOVE "Maaned-til-dato indbetalt: " TO FIELD-DESC-LONG
+               MOVE YS-MTD-IND OF YTD-ARR(YTD-MATCH-IX)
+                 TO PRETTY-NUMERIC
+               MOVE PRETTY-NUMERIC TO FIELD-VAL
+               PERFORM WRITE-FIELD-LONG
+               MOVE "Maaned-til-dato udbetalt: " TO FIELD-DESC-LONG
+               MOVE YS-MTD-UD OF YTD-ARR(YTD-MATCH-IX) TO PRETTY-NUMERIC
+               MOVE PRETTY-NUMERIC TO FIELD-VAL
+               PERFORM WRITE-FIELD-LONG
+               MOVE "Aar-til-dato indbetalt: " TO FIELD-DESC-LONG
+               MOVE YS-YTD-IND OF YTD-ARR(YTD-MATCH-IX)
+                 TO PRETTY-NUMERIC
+               MOVE PRETTY-NUMERIC TO FIELD-VAL
+               PERFORM WRITE-FIELD-LONG
+               MOVE "Aar-til-dato udbetalt: " TO FIELD-DESC-LONG
+               MOVE YS-YTD-UD OF YTD-ARR(YTD-MATCH-IX) TO PRETTY-NUMERIC
+               MOVE PRETTY-NUMERIC TO FIELD-VAL
+               PERFORM WRITE-FIELD-LONG
+           END-IF
+
            PERFORM WRITE-LINE *> Blank line
            MOVE "Med venlig hilsen" TO OUTPUT-TEXT
            PERFORM WRITE-LINE
-           MOVE BANKNAVN OF BANK-ARR(CURR-REG-NR) TO OUTPUT-TEXT
+           IF BANK-MATCH-IX > 0
+               MOVE BANKNAVN OF BANK-ARR(BANK-MATCH-IX) TO OUTPUT-TEXT
+           ELSE
+               MOVE SPACES TO OUTPUT-TEXT
+           END-IF
            PERFORM WRITE-LINE.
            
        ITER-TRANS.
-           OPEN OUTPUT FIL-OUT
+           IF PARM-SPLIT-NEJ OF PARM-REC OR PARM-SPLIT-KUNDE OF PARM-REC
+               OPEN OUTPUT FIL-OUT
+           END-IF
+           OPEN OUTPUT FIL-VALUTA-FEJL
+           OPEN OUTPUT FIL-OVERTRAEK
+           OPEN OUTPUT FIL-IDENTITET-FEJL
+           OPEN OUTPUT FIL-MISTAENKELIG
+           OPEN OUTPUT FIL-CHECKPOINT
+           IF PARM-CSV-JA OF PARM-REC
+               OPEN OUTPUT FIL-CSV
+               PERFORM WRITE-CSV-HEAD
+           END-IF
+           IF CKPT-KONTO-ID NOT = SPACES
+               MOVE "Y" TO SKIPPING-SW
+           ELSE
+               MOVE "N" TO SKIPPING-SW
+           END-IF
            MOVE 1 TO IX
            PERFORM UNTIL IX > NUM-TRANS
                MOVE REG-NR OF TRANS-ARR(IX) TO CURR-REG-NR
                MOVE KONTO-ID OF TRANS-ARR(IX) TO CURR-KONTO-ID
-               PERFORM WRITE-HEAD
-               PERFORM VARYING IX FROM IX BY 1 UNTIL IX > NUM-TRANS
-                   IF KONTO-ID OF TRANS-ARR(IX) NOT = CURR-KONTO-ID
-                       EXIT PERFORM
+               IF SKIPPING-SW = "Y"
+                   PERFORM VARYING IX FROM IX BY 1 UNTIL IX > NUM-TRANS
+                       IF KONTO-ID OF TRANS-ARR(IX) NOT = CURR-KONTO-ID
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF CURR-KONTO-ID = CKPT-KONTO-ID
+                       MOVE "N" TO SKIPPING-SW
+                   END-IF
+               ELSE
+                   IF PARM-KONTO-FILTER OF PARM-REC NOT = SPACES
+                           AND CURR-KONTO-ID
+                               NOT = PARM-KONTO-FILTER OF PARM-REC
+                       PERFORM SPRING-LUKKET-KONTO-OVER
+                   ELSE
+                       PERFORM PROCESS-CUSTOMER
                    END-IF
+               END-IF
+           END-PERFORM
+           IF PARM-SPLIT-NEJ OF PARM-REC OR PARM-SPLIT-KUNDE OF PARM-REC
+               CLOSE FIL-OUT
+           END-IF
+           CLOSE FIL-VALUTA-FEJL
+           CLOSE FIL-OVERTRAEK
+           CLOSE FIL-IDENTITET-FEJL
+           CLOSE FIL-MISTAENKELIG
+           CLOSE FIL-CHECKPOINT
+           IF PARM-CSV-JA OF PARM-REC
+               CLOSE FIL-CSV
+           END-IF.
+
+       PROCESS-CUSTOMER.
+           PERFORM LOOKUP-KUNDE
+           IF KUNDE-MATCH-IX > 0
+                   AND KONTO-LUKKET OF KUNDE-ARR(KUNDE-MATCH-IX)
+               PERFORM SPRING-LUKKET-KONTO-OVER
+           ELSE
+               PERFORM BEHANDL-KONTO
+           END-IF.
+
+       SPRING-LUKKET-KONTO-OVER.
+           PERFORM VARYING IX FROM IX BY 1 UNTIL IX > NUM-TRANS
+               IF KONTO-ID OF TRANS-ARR(IX) NOT = CURR-KONTO-ID
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BEHANDL-KONTO.
+           IF KUNDE-MATCH-IX > 0
+               MOVE BALANCE OF KUNDE-ARR(KUNDE-MATCH-IX) TO SALDO
+               MOVE KONTAKT-KANAL OF KUNDE-ARR(KUNDE-MATCH-IX)
+                 TO CURR-KANAL
+           ELSE
+               MOVE 50000 TO SALDO
+               MOVE "P" TO CURR-KANAL
+           END-IF
+           MOVE NAVN OF TRANS-ARR(IX) TO CURR-NAVN
+           IF KUNDE-MATCH-IX > 0
+               PERFORM CHECK-IDENTITET
+           END-IF
+           IF PARM-SPLIT-JA OF PARM-REC
+               PERFORM BUILD-SPLIT-FILENAME
+               OPEN OUTPUT FIL-SPLIT
+           END-IF
+           IF PARM-SPLIT-KUNDE OF PARM-REC AND CURR-KANAL NOT = "P"
+               PERFORM BUILD-SPLIT-FILENAME
+               OPEN OUTPUT FIL-SPLIT
+           END-IF
+           PERFORM FIND-PERIOD
+           PERFORM CHECK-DORMANT
+           PERFORM FRAUD-SCAN
+           PERFORM WRITE-HEAD
+           MOVE "N" TO LUKNING-FUNDET-SW
+           PERFORM VARYING IX FROM IX BY 1 UNTIL IX > NUM-TRANS
+               IF KONTO-ID OF TRANS-ARR(IX) NOT = CURR-KONTO-ID
+                   EXIT PERFORM
+               END-IF
+               IF TRANS-TYPE OF TRANS-ARR(IX) = "LUKNING"
+                   MOVE "Y" TO LUKNING-FUNDET-SW
+               END-IF
+               MOVE TIDSPUNKT OF TRANS-ARR(IX) TO CHECK-TIDSPUNKT
+               PERFORM CHECK-DATE-RANGE
+               IF IN-RANGE-SW = "Y"
                    PERFORM CONVERT-VALUTA
                    PERFORM WRITE-UDSKRIFT
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-LINE *> BLANK line
+           ADD TOTAL-INDBETALT TO SALDO
+           ADD TOTAL-UDBETALT  TO SALDO
+           PERFORM SALDO-AFSTEM-KONTO
+           IF LUKNING-FUNDET-SW = "Y"
+               MOVE SALDO TO LUKNING-UDBETALING
+               MOVE ZEROS TO SALDO
+           END-IF
+           PERFORM UPDATE-YTD
+           PERFORM WRITE-FOOT
+           IF LUKNING-FUNDET-SW = "Y"
+               PERFORM WRITE-LUKKE-BESKED
+           END-IF
+           IF SALDO < PARM-OVERTRAEK-GRAENSE OF PARM-REC
+               PERFORM WRITE-OVERTRAEK
+           END-IF
+           IF PARM-SPLIT-JA OF PARM-REC
+               CLOSE FIL-SPLIT
+           END-IF
+           IF PARM-SPLIT-KUNDE OF PARM-REC AND CURR-KANAL NOT = "P"
+               CLOSE FIL-SPLIT
+           END-IF
+           IF KUNDE-MATCH-IX > 0
+               MOVE SALDO TO BALANCE OF KUNDE-ARR(KUNDE-MATCH-IX)
+               IF LUKNING-FUNDET-SW = "Y"
+                   MOVE "L" TO KONTO-STATUS OF KUNDE-ARR(KUNDE-MATCH-IX)
+               END-IF
+           END-IF
+           PERFORM LOOKUP-BANK
+           IF BANK-MATCH-IX > 0
+               ADD TOTAL-INDBETALT TO BT-INDBETALT(BANK-MATCH-IX)
+               ADD TOTAL-UDBETALT  TO BT-UDBETALT(BANK-MATCH-IX)
+           END-IF
+           ADD TOTAL-INDBETALT TO GRAND-INDBETALT
+           ADD TOTAL-UDBETALT  TO GRAND-UDBETALT
+           MOVE ZEROS TO TOTAL-INDBETALT TOTAL-UDBETALT
+           PERFORM WRITE-CHECKPOINT.
+
+       WRITE-LUKKE-BESKED.
+           PERFORM WRITE-LINE *> Blank line
+           MOVE "*** KONTOEN ER LUKKET ***" TO OUTPUT-TEXT
+           PERFORM WRITE-LINE
+           MOVE "Udbetalt restsaldo ved lukning: " TO FIELD-DESC-LONG
+           MOVE LUKNING-UDBETALING TO PRETTY-NUMERIC
+           MOVE PRETTY-NUMERIC TO FIELD-VAL
+           PERFORM WRITE-FIELD-LONG
+           MOVE "Ny saldo efter lukning: 0.00" TO OUTPUT-TEXT
+           PERFORM WRITE-LINE.
+
+       BUILD-SPLIT-FILENAME.
+           MOVE SPACES TO SPLIT-FILENAME
+           STRING
+               "../data/KontoUdskrift-" DELIMITED BY SIZE
+               CURR-KONTO-ID            DELIMITED BY SPACE
+               ".txt"                   DELIMITED BY SIZE
+           INTO SPLIT-FILENAME.
+
+       CHECK-IDENTITET.
+           MOVE "N" TO IDENT-MISMATCH-SW
+           MOVE SPACES TO KUNDE-FULD-NAVN
+           STRING
+               FORNAVN OF KUNDE-ARR(KUNDE-MATCH-IX) DELIMITED BY SPACE
+               " "                                  DELIMITED BY SIZE
+               EFTERNAVN OF KUNDE-ARR(KUNDE-MATCH-IX)
+                                                     DELIMITED BY SPACE
+           INTO KUNDE-FULD-NAVN
+           IF CPR OF TRANS-ARR(IX) NOT =
+                   CPR OF KUNDE-ARR(KUNDE-MATCH-IX)
+               MOVE "Y" TO IDENT-MISMATCH-SW
+           END-IF
+           IF CURR-NAVN NOT = KUNDE-FULD-NAVN
+               MOVE "Y" TO IDENT-MISMATCH-SW
+           END-IF
+           IF IDENT-MISMATCH-SW = "Y"
+               PERFORM WRITE-IDENTITET-FEJL
+           END-IF.
+
+       WRITE-IDENTITET-FEJL.
+           STRING
+               CURR-KONTO-ID  DELIMITED BY SIZE
+               " CPR="        DELIMITED BY SIZE
+               CPR OF TRANS-ARR(IX) DELIMITED BY SIZE
+               " NAVN="       DELIMITED BY SIZE
+               CURR-NAVN      DELIMITED BY SPACE
+               " - registreret CPR=" DELIMITED BY SIZE
+               CPR OF KUNDE-ARR(KUNDE-MATCH-IX) DELIMITED BY SIZE
+               " NAVN="       DELIMITED BY SIZE
+               KUNDE-FULD-NAVN DELIMITED BY SPACE
+           INTO IDENTITET-FEJL-TEXT
+           WRITE IDENTITET-FEJL-REC
+           MOVE SPACES TO IDENTITET-FEJL-TEXT.
+
+       WRITE-VALUTA-FEJL.
+           MOVE BELØB OF TRANS-ARR(IX) TO PRETTY-NUMERIC
+           STRING
+               CURR-KONTO-ID          DELIMITED BY SIZE
+               " "                    DELIMITED BY SIZE
+               PRETTY-NUMERIC         DELIMITED BY SIZE
+               " "                    DELIMITED BY SIZE
+               VALUTA OF TRANS-ARR(IX) DELIMITED BY SIZE
+           INTO FEJL-TEXT
+           WRITE VALUTA-FEJL-REC
+           MOVE SPACES TO FEJL-TEXT.
+
+       WRITE-OVERTRAEK.
+           MOVE SALDO TO PRETTY-NUMERIC
+           STRING
+               CURR-KONTO-ID  DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               CURR-NAVN      DELIMITED BY SPACE
+               " "            DELIMITED BY SIZE
+               PRETTY-NUMERIC DELIMITED BY SIZE
+           INTO OVERTRAEK-TEXT
+           WRITE OVERTRAEK-REC
+           MOVE SPACES TO OVERTRAEK-TEXT.
+
+       LOOKUP-BANK.
+           MOVE 0 TO BANK-MATCH-IX
+           PERFORM VARYING BANK-IX2 FROM 1 BY 1
+                   UNTIL BANK-IX2 > NUM-BANKER
+               IF REG-NR OF BANK-ARR(BANK-IX2) = CURR-REG-NR
+                   MOVE BANK-IX2 TO BANK-MATCH-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BANK-TOTALS-INIT.
+           PERFORM VARYING BANK-IX2 FROM 1 BY 1
+                   UNTIL BANK-IX2 > NUM-BANKER
+               MOVE REG-NR OF BANK-ARR(BANK-IX2) TO BT-REG-NR(BANK-IX2)
+               MOVE ZEROS TO BT-INDBETALT(BANK-IX2)
+               MOVE ZEROS TO BT-UDBETALT(BANK-IX2)
+           END-PERFORM.
+
+       WRITE-BANK-SUBTOTALS.
+           OPEN OUTPUT FIL-BANK-SUM
+           PERFORM VARYING BANK-IX2 FROM 1 BY 1
+                   UNTIL BANK-IX2 > NUM-BANKER
+               MOVE BT-INDBETALT(BANK-IX2) TO PRETTY-NUMERIC
+               STRING
+                   BT-REG-NR(BANK-IX2)        DELIMITED BY SIZE
+                   " "                        DELIMITED BY SIZE
+                   BANKNAVN OF BANK-ARR(BANK-IX2) DELIMITED BY SIZE
+                   " Indbetalt: "             DELIMITED BY SIZE
+                   PRETTY-NUMERIC             DELIMITED BY SIZE
+               INTO BANK-SUM-TEXT
+               WRITE BANK-SUM-REC
+               MOVE BT-UDBETALT(BANK-IX2) TO PRETTY-NUMERIC
+               MOVE SPACES TO BANK-SUM-TEXT
+               STRING
+                   BT-REG-NR(BANK-IX2)        DELIMITED BY SIZE
+                   " "                        DELIMITED BY SIZE
+                   BANKNAVN OF BANK-ARR(BANK-IX2) DELIMITED BY SIZE
+                   " Udbetalt: "              DELIMITED BY SIZE
+                   PRETTY-NUMERIC             DELIMITED BY SIZE
+               INTO BANK-SUM-TEXT
+               WRITE BANK-SUM-REC
+               MOVE SPACES TO BANK-SUM-TEXT
+           END-PERFORM
+           CLOSE FIL-BANK-SUM.
+
+       LOOKUP-KUNDE.
+           MOVE 0 TO KUNDE-MATCH-IX
+           PERFORM VARYING KUNDE-IX2 FROM 1 BY 1
+                   UNTIL KUNDE-IX2 > NUM-KUNDER
+               IF KONTO-NUMMER OF KUNDE-ARR(KUNDE-IX2) = CURR-KONTO-ID
+                   MOVE KUNDE-IX2 TO KUNDE-MATCH-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       KUNDE-ARR-FILL.
+           OPEN INPUT FIL-KUNDER
+           MOVE "N" TO TRAILER-FOUND-SW
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               READ FIL-KUNDER INTO KUNDE-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-KUNDER
+                       EXIT PERFORM
+               END-READ
+               IF TR-MARKER OF KUNDE-OPL-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-KUNDER
+                   MOVE TR-ANTAL OF KUNDE-OPL-TRAILER TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE FIL-KUNDER
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Kundeoplysninger.txt mangler "
+                   "sluttaellerpost"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-KUNDER NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Kundeoplysninger.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-KUNDER
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "Antal kunder: " NUM-KUNDER.
+
+       KUNDE-ARR-REWRITE.
+           OPEN OUTPUT FIL-KUNDER
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               WRITE KUNDE-OPL FROM KUNDE-ARR(IX)
+           END-PERFORM
+           MOVE SPACES TO KUNDE-OPL
+           MOVE "TRAILER" TO TR-MARKER OF KUNDE-OPL-TRAILER
+           MOVE NUM-KUNDER TO TR-ANTAL OF KUNDE-OPL-TRAILER
+           WRITE KUNDE-OPL
+           CLOSE FIL-KUNDER.
+
+       KONTOOPL-ARR-FILL.
+           OPEN INPUT FIL-KONTOOPL
+           MOVE "N" TO TRAILER-FOUND-SW
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KONTOOPL
+               READ FIL-KONTOOPL INTO KONTOOPL-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-KONTOOPL
+                       EXIT PERFORM
+               END-READ
+               IF TR-MARKER OF KONTOOPL-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-KONTOOPL
+                   MOVE TR-ANTAL OF KONTOOPL-TRAILER TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE FIL-KONTOOPL
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: KontoOpl.txt mangler sluttaellerpost"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-KONTOOPL NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: KontoOpl.txt - forventet " TRAILER-ANTAL
+                   " poster, fandt " NUM-KONTOOPL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOOKUP-KONTOOPL.
+           MOVE 0 TO KONTOOPL-MATCH-IX
+           PERFORM VARYING KONTOOPL-IX2 FROM 1 BY 1
+                   UNTIL KONTOOPL-IX2 > NUM-KONTOOPL
+               IF KONTO-ID OF KONTOOPL-ARR(KONTOOPL-IX2) = CURR-KONTO-ID
+                   MOVE KONTOOPL-IX2 TO KONTOOPL-MATCH-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SALDO-AFSTEM-KONTO.
+           PERFORM LOOKUP-KONTOOPL
+           IF KONTOOPL-MATCH-IX > 0
+               COMPUTE SALDO-AFVIGELSE =
+                   SALDO - BALANCE OF KONTOOPL-ARR(KONTOOPL-MATCH-IX)
+               IF SALDO-AFVIGELSE NOT = ZEROS
+                   PERFORM WRITE-SALDO-AFSTEM
+               END-IF
+           END-IF.
+
+       WRITE-SALDO-AFSTEM.
+           MOVE SALDO TO PRETTY-NUMERIC
+           STRING
+               CURR-KONTO-ID  DELIMITED BY SIZE
+               " beregnet: "  DELIMITED BY SIZE
+               PRETTY-NUMERIC DELIMITED BY SIZE
+           INTO SALDO-AFSTEM-TEXT
+           WRITE SALDO-AFSTEM-REC
+           MOVE BALANCE OF KONTOOPL-ARR(KONTOOPL-MATCH-IX)
+             TO PRETTY-NUMERIC
+           STRING
+               CURR-KONTO-ID      DELIMITED BY SIZE
+               " KontoOpl.txt: "  DELIMITED BY SIZE
+               PRETTY-NUMERIC     DELIMITED BY SIZE
+               "  afvigelse: "    DELIMITED BY SIZE
+               SALDO-AFVIGELSE    DELIMITED BY SIZE
+           INTO SALDO-AFSTEM-TEXT
+           WRITE SALDO-AFSTEM-REC
+           MOVE SPACES TO SALDO-AFSTEM-TEXT.
+
+      * YTD-Saldi.txt bærer de akkumulerede måned- og år-til-dato
+      * totaler videre fra kørsel til kørsel, pr. konto; findes filen
+      * ikke (første kørsel), startes der med en tom saldo-tabel.
+       YTD-ARR-FILL.
+           MOVE 1000 TO NUM-YTD
+           MOVE "N" TO YTD-TRAILER-FOUND-SW
+           OPEN INPUT FIL-YTD-SALDI
+           IF YTD-STATUS = "00"
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-YTD
+                   READ FIL-YTD-SALDI INTO YTD-ARR(IX)
+                       AT END
+                           SUBTRACT 1 FROM IX
+                           MOVE IX TO NUM-YTD
+                           EXIT PERFORM
+                   END-READ
+                   IF TR-MARKER OF YTD-SALDI-TRAILER = "TRAILER"
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-YTD
+                       MOVE "Y" TO YTD-TRAILER-FOUND-SW
+                       EXIT PERFORM
+                   END-IF
                END-PERFORM
-               PERFORM WRITE-LINE *> BLANK line
-               ADD TOTAL-INDBETALT TO SALDO
-               ADD TOTAL-UDBETALT  TO SALDO
-               PERFORM WRITE-FOOT
-               MOVE ZEROS TO PENGE-SUM
-               MOVE 50000 TO SALDO
+               CLOSE FIL-YTD-SALDI
+           ELSE
+               MOVE 0 TO NUM-YTD
+           END-IF
+           DISPLAY "Antal YTD-saldi: " NUM-YTD.
+
+       YTD-ARR-REWRITE.
+           OPEN OUTPUT FIL-YTD-SALDI
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-YTD
+               WRITE YTD-SALDI-REC FROM YTD-ARR(IX)
+           END-PERFORM
+           MOVE SPACES TO YTD-SALDI-REC
+           MOVE "TRAILER" TO TR-MARKER OF YTD-SALDI-TRAILER
+           MOVE NUM-YTD TO TR-ANTAL OF YTD-SALDI-TRAILER
+           WRITE YTD-SALDI-REC
+           CLOSE FIL-YTD-SALDI.
+
+       LOOKUP-YTD.
+           MOVE 0 TO YTD-MATCH-IX
+           PERFORM VARYING YTD-IX2 FROM 1 BY 1 UNTIL YTD-IX2 > NUM-YTD
+               IF YS-KONTO-ID OF YTD-ARR(YTD-IX2) = CURR-KONTO-ID
+                   MOVE YTD-IX2 TO YTD-MATCH-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * Opdaterer den konto-bårne måned-/år-til-dato saldo med
+      * indeværende kørsels totaler; nulstiller MTD ved ny måned og
+      * YTD ved nyt år, ligesom man ville forvente af en carry-forward
+      * saldofil.
+       UPDATE-YTD.
+           PERFORM LOOKUP-YTD
+           IF YTD-MATCH-IX = 0
+               ADD 1 TO NUM-YTD
+               MOVE SPACES TO YTD-ARR(NUM-YTD)
+               MOVE CURR-KONTO-ID TO YS-KONTO-ID OF YTD-ARR(NUM-YTD)
+               MOVE ZEROS TO YS-AAR OF YTD-ARR(NUM-YTD)
+               MOVE ZEROS TO YS-MAANED OF YTD-ARR(NUM-YTD)
+               MOVE ZEROS TO YS-YTD-IND OF YTD-ARR(NUM-YTD)
+               MOVE ZEROS TO YS-YTD-UD OF YTD-ARR(NUM-YTD)
+               MOVE ZEROS TO YS-MTD-IND OF YTD-ARR(NUM-YTD)
+               MOVE ZEROS TO YS-MTD-UD OF YTD-ARR(NUM-YTD)
+               MOVE NUM-YTD TO YTD-MATCH-IX
+           END-IF
+           IF YS-AAR OF YTD-ARR(YTD-MATCH-IX) NOT = YTD-CURR-AAR
+               MOVE ZEROS TO YS-YTD-IND OF YTD-ARR(YTD-MATCH-IX)
+               MOVE ZEROS TO YS-YTD-UD  OF YTD-ARR(YTD-MATCH-IX)
+               MOVE ZEROS TO YS-MTD-IND OF YTD-ARR(YTD-MATCH-IX)
+               MOVE ZEROS TO YS-MTD-UD  OF YTD-ARR(YTD-MATCH-IX)
+           ELSE
+               IF YS-MAANED OF YTD-ARR(YTD-MATCH-IX)
+                       NOT = YTD-CURR-MAANED
+                   MOVE ZEROS TO YS-MTD-IND OF YTD-ARR(YTD-MATCH-IX)
+                   MOVE ZEROS TO YS-MTD-UD  OF YTD-ARR(YTD-MATCH-IX)
+               END-IF
+           END-IF
+           MOVE YTD-CURR-AAR    TO YS-AAR    OF YTD-ARR(YTD-MATCH-IX)
+           MOVE YTD-CURR-MAANED TO YS-MAANED OF YTD-ARR(YTD-MATCH-IX)
+           ADD TOTAL-INDBETALT TO YS-YTD-IND OF YTD-ARR(YTD-MATCH-IX)
+           ADD TOTAL-UDBETALT  TO YS-YTD-UD  OF YTD-ARR(YTD-MATCH-IX)
+           ADD TOTAL-INDBETALT TO YS-MTD-IND OF YTD-ARR(YTD-MATCH-IX)
+           ADD TOTAL-UDBETALT  TO YS-MTD-UD  OF YTD-ARR(YTD-MATCH-IX).
+
+       KURS-ARR-FILL.
+           OPEN INPUT FIL-KURS
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KURS
+               READ FIL-KURS INTO KURS-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-KURS
+                       EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE FIL-KURS
+           DISPLAY "Antal valutakurser: " NUM-KURS.
+
+       CHECKPOINT-FILL.
+           MOVE SPACES TO CKPT-KONTO-ID
+           MOVE "N" TO CKPT-EOF
+           OPEN INPUT FIL-CHECKPOINT
+           IF CKPT-STATUS = "00"
+               PERFORM UNTIL CKPT-EOF = "Y"
+                   READ FIL-CHECKPOINT INTO CHECKPOINT-REC
+                       AT END
+                           MOVE "Y" TO CKPT-EOF
+                       NOT AT END
+                           MOVE CKPT-REC-KONTO-ID TO CKPT-KONTO-ID
+                   END-READ
+               END-PERFORM
+               CLOSE FIL-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CURR-KONTO-ID TO CKPT-REC-KONTO-ID
+           WRITE CHECKPOINT-REC.
+
+       CHECKPOINT-CLEAR.
+           OPEN OUTPUT FIL-CHECKPOINT
+           CLOSE FIL-CHECKPOINT.
+
+      * Dormant-grænsen tilnærmes med 30 dage pr. måned i
+      * PARM-DORMANT-MAANEDER, ligesom OPG-18's arkiveringsgrænse.
+       BEREGN-DORMANT-SKAERING.
+           ACCEPT RUN-DATE-INT FROM DATE YYYYMMDD
+           COMPUTE RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(RUN-DATE-INT)
+           COMPUTE DORMANT-CUTOFF-INT =
+               RUN-DATE-INT - (PARM-DORMANT-MAANEDER OF PARM-REC * 30)
+           COMPUTE DORMANT-CUTOFF-NUM =
+               FUNCTION DATE-OF-INTEGER(DORMANT-CUTOFF-INT)
+           STRING
+               DORMANT-CUTOFF-NUM(1:4) DELIMITED BY SIZE
+               "-"                     DELIMITED BY SIZE
+               DORMANT-CUTOFF-NUM(5:2) DELIMITED BY SIZE
+               "-"                     DELIMITED BY SIZE
+               DORMANT-CUTOFF-NUM(7:2) DELIMITED BY SIZE
+           INTO DORMANT-CUTOFF-DATO.
+
+       RUN-STAMP-FILL.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           ACCEPT RL-OPERATOR FROM ENVIRONMENT "USER"
+           STRING
+               RUN-DATE(1:4) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(5:2) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(7:2) DELIMITED BY SIZE
+               " "           DELIMITED BY SIZE
+               RUN-TIME(1:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(3:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(5:2) DELIMITED BY SIZE
+           INTO RUN-STAMP-DISPLAY
+           MOVE RUN-DATE(1:4) TO YTD-CURR-AAR
+           MOVE RUN-DATE(5:2) TO YTD-CURR-MAANED.
+
+      * Skriver en linje til den fælles koerselslog (program, operator,
+      * start-/sluttidspunkt og ind-/udgangsantal) for revisionsspor,
+      * ligesom OPG-9 og OPG-11 gør ved deres eget STOP RUN.
+       RUN-LOG-SKRIV.
+           ACCEPT RL-END-DATE FROM DATE YYYYMMDD
+           ACCEPT RL-END-TIME FROM TIME
+           STRING
+               RL-END-DATE(1:4) DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               RL-END-DATE(5:2) DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               RL-END-DATE(7:2) DELIMITED BY SIZE
+               " "              DELIMITED BY SIZE
+               RL-END-TIME(1:2) DELIMITED BY SIZE
+               ":"              DELIMITED BY SIZE
+               RL-END-TIME(3:2) DELIMITED BY SIZE
+               ":"              DELIMITED BY SIZE
+               RL-END-TIME(5:2) DELIMITED BY SIZE
+           INTO RL-END-STAMP
+           OPEN EXTEND FIL-RUN-LOG
+           STRING "Program: OPG-10"        DELIMITED BY SIZE
+                  " Operator: "            DELIMITED BY SIZE
+                  RL-OPERATOR              DELIMITED BY SIZE
+                  " Start: "               DELIMITED BY SIZE
+                  RUN-STAMP-DISPLAY        DELIMITED BY SIZE
+                  " Slut: "                DELIMITED BY SIZE
+                  RL-END-STAMP             DELIMITED BY SIZE
+                  " Input: "               DELIMITED BY SIZE
+                  RL-INPUT-ANTAL           DELIMITED BY SIZE
+                  " Output: "              DELIMITED BY SIZE
+                  RL-OUTPUT-ANTAL          DELIMITED BY SIZE
+               INTO RUN-LOG-TEXT
+           END-STRING
+           WRITE RUN-LOG-REC
+           CLOSE FIL-RUN-LOG.
+
+       CHECK-DATE-RANGE.
+           MOVE "Y" TO IN-RANGE-SW
+           IF PARM-FRA-DATO OF PARM-REC NOT = SPACES
+               AND CHECK-TIDSPUNKT(1:10) < PARM-FRA-DATO OF PARM-REC
+               MOVE "N" TO IN-RANGE-SW
+           END-IF
+           IF PARM-TIL-DATO OF PARM-REC NOT = SPACES
+               AND CHECK-TIDSPUNKT(1:10) > PARM-TIL-DATO OF PARM-REC
+               MOVE "N" TO IN-RANGE-SW
+           END-IF.
+
+       FIND-PERIOD.
+           MOVE SPACES TO MIN-TIDSPUNKT MAX-TIDSPUNKT TRUE-MAX-TIDSPUNKT
+           PERFORM VARYING PERIOD-IX FROM IX BY 1
+                   UNTIL PERIOD-IX > NUM-TRANS
+               IF KONTO-ID OF TRANS-ARR(PERIOD-IX) NOT = CURR-KONTO-ID
+                   EXIT PERFORM
+               END-IF
+               IF TIDSPUNKT OF TRANS-ARR(PERIOD-IX) > TRUE-MAX-TIDSPUNKT
+                   MOVE TIDSPUNKT OF TRANS-ARR(PERIOD-IX)
+                     TO TRUE-MAX-TIDSPUNKT
+               END-IF
+               MOVE TIDSPUNKT OF TRANS-ARR(PERIOD-IX) TO CHECK-TIDSPUNKT
+               PERFORM CHECK-DATE-RANGE
+               IF IN-RANGE-SW = "Y"
+                   IF MIN-TIDSPUNKT = SPACES
+                       MOVE TIDSPUNKT OF TRANS-ARR(PERIOD-IX)
+                         TO MIN-TIDSPUNKT
+                       MOVE TIDSPUNKT OF TRANS-ARR(PERIOD-IX)
+                         TO MAX-TIDSPUNKT
+                   ELSE
+                       IF TIDSPUNKT OF TRANS-ARR(PERIOD-IX)
+                               < MIN-TIDSPUNKT
+                           MOVE TIDSPUNKT OF TRANS-ARR(PERIOD-IX)
+                             TO MIN-TIDSPUNKT
+                       END-IF
+                       IF TIDSPUNKT OF TRANS-ARR(PERIOD-IX)
+                               > MAX-TIDSPUNKT
+                           MOVE TIDSPUNKT OF TRANS-ARR(PERIOD-IX)
+                             TO MAX-TIDSPUNKT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Sætter kontoen til dormant, hvis ingen transaktion i perioden
+      * ligger efter dormant-skæringen; bringer den tilbage til aktiv,
+      * hvis en tidligere dormant konto igen har aktivitet.
+       CHECK-DORMANT.
+           MOVE "N" TO KONTO-DORMANT-SW
+           IF KUNDE-MATCH-IX > 0
+               IF TRUE-MAX-TIDSPUNKT NOT = SPACES
+                       AND TRUE-MAX-TIDSPUNKT(1:10)
+                           < DORMANT-CUTOFF-DATO
+                   MOVE "Y" TO KONTO-DORMANT-SW
+                   MOVE "D" TO KONTO-STATUS OF KUNDE-ARR(KUNDE-MATCH-IX)
+               ELSE
+                   IF KONTO-DORMANT OF KUNDE-ARR(KUNDE-MATCH-IX)
+                       MOVE "A" TO
+                           KONTO-STATUS OF KUNDE-ARR(KUNDE-MATCH-IX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       FRAUD-SCAN.
+           MOVE "N" TO FRAUD-HAR-PREV-SW
+           MOVE "N" TO FRAUD-FLAGGET-SW
+           MOVE 0 TO FRAUD-ANTAL
+           PERFORM VARYING FRAUD-IX FROM IX BY 1
+                   UNTIL FRAUD-IX > NUM-TRANS
+               IF KONTO-ID OF TRANS-ARR(FRAUD-IX) NOT = CURR-KONTO-ID
+                   EXIT PERFORM
+               END-IF
+               IF BELØB OF TRANS-ARR(FRAUD-IX) < 0
+                       AND FUNCTION ABS(BELØB OF TRANS-ARR(FRAUD-IX))
+                           >= STOR-HAEVNING-GRAENSE
+                   MOVE TIDSPUNKT OF TRANS-ARR(FRAUD-IX) (1:10)
+                     TO FRAUD-CURR-DATO
+                   MOVE TIDSPUNKT OF TRANS-ARR(FRAUD-IX) (12:2)
+                     TO FRAUD-HH
+                   MOVE TIDSPUNKT OF TRANS-ARR(FRAUD-IX) (15:2)
+                     TO FRAUD-MM
+                   COMPUTE FRAUD-CURR-MIN = (FRAUD-HH * 60) + FRAUD-MM
+                   IF FRAUD-HAR-PREV-SW = "Y"
+                           AND FRAUD-CURR-DATO = FRAUD-PREV-DATO
+                           AND FRAUD-CURR-MIN - FRAUD-PREV-MIN
+                               <= HAEVNING-VINDUE-MIN
+                       ADD 1 TO FRAUD-ANTAL
+                       MOVE "Y" TO FRAUD-FLAGGET-SW
+                   END-IF
+                   MOVE FRAUD-CURR-DATO TO FRAUD-PREV-DATO
+                   MOVE FRAUD-CURR-MIN  TO FRAUD-PREV-MIN
+                   MOVE "Y" TO FRAUD-HAR-PREV-SW
+               END-IF
            END-PERFORM
-           CLOSE FIL-OUT.
+           IF FRAUD-FLAGGET-SW = "Y"
+               PERFORM WRITE-MISTAENKELIG-AKTIVITET
+           END-IF.
+
+       WRITE-MISTAENKELIG-AKTIVITET.
+           STRING
+               CURR-KONTO-ID  DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               CURR-NAVN      DELIMITED BY SPACE
+               " - "          DELIMITED BY SIZE
+               FRAUD-ANTAL    DELIMITED BY SIZE
+               " store haevninger indenfor "
+                              DELIMITED BY SIZE
+               HAEVNING-VINDUE-MIN DELIMITED BY SIZE
+               " minutter"    DELIMITED BY SIZE
+           INTO MISTAENKELIG-TEXT
+           WRITE MISTAENKELIG-REC
+           MOVE SPACES TO MISTAENKELIG-TEXT.
+
+       PARM-FILL.
+           OPEN INPUT FIL-PARM
+           IF PARM-STATUS = "00"
+               READ FIL-PARM INTO PARM-REC
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE FIL-PARM
+           END-IF.
 
        BANK-ARR-FILL.
            OPEN INPUT FIL-BANKER
+           MOVE "N" TO TRAILER-FOUND-SW
            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-BANKER
                READ FIL-BANKER INTO BANK-ARR(IX)
                    AT END
@@ -232,12 +1457,41 @@
                        MOVE IX TO NUM-BANKER
                        EXIT PERFORM
                END-READ
+               IF TR-MARKER OF BANKER-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-BANKER
+                   MOVE TR-ANTAL OF BANKER-TRAILER TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
            END-PERFORM
            CLOSE FIL-BANKER
+           IF TRAILER-FOUND-SW = "N" AND NUM-BANKER = 100
+               DISPLAY "FEJL: Banker.txt indeholder flere poster end "
+                   "array-graensen paa 100 tillader - udvid BANK-ARR."
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Banker.txt mangler sluttaellerpost"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-BANKER NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Banker.txt - forventet " TRAILER-ANTAL
+                   " poster, fandt " NUM-BANKER
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-BANKER >= BANKER-ADVARSEL-GRAENSE
+               DISPLAY "ADVARSEL: Banker.txt indeholder " NUM-BANKER
+                   " poster - naermer sig array-graensen paa 100."
+           END-IF
            DISPLAY "Antal banker: " NUM-BANKER.
-       
+
        TRANS-ARR-FILL.
            OPEN INPUT FIL-TRANS
+           MOVE "N" TO TRAILER-FOUND-SW
            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-TRANS
                READ FIL-TRANS INTO TRANS-ARR(IX)
                    AT END
@@ -245,8 +1499,39 @@
                        MOVE IX TO NUM-TRANS
                        EXIT PERFORM
                 END-READ
+               IF TR-MARKER OF TRANSAKTIONER-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-TRANS
+                   MOVE TR-ANTAL OF TRANSAKTIONER-TRAILER
+                     TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
            END-PERFORM
            CLOSE FIL-TRANS
+           IF TRAILER-FOUND-SW = "N" AND NUM-TRANS = 10000
+               DISPLAY "FEJL: Transaktioner.txt indeholder flere "
+                   "poster end array-graensen paa 10000 tillader - "
+                   "udvid TRANS-ARR."
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Transaktioner.txt mangler sluttaellerpost"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-TRANS NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Transaktioner.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-TRANS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-TRANS >= TRANS-ADVARSEL-GRAENSE
+               DISPLAY "ADVARSEL: Transaktioner.txt indeholder "
+                   NUM-TRANS
+                   " poster - naermer sig array-graensen paa 10000."
+           END-IF
            DISPLAY "Antal transaktioner: " NUM-TRANS.
 
        
\ No newline at end of file
