@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-15.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FIL-KUNDER ASSIGN TO "../data/Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT FIL-POSTNR ASSIGN TO "../data/Postnumre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT FIL-POSTNR-FEJL ASSIGN TO "../data/Postnr-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-KUNDER.
+       01 KUNDE-OPL.
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-OPL-TRAILER REDEFINES KUNDE-OPL.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
+
+       FD FIL-POSTNR.
+       01 POSTNR-REKORD.
+           COPY "../copybooks/POSTNUMRE.cpy".
+
+       FD FIL-POSTNR-FEJL.
+       01 POSTNR-FEJL-REC.
+           02 POSTNR-FEJL-TEXT PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 IX              PIC 9(05) VALUE 1.
+       01 NUM-KUNDER      PIC 9(04) VALUE 1000.
+       01 KUNDE-ARR OCCURS 0 TO 1000 TIMES DEPENDING ON NUM-KUNDER.
+           COPY "../copybooks/KUNDER.cpy".
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+
+       01 PIX              PIC 9(05) VALUE 1.
+       01 NUM-POSTNR        PIC 9(05) VALUE 2000.
+       01 POSTNR-ARR OCCURS 0 TO 2000 TIMES DEPENDING ON NUM-POSTNR.
+           COPY "../copybooks/POSTNUMRE.cpy".
+
+       01 WS-POSTNR        PIC 9(04).
+       01 POSTNR-MATCH-IX  PIC 9(05) VALUE 0.
+       01 KUNDE-BY-TRIM    PIC X(20).
+       01 POSTNR-FEJL-TAL  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM POSTNR-ARR-FILL
+           PERFORM KUNDE-ARR-FILL
+           OPEN OUTPUT FIL-POSTNR-FEJL
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               PERFORM VALIDER-POSTNR
+           END-PERFORM
+           CLOSE FIL-POSTNR-FEJL
+           DISPLAY "Postnummerfejl fundet: " POSTNR-FEJL-TAL
+           STOP RUN.
+
+       POSTNR-ARR-FILL.
+           OPEN INPUT FIL-POSTNR
+           PERFORM VARYING PIX FROM 1 BY 1 UNTIL PIX > NUM-POSTNR
+               READ FIL-POSTNR INTO POSTNR-ARR(PIX)
+                   AT END
+                       SUBTRACT 1 FROM PIX
+                       MOVE PIX TO NUM-POSTNR
+                       EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE FIL-POSTNR
+           DISPLAY "Antal postnumre indlaest: " NUM-POSTNR.
+
+       KUNDE-ARR-FILL.
+           OPEN INPUT FIL-KUNDER
+           MOVE "N" TO TRAILER-FOUND-SW
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               READ FIL-KUNDER INTO KUNDE-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-KUNDER
+                       EXIT PERFORM
+               END-READ
+               IF TR-MARKER OF KUNDE-OPL-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-KUNDER
+                   MOVE TR-ANTAL OF KUNDE-OPL-TRAILER
+                     TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE FIL-KUNDER
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Kundeoplysninger.txt mangler "
+                   "sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-KUNDER NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Kundeoplysninger.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-KUNDER
+               STOP RUN
+           END-IF
+           DISPLAY "Antal kunder indlaest: " NUM-KUNDER.
+
+       VALIDER-POSTNR.
+           MOVE POSTNR OF KUNDE-ARR(IX) TO WS-POSTNR
+           MOVE 0 TO POSTNR-MATCH-IX
+           PERFORM VARYING PIX FROM 1 BY 1 UNTIL PIX > NUM-POSTNR
+               IF POST-NR OF POSTNR-ARR(PIX) = WS-POSTNR
+                   MOVE PIX TO POSTNR-MATCH-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF POSTNR-MATCH-IX = 0
+               ADD 1 TO POSTNR-FEJL-TAL
+               PERFORM SKRIV-UKENDT-POSTNR
+           ELSE
+               MOVE BY-ADR OF KUNDE-ARR(IX) TO KUNDE-BY-TRIM
+               IF KUNDE-BY-TRIM NOT =
+                       POST-BY OF POSTNR-ARR(POSTNR-MATCH-IX)
+                   ADD 1 TO POSTNR-FEJL-TAL
+                   PERFORM SKRIV-FORKERT-BY
+               END-IF
+           END-IF.
+
+       SKRIV-UKENDT-POSTNR.
+           STRING
+               KUNDE-ID OF KUNDE-ARR(IX) DELIMITED BY SPACE
+               ": ukendt postnummer "    DELIMITED BY SIZE
+               POSTNR OF KUNDE-ARR(IX)   DELIMITED BY SIZE
+           INTO POSTNR-FEJL-TEXT
+           WRITE POSTNR-FEJL-REC
+           MOVE SPACES TO POSTNR-FEJL-TEXT.
+
+       SKRIV-FORKERT-BY.
+           STRING
+               KUNDE-ID OF KUNDE-ARR(IX) DELIMITED BY SPACE
+               ": postnummer "           DELIMITED BY SIZE
+               POSTNR OF KUNDE-ARR(IX)   DELIMITED BY SIZE
+               " har by "                DELIMITED BY SIZE
+               BY-ADR OF KUNDE-ARR(IX)   DELIMITED BY SPACE
+               " - forventet "           DELIMITED BY SIZE
+               POST-BY OF POSTNR-ARR(POSTNR-MATCH-IX)
+                                         DELIMITED BY SPACE
+           INTO POSTNR-FEJL-TEXT
+           WRITE POSTNR-FEJL-REC
+           MOVE SPACES TO POSTNR-FEJL-TEXT.
