@@ -1,4 +1,4 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. OPG-6.
 
        ENVIRONMENT DIVISION.
@@ -6,40 +6,93 @@
        FILE-CONTROL.
        SELECT KUNDE-FIL ASSIGN TO "../data/Kundeoplysninger.txt"
                 ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT FIL-PARM ASSIGN TO "../data/OPG6-Parametre.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDE-FIL.
        01 KUNDE-OPL.
-           COPY "../data/KUNDER.cpy".
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-OPL-TRAILER REDEFINES KUNDE-OPL.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
 
-       WORKING-STORAGE SECTION. 
+       FD FIL-PARM.
+       01 PARM-FILE-REC.
+           COPY "../copybooks/OPG6-PARAMETRE.cpy".
+
+       WORKING-STORAGE SECTION.
        01 EOF-FLAG PIC X VALUE "N".
-       
+
+       01 PARM-STATUS  PIC XX VALUE "00".
+       01 PARM-REC.
+           COPY "../copybooks/OPG6-PARAMETRE.cpy".
+       01 MATCH-SW     PIC X(01) VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM PARM-FILL
            OPEN INPUT KUNDE-FIL
            PERFORM UNTIL EOF-FLAG = "Y"
                READ KUNDE-FIL INTO KUNDE-OPL
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       DISPLAY "Kunde-ID: " KUNDE-ID
-                       DISPLAY "Navn: " FORNAVN " " EFTERNAVN
-                       DISPLAY "Kontonummer: " KONTO-NUMMER
-                       DISPLAY "Balance: " VALUTAKODE " " BALANCE
-
-                       PERFORM DIS-LINE
-                       DISPLAY ADDRESSE
-                       PERFORM DIS-LINE
-                       DISPLAY KONTAKT
+                       IF TR-MARKER OF KUNDE-OPL-TRAILER = "TRAILER"
+                           MOVE "Y" TO EOF-FLAG
+                       ELSE
+                           PERFORM CHECK-MATCH
+                           IF MATCH-SW = "Y"
+                               PERFORM DIS-KUNDE
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE KUNDE-FIL
            STOP RUN.
 
+       PARM-FILL.
+           OPEN INPUT FIL-PARM
+           IF PARM-STATUS = "00"
+               READ FIL-PARM INTO PARM-REC
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE FIL-PARM
+           END-IF.
+
+      * Uden opslagsparameter (eller med PARM-LOOKUP-SW = "N") dumpes
+      * hele filen som hidtil; med PARM-LOOKUP-SW = "Y" vises kun de
+      * kunder, der matcher KUNDE-ID eller EFTERNAVN.
+       CHECK-MATCH.
+           MOVE "Y" TO MATCH-SW
+           IF PARM-LOOKUP-JA OF PARM-REC
+               MOVE "N" TO MATCH-SW
+               IF PARM-KUNDE-ID OF PARM-REC NOT = SPACES
+                       AND KUNDE-ID = PARM-KUNDE-ID OF PARM-REC
+                   MOVE "Y" TO MATCH-SW
+               END-IF
+               IF PARM-EFTERNAVN OF PARM-REC NOT = SPACES
+                       AND EFTERNAVN = PARM-EFTERNAVN OF PARM-REC
+                   MOVE "Y" TO MATCH-SW
+               END-IF
+           END-IF.
+
+       DIS-KUNDE.
+           DISPLAY "Kunde-ID: " KUNDE-ID
+           DISPLAY "Navn: " FORNAVN " " EFTERNAVN
+           DISPLAY "Kontonummer: " KONTO-NUMMER
+           DISPLAY "Balance: " VALUTAKODE " " BALANCE
+
+           PERFORM DIS-LINE
+           DISPLAY ADDRESSE
+           PERFORM DIS-LINE
+           DISPLAY KONTAKT.
 
        DIS-LINE.
            DISPLAY "----------------------------------------".
-       
+
