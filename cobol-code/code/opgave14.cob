@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-14.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FIL-KUNDER ASSIGN TO "../data/Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT FIL-DUPLIKAT ASSIGN TO "../data/Kunde-Duplikater.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-KUNDER.
+       01 KUNDE-OPL.
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-OPL-TRAILER REDEFINES KUNDE-OPL.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
+
+       FD FIL-DUPLIKAT.
+       01 DUPLIKAT-REC.
+           02 DUPLIKAT-TEXT PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 IX            PIC 9(05) VALUE 1.
+       01 IX2           PIC 9(05) VALUE 1.
+       01 NUM-KUNDER    PIC 9(04) VALUE 1000.
+       01 KUNDE-ARR OCCURS 0 TO 1000 TIMES DEPENDING ON NUM-KUNDER.
+           COPY "../copybooks/KUNDER.cpy".
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+
+       01 GROUP-START-IX PIC 9(05) VALUE 1.
+       01 GROUP-END-IX   PIC 9(05) VALUE 0.
+       01 GROUP-SIZE     PIC 9(05) VALUE 0.
+       01 DUP-GRUPPER    PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM KUNDE-ARR-FILL
+           PERFORM SORT-KUNDE-ARR
+           OPEN OUTPUT FIL-DUPLIKAT
+           PERFORM DUPLIKAT-SCAN
+           CLOSE FIL-DUPLIKAT
+           DISPLAY "Mulige duplikatgrupper fundet: " DUP-GRUPPER
+           STOP RUN.
+
+       KUNDE-ARR-FILL.
+           OPEN INPUT FIL-KUNDER
+           MOVE "N" TO TRAILER-FOUND-SW
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KUNDER
+               READ FIL-KUNDER INTO KUNDE-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-KUNDER
+                       EXIT PERFORM
+               END-READ
+               IF TR-MARKER OF KUNDE-OPL-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-KUNDER
+                   MOVE TR-ANTAL OF KUNDE-OPL-TRAILER
+                     TO TRAILER-ANTAL
+                   MOVE "Y" TO TRAILER-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE FIL-KUNDER
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Kundeoplysninger.txt mangler "
+                   "sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-KUNDER NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Kundeoplysninger.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-KUNDER
+               STOP RUN
+           END-IF
+           DISPLAY "Antal kunder indlaest: " NUM-KUNDER.
+
+       SORT-KUNDE-ARR.
+           SORT KUNDE-ARR
+               ASCENDING EFTERNAVN OF KUNDE-ARR
+               ASCENDING FORNAVN OF KUNDE-ARR
+               ASCENDING VEJNAVN OF KUNDE-ARR
+               ASCENDING HUSNR OF KUNDE-ARR
+               ASCENDING POSTNR OF KUNDE-ARR.
+
+       DUPLIKAT-SCAN.
+           MOVE 1 TO GROUP-START-IX
+           IF NUM-KUNDER > 1
+               PERFORM VARYING IX FROM 2 BY 1 UNTIL IX > NUM-KUNDER
+                   IF FORNAVN OF KUNDE-ARR(IX) NOT =
+                           FORNAVN OF KUNDE-ARR(GROUP-START-IX)
+                   OR EFTERNAVN OF KUNDE-ARR(IX) NOT =
+                           EFTERNAVN OF KUNDE-ARR(GROUP-START-IX)
+                   OR VEJNAVN OF KUNDE-ARR(IX) NOT =
+                           VEJNAVN OF KUNDE-ARR(GROUP-START-IX)
+                   OR HUSNR OF KUNDE-ARR(IX) NOT =
+                           HUSNR OF KUNDE-ARR(GROUP-START-IX)
+                   OR POSTNR OF KUNDE-ARR(IX) NOT =
+                           POSTNR OF KUNDE-ARR(GROUP-START-IX)
+                       SUBTRACT 1 FROM IX GIVING GROUP-END-IX
+                       PERFORM CHECK-GROUP
+                       MOVE IX TO GROUP-START-IX
+                   END-IF
+               END-PERFORM
+           END-IF
+           MOVE NUM-KUNDER TO GROUP-END-IX
+           PERFORM CHECK-GROUP.
+
+       CHECK-GROUP.
+           COMPUTE GROUP-SIZE = GROUP-END-IX - GROUP-START-IX + 1
+           IF GROUP-SIZE > 1
+               ADD 1 TO DUP-GRUPPER
+               PERFORM WRITE-DUPLIKAT-GRUPPE
+           END-IF.
+
+       WRITE-DUPLIKAT-GRUPPE.
+           MOVE SPACES TO DUPLIKAT-TEXT
+           STRING
+               "Mulig duplikat: "                 DELIMITED BY SIZE
+               FORNAVN OF KUNDE-ARR(GROUP-START-IX)
+                                                   DELIMITED BY SPACE
+               " "                                 DELIMITED BY SIZE
+               EFTERNAVN OF KUNDE-ARR(GROUP-START-IX)
+                                                   DELIMITED BY SPACE
+               " ("                                DELIMITED BY SIZE
+               VEJNAVN OF KUNDE-ARR(GROUP-START-IX)
+                                                   DELIMITED BY SPACE
+               " "                                 DELIMITED BY SIZE
+               HUSNR OF KUNDE-ARR(GROUP-START-IX)
+                                                   DELIMITED BY SPACE
+               ", "                                DELIMITED BY SIZE
+               POSTNR OF KUNDE-ARR(GROUP-START-IX) DELIMITED BY SIZE
+               ")"                                 DELIMITED BY SIZE
+           INTO DUPLIKAT-TEXT
+           WRITE DUPLIKAT-REC
+           PERFORM VARYING IX2 FROM GROUP-START-IX BY 1
+                   UNTIL IX2 > GROUP-END-IX
+               MOVE SPACES TO DUPLIKAT-TEXT
+               STRING
+                   "    Kunde-ID: "            DELIMITED BY SIZE
+                   KUNDE-ID OF KUNDE-ARR(IX2)  DELIMITED BY SPACE
+               INTO DUPLIKAT-TEXT
+               WRITE DUPLIKAT-REC
+           END-PERFORM.
