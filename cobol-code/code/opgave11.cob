@@ -6,179 +6,594 @@
        FILE-CONTROL.
            SELECT FIL-TRANS ASSIGN TO "../data/Transaktioner.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KURS ASSIGN TO "../data/Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-VALUTA-FEJL ASSIGN TO "../data/Valuta-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-PARM ASSIGN TO "../data/OPG11-Parametre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+           SELECT FIL-BUTIK ASSIGN TO "../data/Butik-Omsaetning.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-MAANED ASSIGN TO "../data/Maaned-Totaler.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-RUN-LOG ASSIGN TO "../data/Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD FIL-TRANS.
-       01 TRANSAKTION.
+        01 TRANSAKTIONER.
            COPY "../copybooks/TRANSAKTIONER.cpy".
+        01 TRANSAKTIONER-TRAILER REDEFINES TRANSAKTIONER.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(211).
+
+       FD FIL-KURS.
+        01 VALUTAKURSER.
+           COPY "../copybooks/VALUTAKURS.cpy".
+
+       FD FIL-VALUTA-FEJL.
+        01 VALUTA-FEJL-REC.
+           02 FEJL-TEXT PIC X(80).
+
+       FD FIL-PARM.
+        01 PARM-FILE-REC.
+           COPY "../copybooks/OPG11-PARAMETRE.cpy".
+
+       FD FIL-BUTIK.
+        01 BUTIK-REC.
+           02 BUTIK-TEXT PIC X(100).
+
+       FD FIL-MAANED.
+        01 MAANED-UDSKRIFT.
+           02 FELT-MAANED PIC X(10).
+           02 FELT-IND    PIC X(20).
+           02 FILLER      PIC X(02) VALUE SPACES.
+           02 FELT-UD     PIC X(20).
+
+       FD FIL-RUN-LOG.
+        01 RUN-LOG-REC.
+           02 RUN-LOG-TEXT PIC X(120).
 
        WORKING-STORAGE SECTION.
 
-       01 KURS-DKK.
-           02 EUR PIC 9V99 VALUE 7.47.
-           02 USD PIC 9V99 VALUE 6.34.
-       01 PRETTY-NUMERIC   PIC -ZZZ,ZZZ,ZZ9.99.
-       01 TMP-NUMERIC      PIC S9(10)V99.
-       01 CURR-KONTO-ID PIC X(14).
-       
-       01 IX   PIC 99 VALUE 1.
-       01 NUM-KUNDER PIC 9(04) VALUE 0.
-       
-       01 KUNDE-ARR OCCURS 0 TO 1000 TIMES
-           DEPENDING ON NUM-KUNDER.
+        01 PRETTY-NUMERIC   PIC -ZZZ,ZZZ,ZZ9.99.
+        01 TMP-NUMERIC      PIC S9(10)V99.
+        01 GNS-BELOEB       PIC S9(10)V99 VALUE 0.
+        01 GNS-PRETTY       PIC -ZZZ,ZZZ,ZZ9.99.
+
+        01 NUM-KURS      PIC 9(02) VALUE 10.
+        01 KURS-ARR OCCURS 0 TO 10 TIMES DEPENDING ON NUM-KURS.
+           COPY "../copybooks/VALUTAKURS.cpy".
+        01 KURS-IX       PIC 9(02) VALUE 0.
+        01 KURS-MATCH-IX PIC 9(02) VALUE 0.
+        01 KURS-BEST-DATO PIC X(10) VALUE SPACES.
+
+        01 PARM-STATUS PIC XX VALUE "00".
+        01 PARM-REC.
+           COPY "../copybooks/OPG11-PARAMETRE.cpy".
+
+        01 TOP-IX  PIC 99 VALUE 1.
+        01 TOP-N   PIC 99 VALUE 3.
+
+        01 TOP-ARR OCCURS 0 TO 25 TIMES DEPENDING ON TOP-N.
            COPY "../copybooks/STAT-KUNDE.cpy".
 
-       01 MÅNED-ARR OCCURS 12 TIMES.
-           02 TOTAL-IND PIC S9(10)V99 VALUE 0.
-           02 TOTAL-UD  PIC S9(10)V99 VALUE 0.
-       
-       01 NUM-BUTIK PIC 9(3) VALUE 0.
+        01 BOTTOM-ARR OCCURS 0 TO 25 TIMES DEPENDING ON TOP-N.
+           COPY "../copybooks/STAT-KUNDE.cpy".
+
+      * Saldo-segmenter: 1=under PARM-SEGMENT-LAV, 2=mellem LAV og
+      * HOJ, 3=over PARM-SEGMENT-HOJ. Fyldes pr. kunde via TIER-KUNDE,
+      * fælles for begge strategier ligesom TRACK-BUTIK/TRACK-MAANED.
+        01 TIER-SALDO-IN PIC S9(10)V99 VALUE 0.
+        01 SEG-IX        PIC 9(05) VALUE 0.
+        01 TIER-ARR OCCURS 3 TIMES.
+           02 TIER-ANTAL PIC 9(05) VALUE 0.
+           02 TIER-SALDO PIC S9(10)V99 VALUE 0.
 
-       01 BUTIK-ARR OCCURS 0 TO 100 TIMES DEPENDING ON NUM-BUTIK 
+        01 NUM-BUTIK PIC 9(3) VALUE 0.
+        01 BUTIK-ARR OCCURS 0 TO 100 TIMES DEPENDING ON NUM-BUTIK
            INDEXED BY B-IX.
-           02 BUTIK-T  PIC X(20).
-           02 TÆLLER   PIC 9(04) VALUE 1.
+           02 BUTIK-T   PIC X(20).
+           02 TÆLLER    PIC 9(04) VALUE 1.
            02 OMSÆTNING PIC S9(10)V99 VALUE 0.
 
-       01 TOP-N PIC 99 VALUE 3.
-  
-       01 EOF-FLAG PIC X VALUE "N".
-       
-       01 TIME-STAMP.
-           02 FILLER   PIC X(05).
-           02 MÅNED    PIC 9(02).
-           02 FILLER   PIC X(20).
-
-       01 MÅNED-UDSKRIFT.
-           02 FELT-MÅNED   PIC 99.
-           02 FILLER       PIC X(10).
-           02 FELT-IND     PIC -ZZZ,ZZZ,ZZ9.99.
-           02 FILLER       PIC X(4).
-           02 FELT-UD      PIC -ZZZ,ZZZ,ZZ9.99.
+        01 MAANED-ARR OCCURS 12 TIMES.
+           02 TOTAL-IND PIC S9(10)V99 VALUE 0.
+           02 TOTAL-UD  PIC S9(10)V99 VALUE 0.
+        01 M-IX      PIC 99 VALUE 1.
+        01 MND-NR    PIC Z9.
+
+        01 CURR-BUTIK     PIC X(20).
+        01 TRANS-TIDSPUNKT-DELE.
+           COPY "../copybooks/TIDSPUNKT-DELE.cpy".
+        01 MAANED         PIC 9(02).
+
+      * Working storage used only by the HIMEM strategy
+        01 NUM-TRANS    PIC 9(05) VALUE 10000.
+        01 IX           PIC 9(05) VALUE 1.
+        01 TRANS-ARR OCCURS 0 TO 10000 TIMES DEPENDING ON NUM-TRANS.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+        01 CURR-KONTO-ID PIC X(14).
+        01 SALDO-SUM     PIC S9(10)V99 VALUE 50000.
+        01 NUM-KUNDER    PIC 9(05) VALUE 1000.
+        01 KUNDE-ARR OCCURS 0 TO 1000 TIMES DEPENDING ON NUM-KUNDER.
+           COPY "../copybooks/STAT-KUNDE.cpy".
+
+      * Working storage used only by the LOMEM strategy
+        01 TRANSAKTION.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+        01 KUNDE-IX    PIC 9(4) VALUE 1.
+        01 MAX-KUNDER  PIC 9(4) VALUE 1001.
+        01 KUNDE.
+           COPY "../copybooks/STAT-KUNDE.cpy".
+        01 MIN-THRESH PIC S9(10)V99 VALUE 0.
+        01 MAX-THRESH PIC S9(10)V99 VALUE 0.
+        01 CNT PIC 9(6) VALUE 1.
+        01 EOF-FLAG PIC X VALUE "N".
+
+        01 RUN-DATE           PIC 9(08).
+        01 RUN-TIME           PIC 9(08).
+        01 RUN-STAMP-DISPLAY  PIC X(19).
+        01 RL-OPERATOR        PIC X(10) VALUE SPACES.
+        01 RL-END-DATE        PIC 9(08).
+        01 RL-END-TIME        PIC 9(08).
+        01 RL-END-STAMP       PIC X(19).
+        01 RL-INPUT-ANTAL     PIC 9(06) VALUE ZEROS.
+        01 RL-OUTPUT-ANTAL    PIC 9(06) VALUE ZEROS.
 
        PROCEDURE DIVISION.
-           PERFORM TST
-      *    DISPLAY "Beginning"
-      *    PERFORM ITER-TRANS
-      *    DISPLAY "Iterating done"
-      *    SORT KUNDE-ARR DESCENDING SALDO OF KUNDE-ARR
-      *    
-      *    DISPLAY NUM-KUNDER " kunder"
-      *    DISPLAY "Top kunder:"
-      *    
-      *    PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TOP-N
-      *        MOVE SALDO OF KUNDE-ARR(IX) TO PRETTY-NUMERIC
-      *        DISPLAY KONTO-ID OF KUNDE-ARR(IX)
-      *                NAVN     OF KUNDE-ARR(IX)
-      *                PRETTY-NUMERIC
-      *    END-PERFORM
-      *    
-      *    DISPLAY "Måned   Indbetalinger (DKK) Udbetalinger (DKK)"
-      *    PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 12
-      *        MOVE IX TO FELT-MÅNED OF MÅNED-UDSKRIFT
-      *        MOVE TOTAL-IND OF MÅNED-ARR(IX) 
-      *           TO FELT-IND OF MÅNED-UDSKRIFT
-      *        MOVE TOTAL-UD  OF MÅNED-ARR(IX) 
-      *           TO FELT-UD  OF MÅNED-UDSKRIFT
-      *        DISPLAY MÅNED-UDSKRIFT
-      *    END-PERFORM
-      *    DISPLAY "Butik    Antal transaktioner"
-      *    PERFORM VARYING B-IX FROM 1 BY 1 UNTIL B-IX > NUM-BUTIK
-      *        MOVE OMSÆTNING OF BUTIK-ARR(B-IX) TO PRETTY-NUMERIC
-      *        DISPLAY BUTIK-T OF BUTIK-ARR(B-IX) 
-      *            TÆLLER OF BUTIK-ARR(B-IX)
-      *            PRETTY-NUMERIC
-      *    END-PERFORM
-      *    
-      *    SORT BUTIK-ARR DESCENDING OMSÆTNING OF BUTIK-ARR
-      *    DISPLAY "Top butikker"
-      *    DISPLAY "Butik    Omsætning"
-      *    PERFORM VARYING B-IX FROM 1 BY 1 UNTIL B-IX > 5
-      *        MOVE OMSÆTNING OF BUTIK-ARR(B-IX) TO PRETTY-NUMERIC
-      *        DISPLAY BUTIK-T OF BUTIK-ARR(B-IX) PRETTY-NUMERIC
-      *    END-PERFORM
+           PERFORM RUN-STAMP-FILL
+           PERFORM PARM-FILL
+           MOVE PARM-TOP-N OF PARM-REC TO TOP-N
+           IF TOP-N > 25
+               MOVE 25 TO TOP-N
+           END-IF
+           PERFORM KURS-ARR-FILL
+           OPEN OUTPUT FIL-VALUTA-FEJL
+           IF PARM-HIMEM OF PARM-REC
+               DISPLAY "Strategi: HIMEM"
+               PERFORM PROCESS-HIMEM
+           ELSE
+               DISPLAY "Strategi: LOMEM"
+               PERFORM PROCESS-LOMEM
+           END-IF
+           CLOSE FIL-VALUTA-FEJL
+           DISPLAY "Top " TOP-N " kunder: "
+           PERFORM SHOW-TOP
+           DISPLAY "Mest overtrukne " TOP-N " kunder: "
+           PERFORM SHOW-BOTTOM
+           DISPLAY "Kundesegmenter (saldo-grupper): "
+           PERFORM SHOW-SEGMENTER
+           PERFORM WRITE-BUTIK-REPORT
+           PERFORM WRITE-MAANED-REPORT
+           PERFORM RUN-LOG-SKRIV
            STOP RUN.
 
-       TST.
-           OPEN INPUT FIL-TRANS
-           PERFORM 10 TIMES
-           READ FIL-TRANS
-           DISPLAY "'"CPR"' " "'"ADRESSE"' " 
-                   "'"FØDSELSDATO"' " "'"KONTO-ID OF TRANSAKTION"' "
-                   "'"REG-NR"' " "'"BELØB"' "
-                   "'"VALUTA"' " "'"TRANS-TYPE"' "
-                   "'"BUTIK"' " "'"TIDSPUNKT"' "
+       PROCESS-HIMEM.
+           PERFORM TRANS-ARR-FILL
+           DISPLAY NUM-TRANS " transaktioner"
+           MOVE NUM-TRANS TO RL-INPUT-ANTAL
+           PERFORM ITER-TRANSACTIONS-HIMEM
+           DISPLAY NUM-KUNDER " kunder"
+           PERFORM SEGMENTER-HIMEM
+           SORT KUNDE-ARR DESCENDING SALDO OF KUNDE-ARR
+           PERFORM COPY-TOP-BOTTOM-HIMEM.
+
+       PROCESS-LOMEM.
+           PERFORM ITER-TRANSACTIONS-LOMEM
+           DISPLAY CNT      " transaktioner"
+           DISPLAY KUNDE-IX " kunder"
+           MOVE CNT TO RL-INPUT-ANTAL.
+
+       COPY-TOP-BOTTOM-HIMEM.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TOP-N
+               MOVE KUNDE-ARR(IX) TO TOP-ARR(IX)
            END-PERFORM
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TOP-N
+               MOVE KUNDE-ARR(NUM-KUNDER - IX + 1) TO BOTTOM-ARR(IX)
+           END-PERFORM.
 
-           CLOSE FIL-TRANS.
+       SHOW-TOP.
+           PERFORM VARYING TOP-IX FROM 1 BY 1 UNTIL TOP-IX > TOP-N
+               MOVE SALDO OF TOP-ARR(TOP-IX) TO PRETTY-NUMERIC
+               DISPLAY KONTO-ID OF TOP-ARR(TOP-IX)
+                       NAVN     OF TOP-ARR(TOP-IX)
+                       PRETTY-NUMERIC
+           END-PERFORM.
 
-       ITER-TRANS.
-           OPEN INPUT FIL-TRANS
-      * Read first record
-           READ FIL-TRANS
-               AT END MOVE "Y" TO EOF-FLAG
-           END-READ
+       SHOW-BOTTOM.
+           PERFORM VARYING TOP-IX FROM 1 BY 1 UNTIL TOP-IX > TOP-N
+               MOVE SALDO OF BOTTOM-ARR(TOP-IX) TO PRETTY-NUMERIC
+               DISPLAY KONTO-ID OF BOTTOM-ARR(TOP-IX)
+                       NAVN     OF BOTTOM-ARR(TOP-IX)
+                       PRETTY-NUMERIC
+           END-PERFORM.
 
-           IF EOF-FLAG = "N"
-               PERFORM NEXT-KUNDE
-           END-IF
+       TIER-KUNDE.
+           EVALUATE TRUE
+               WHEN TIER-SALDO-IN < PARM-SEGMENT-LAV OF PARM-REC
+                   ADD 1 TO TIER-ANTAL(1)
+                   ADD TIER-SALDO-IN TO TIER-SALDO(1)
+               WHEN TIER-SALDO-IN < PARM-SEGMENT-HOJ OF PARM-REC
+                   ADD 1 TO TIER-ANTAL(2)
+                   ADD TIER-SALDO-IN TO TIER-SALDO(2)
+               WHEN OTHER
+                   ADD 1 TO TIER-ANTAL(3)
+                   ADD TIER-SALDO-IN TO TIER-SALDO(3)
+           END-EVALUATE.
+
+       SEGMENTER-HIMEM.
+           PERFORM VARYING SEG-IX FROM 1 BY 1 UNTIL SEG-IX > NUM-KUNDER
+               MOVE SALDO OF KUNDE-ARR(SEG-IX) TO TIER-SALDO-IN
+               PERFORM TIER-KUNDE
+           END-PERFORM.
+
+       SHOW-SEGMENTER.
+           MOVE TIER-SALDO(1) TO PRETTY-NUMERIC
+           DISPLAY "  Under " PARM-SEGMENT-LAV OF PARM-REC
+               ": Antal=" TIER-ANTAL(1) " Saldo=" PRETTY-NUMERIC
+           MOVE TIER-SALDO(2) TO PRETTY-NUMERIC
+           DISPLAY "  " PARM-SEGMENT-LAV OF PARM-REC " - "
+               PARM-SEGMENT-HOJ OF PARM-REC
+               ": Antal=" TIER-ANTAL(2) " Saldo=" PRETTY-NUMERIC
+           MOVE TIER-SALDO(3) TO PRETTY-NUMERIC
+           DISPLAY "  Over " PARM-SEGMENT-HOJ OF PARM-REC
+               ": Antal=" TIER-ANTAL(3) " Saldo=" PRETTY-NUMERIC.
+
+       PARM-FILL.
+           OPEN INPUT FIL-PARM
+           IF PARM-STATUS = "00"
+               READ FIL-PARM INTO PARM-REC
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE FIL-PARM
+           END-IF.
 
-           PERFORM UNTIL EOF-FLAG = "Y"
-               IF KONTO-ID OF TRANSAKTION = CURR-KONTO-ID
-                   PERFORM PROCESS-TRANSACTION
-               ELSE
-      * New customer begins
-                   PERFORM NEXT-KUNDE
-                   PERFORM PROCESS-TRANSACTION
+       KURS-ARR-FILL.
+           OPEN INPUT FIL-KURS
+           PERFORM VARYING KURS-IX FROM 1 BY 1 UNTIL KURS-IX > NUM-KURS
+               READ FIL-KURS INTO KURS-ARR(KURS-IX)
+                   AT END
+                       SUBTRACT 1 FROM KURS-IX
+                       MOVE KURS-IX TO NUM-KURS
+                       EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE FIL-KURS
+           DISPLAY "Antal valutakurser: " NUM-KURS.
+
+       TRACK-BUTIK.
+           MOVE 1 TO B-IX
+           SEARCH BUTIK-ARR VARYING B-IX
+               AT END
+                   ADD 1 TO NUM-BUTIK
+                   MOVE CURR-BUTIK
+                       TO BUTIK-T OF BUTIK-ARR(NUM-BUTIK)
+                   MOVE FUNCTION ABS(TMP-NUMERIC)
+                       TO OMSÆTNING OF BUTIK-ARR(NUM-BUTIK)
+               WHEN BUTIK-T OF BUTIK-ARR(B-IX) = CURR-BUTIK
+                   ADD 1 TO TÆLLER OF BUTIK-ARR(B-IX)
+                   ADD FUNCTION ABS(TMP-NUMERIC)
+                       TO OMSÆTNING OF BUTIK-ARR(B-IX)
+           END-SEARCH.
+
+       WRITE-BUTIK-REPORT.
+           OPEN OUTPUT FIL-BUTIK
+           SORT BUTIK-ARR DESCENDING OMSÆTNING OF BUTIK-ARR
+           PERFORM VARYING B-IX FROM 1 BY 1 UNTIL B-IX > NUM-BUTIK
+               DIVIDE OMSÆTNING OF BUTIK-ARR(B-IX)
+                   BY TÆLLER OF BUTIK-ARR(B-IX)
+                   GIVING GNS-BELOEB ROUNDED
+               MOVE OMSÆTNING OF BUTIK-ARR(B-IX) TO PRETTY-NUMERIC
+               MOVE GNS-BELOEB TO GNS-PRETTY
+               STRING
+                   BUTIK-T OF BUTIK-ARR(B-IX) DELIMITED BY SIZE
+                   " Antal: "                 DELIMITED BY SIZE
+                   TÆLLER OF BUTIK-ARR(B-IX)  DELIMITED BY SIZE
+                   " Omsaetning: "            DELIMITED BY SIZE
+                   PRETTY-NUMERIC             DELIMITED BY SIZE
+                   " Gns. transaktion: "      DELIMITED BY SIZE
+                   GNS-PRETTY                 DELIMITED BY SIZE
+               INTO BUTIK-TEXT
+               WRITE BUTIK-REC
+               ADD 1 TO RL-OUTPUT-ANTAL
+               MOVE SPACES TO BUTIK-TEXT
+           END-PERFORM
+           CLOSE FIL-BUTIK.
+
+       TRACK-MAANED.
+           MOVE TIDSPUNKT OF TRANSAKTION TO TRANS-TIDSPUNKT-DELE
+           MOVE TP-MND OF TRANS-TIDSPUNKT-DELE TO MAANED
+           IF TMP-NUMERIC > 0
+               ADD TMP-NUMERIC TO TOTAL-IND OF MAANED-ARR(MAANED)
+           ELSE
+               ADD TMP-NUMERIC TO TOTAL-UD OF MAANED-ARR(MAANED)
+           END-IF.
+
+       WRITE-MAANED-HEAD.
+           MOVE "Maaned" TO FELT-MAANED
+           MOVE "Indbetalinger (DKK)" TO FELT-IND
+           MOVE "Udbetalinger (DKK)" TO FELT-UD
+           WRITE MAANED-UDSKRIFT.
+
+       WRITE-MAANED-REPORT.
+           OPEN OUTPUT FIL-MAANED
+           PERFORM WRITE-MAANED-HEAD
+           PERFORM VARYING M-IX FROM 1 BY 1 UNTIL M-IX > 12
+               MOVE M-IX TO MND-NR
+               MOVE MND-NR TO FELT-MAANED
+               MOVE TOTAL-IND OF MAANED-ARR(M-IX) TO PRETTY-NUMERIC
+               MOVE PRETTY-NUMERIC TO FELT-IND
+               MOVE TOTAL-UD OF MAANED-ARR(M-IX) TO PRETTY-NUMERIC
+               MOVE PRETTY-NUMERIC TO FELT-UD
+               WRITE MAANED-UDSKRIFT
+               ADD 1 TO RL-OUTPUT-ANTAL
+           END-PERFORM
+           CLOSE FIL-MAANED.
+
+      * Revisionsspor: starttidspunkt og operator (OS-brugeren), jf.
+      * samme koerselslog-konvention som OPG-9/OPG-10.
+       RUN-STAMP-FILL.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           ACCEPT RL-OPERATOR FROM ENVIRONMENT "USER"
+           STRING
+               RUN-DATE(1:4) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(5:2) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(7:2) DELIMITED BY SIZE
+               " "           DELIMITED BY SIZE
+               RUN-TIME(1:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(3:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(5:2) DELIMITED BY SIZE
+           INTO RUN-STAMP-DISPLAY.
+
+       RUN-LOG-SKRIV.
+           ACCEPT RL-END-DATE FROM DATE YYYYMMDD
+           ACCEPT RL-END-TIME FROM TIME
+           STRING
+               RL-END-DATE(1:4) DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               RL-END-DATE(5:2) DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               RL-END-DATE(7:2) DELIMITED BY SIZE
+               " "              DELIMITED BY SIZE
+               RL-END-TIME(1:2) DELIMITED BY SIZE
+               ":"              DELIMITED BY SIZE
+               RL-END-TIME(3:2) DELIMITED BY SIZE
+               ":"              DELIMITED BY SIZE
+               RL-END-TIME(5:2) DELIMITED BY SIZE
+           INTO RL-END-STAMP
+           OPEN EXTEND FIL-RUN-LOG
+           STRING "Program: OPG-11"        DELIMITED BY SIZE
+                  " Operator: "            DELIMITED BY SIZE
+                  RL-OPERATOR              DELIMITED BY SIZE
+                  " Start: "               DELIMITED BY SIZE
+                  RUN-STAMP-DISPLAY        DELIMITED BY SIZE
+                  " Slut: "                DELIMITED BY SIZE
+                  RL-END-STAMP             DELIMITED BY SIZE
+                  " Input: "               DELIMITED BY SIZE
+                  RL-INPUT-ANTAL           DELIMITED BY SIZE
+                  " Output: "              DELIMITED BY SIZE
+                  RL-OUTPUT-ANTAL          DELIMITED BY SIZE
+               INTO RUN-LOG-TEXT
+           END-STRING
+           WRITE RUN-LOG-REC
+           CLOSE FIL-RUN-LOG.
+
+      ******************************************************
+      * HIMEM strategy - loads all transactions into memory
+      ******************************************************
+       LOOKUP-KURS-HIMEM.
+           MOVE 0 TO KURS-MATCH-IX
+           MOVE SPACES TO KURS-BEST-DATO
+           PERFORM VARYING KURS-IX FROM 1 BY 1
+                   UNTIL KURS-IX > NUM-KURS
+               IF VALUTA-KD OF KURS-ARR(KURS-IX)
+                       = VALUTA OF TRANS-ARR(IX)
+                   AND KURS-DATO OF KURS-ARR(KURS-IX)
+                       NOT > TIDSPUNKT OF TRANS-ARR(IX) (1:10)
+                   AND KURS-DATO OF KURS-ARR(KURS-IX)
+                       >= KURS-BEST-DATO
+                   MOVE KURS-IX TO KURS-MATCH-IX
+                   MOVE KURS-DATO OF KURS-ARR(KURS-IX)
+                     TO KURS-BEST-DATO
                END-IF
-               READ FIL-TRANS
-                   AT END MOVE "Y" TO EOF-FLAG
+           END-PERFORM.
+
+       COUNT-MONEY-HIMEM.
+           MOVE BELØB OF TRANS-ARR(IX) TO TMP-NUMERIC
+           EVALUATE VALUTA OF TRANS-ARR(IX)
+               WHEN "DKK "
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM LOOKUP-KURS-HIMEM
+                   IF KURS-MATCH-IX > 0
+                       MULTIPLY KURS OF KURS-ARR(KURS-MATCH-IX)
+                           BY TMP-NUMERIC
+                   ELSE
+                       DISPLAY "Ukendt valuta: " VALUTA OF TRANS-ARR(IX)
+                       PERFORM WRITE-VALUTA-FEJL-HIMEM
+                       MOVE ZEROS TO TMP-NUMERIC
+                   END-IF
+           END-EVALUATE
+           ADD TMP-NUMERIC TO SALDO-SUM.
+
+       WRITE-VALUTA-FEJL-HIMEM.
+           MOVE BELØB OF TRANS-ARR(IX) TO PRETTY-NUMERIC
+           STRING
+               KONTO-ID OF TRANS-ARR(IX) DELIMITED BY SIZE
+               " "                       DELIMITED BY SIZE
+               PRETTY-NUMERIC            DELIMITED BY SIZE
+               " "                       DELIMITED BY SIZE
+               VALUTA OF TRANS-ARR(IX)   DELIMITED BY SIZE
+           INTO FEJL-TEXT
+           WRITE VALUTA-FEJL-REC
+           MOVE SPACES TO FEJL-TEXT.
+
+       TRANS-ARR-FILL.
+           OPEN INPUT FIL-TRANS
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-TRANS
+               READ FIL-TRANS INTO TRANS-ARR(IX)
+                   AT END
+                       SUBTRACT 1 FROM IX
+                       MOVE IX TO NUM-TRANS
+                       EXIT PERFORM
                END-READ
+               IF TR-MARKER OF TRANSAKTIONER-TRAILER = "TRAILER"
+                   SUBTRACT 1 FROM IX
+                   MOVE IX TO NUM-TRANS
+                   EXIT PERFORM
+               END-IF
            END-PERFORM
            CLOSE FIL-TRANS.
 
-       NEXT-KUNDE.
-           MOVE KONTO-ID OF TRANSAKTION TO CURR-KONTO-ID
-           ADD 1 TO NUM-KUNDER
-           MOVE CURR-KONTO-ID    TO KONTO-ID OF KUNDE-ARR(NUM-KUNDER)
-           MOVE NAVN OF TRANSAKTION TO NAVN  OF KUNDE-ARR(NUM-KUNDER)
-           MOVE 50000               TO SALDO OF KUNDE-ARR(NUM-KUNDER)
-           
-           DISPLAY NUM-KUNDER CURR-KONTO-ID NAVN OF TRANSAKTION.
+       ITER-TRANSACTIONS-HIMEM.
+           MOVE 1 TO IX
+           PERFORM VARYING KUNDE-IX FROM 1 BY 1
+                   UNTIL KUNDE-IX > NUM-KUNDER OR IX > NUM-TRANS
+               MOVE KONTO-ID OF TRANS-ARR(IX) TO CURR-KONTO-ID
+
+               MOVE CURR-KONTO-ID TO KONTO-ID OF KUNDE-ARR(KUNDE-IX)
+               MOVE NAVN OF TRANS-ARR(IX) TO NAVN OF KUNDE-ARR(KUNDE-IX)
+
+               PERFORM VARYING IX FROM IX BY 1 UNTIL IX > NUM-TRANS
+                   IF KONTO-ID OF TRANS-ARR(IX) NOT = CURR-KONTO-ID
+                       EXIT PERFORM
+                   END-IF
+                   PERFORM COUNT-MONEY-HIMEM
+                   IF TRANS-TYPE OF TRANS-ARR(IX) NOT = "LUKNING"
+                       MOVE BUTIK OF TRANS-ARR(IX) TO CURR-BUTIK
+                       PERFORM TRACK-BUTIK
+                       MOVE TIDSPUNKT OF TRANS-ARR(IX)
+                         TO TRANS-TIDSPUNKT-DELE
+                       MOVE TP-MND OF TRANS-TIDSPUNKT-DELE TO MAANED
+                       IF TMP-NUMERIC > 0
+                           ADD TMP-NUMERIC
+                               TO TOTAL-IND OF MAANED-ARR(MAANED)
+                       ELSE
+                           ADD TMP-NUMERIC
+                               TO TOTAL-UD OF MAANED-ARR(MAANED)
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               MOVE SALDO-SUM TO SALDO OF KUNDE-ARR(KUNDE-IX)
+               MOVE 50000 TO SALDO-SUM
+           END-PERFORM
+           MOVE KUNDE-IX TO NUM-KUNDER
+           SUBTRACT 1 FROM NUM-KUNDER.
+
+      ******************************************************
+      * LOMEM strategy - streams one transaction at a time
+      ******************************************************
+       LOOKUP-KURS-LOMEM.
+           MOVE 0 TO KURS-MATCH-IX
+           MOVE SPACES TO KURS-BEST-DATO
+           PERFORM VARYING KURS-IX FROM 1 BY 1
+                   UNTIL KURS-IX > NUM-KURS
+               IF VALUTA-KD OF KURS-ARR(KURS-IX)
+                       = VALUTA OF TRANSAKTION
+                   AND KURS-DATO OF KURS-ARR(KURS-IX)
+                       NOT > TIDSPUNKT OF TRANSAKTION (1:10)
+                   AND KURS-DATO OF KURS-ARR(KURS-IX)
+                       >= KURS-BEST-DATO
+                   MOVE KURS-IX TO KURS-MATCH-IX
+                   MOVE KURS-DATO OF KURS-ARR(KURS-IX)
+                     TO KURS-BEST-DATO
+               END-IF
+           END-PERFORM.
 
-       PROCESS-TRANSACTION.
+       COUNT-MONEY-LOMEM.
            MOVE BELØB OF TRANSAKTION TO TMP-NUMERIC
            EVALUATE VALUTA OF TRANSAKTION
-               WHEN "EUR "
-                   MULTIPLY EUR BY TMP-NUMERIC
-               WHEN "USD "
-                   MULTIPLY USD BY TMP-NUMERIC
                WHEN "DKK "
                    CONTINUE
                WHEN OTHER
-                   MOVE ZEROS TO TMP-NUMERIC
+                   PERFORM LOOKUP-KURS-LOMEM
+                   IF KURS-MATCH-IX > 0
+                       MULTIPLY KURS OF KURS-ARR(KURS-MATCH-IX)
+                           BY TMP-NUMERIC
+                   ELSE
+                       DISPLAY "Ukendt valuta: " VALUTA OF TRANSAKTION
+                       PERFORM WRITE-VALUTA-FEJL-LOMEM
+                       MOVE ZEROS TO TMP-NUMERIC
+                   END-IF
            END-EVALUATE
-           ADD TMP-NUMERIC TO SALDO OF KUNDE-ARR(NUM-KUNDER)
-           MOVE TIDSPUNKT OF TRANSAKTION TO TIME-STAMP
+           ADD TMP-NUMERIC TO SALDO OF KUNDE.
 
-           IF TMP-NUMERIC > 0
-               ADD TMP-NUMERIC TO TOTAL-IND OF MÅNED-ARR(MÅNED)
-           ELSE
-               ADD TMP-NUMERIC TO TOTAL-UD  OF MÅNED-ARR(MÅNED)
+       WRITE-VALUTA-FEJL-LOMEM.
+           MOVE BELØB OF TRANSAKTION TO PRETTY-NUMERIC
+           STRING
+               KONTO-ID OF TRANSAKTION DELIMITED BY SIZE
+               " "                     DELIMITED BY SIZE
+               PRETTY-NUMERIC          DELIMITED BY SIZE
+               " "                     DELIMITED BY SIZE
+               VALUTA OF TRANSAKTION   DELIMITED BY SIZE
+           INTO FEJL-TEXT
+           WRITE VALUTA-FEJL-REC
+           MOVE SPACES TO FEJL-TEXT.
+
+       RANK.
+           IF SALDO OF KUNDE > MIN-THRESH
+               MOVE KUNDE TO TOP-ARR(TOP-N)
+               SORT TOP-ARR DESCENDING SALDO OF TOP-ARR
+               MOVE SALDO OF TOP-ARR(TOP-N) TO MIN-THRESH
+           END-IF.
+
+       RANK-BOTTOM.
+           IF SALDO OF KUNDE < MAX-THRESH
+               MOVE KUNDE TO BOTTOM-ARR(TOP-N)
+               SORT BOTTOM-ARR ASCENDING SALDO OF BOTTOM-ARR
+               MOVE SALDO OF BOTTOM-ARR(TOP-N) TO MAX-THRESH
+           END-IF.
+
+       ITER-TRANSACTIONS-LOMEM.
+           OPEN INPUT FIL-TRANS
+           READ FIL-TRANS INTO TRANSAKTION
+           IF TR-MARKER OF TRANSAKTIONER-TRAILER = "TRAILER"
+               MOVE "Y" TO EOF-FLAG
            END-IF
-           
-           MOVE 1 TO B-IX
-           SEARCH BUTIK-ARR VARYING B-IX
-               AT END
-                   ADD 1 TO NUM-BUTIK
-                   MOVE BUTIK TO BUTIK-T OF BUTIK-ARR(NUM-BUTIK)
-                   MOVE FUNCTION ABS(TMP-NUMERIC) 
-                       TO OMSÆTNING OF BUTIK-ARR(NUM-BUTIK)
-               WHEN BUTIK-T OF BUTIK-ARR(B-IX) = BUTIK
-                   ADD 1 TO TÆLLER OF BUTIK-ARR(B-IX)
-                   ADD FUNCTION ABS(TMP-NUMERIC) 
-                       TO OMSÆTNING OF BUTIK-ARR(B-IX)
-           END-SEARCH.
-           
\ No newline at end of file
+           PERFORM VARYING KUNDE-IX FROM 1 BY 1
+                   UNTIL KUNDE-IX > MAX-KUNDER OR EOF-FLAG = "Y"
+               MOVE KONTO-ID   OF TRANSAKTION TO KONTO-ID  OF KUNDE
+               MOVE NAVN       OF TRANSAKTION TO NAVN      OF KUNDE
+               MOVE 50000 TO SALDO OF KUNDE
+
+               PERFORM
+                 UNTIL KONTO-ID OF TRANSAKTION NOT = KONTO-ID OF KUNDE
+                   PERFORM COUNT-MONEY-LOMEM
+                   IF TRANS-TYPE OF TRANSAKTION NOT = "LUKNING"
+                       MOVE BUTIK OF TRANSAKTION TO CURR-BUTIK
+                       PERFORM TRACK-BUTIK
+                       PERFORM TRACK-MAANED
+                   END-IF
+                   READ FIL-TRANS INTO TRANSAKTION
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                           SUBTRACT 1 FROM KUNDE-IX
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO CNT
+                   END-READ
+                   IF TR-MARKER OF TRANSAKTIONER-TRAILER = "TRAILER"
+                       MOVE "Y" TO EOF-FLAG
+                       SUBTRACT 1 FROM KUNDE-IX
+                       SUBTRACT 1 FROM CNT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               PERFORM RANK
+               PERFORM RANK-BOTTOM
+               MOVE SALDO OF KUNDE TO TIER-SALDO-IN
+               PERFORM TIER-KUNDE
+           END-PERFORM
+           CLOSE FIL-TRANS.
