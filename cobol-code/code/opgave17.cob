@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-17.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIL-TRANS ASSIGN TO "../data/Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-TRANS.
+       01 TRANSAKTIONER.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANSAKTIONER-TRAILER REDEFINES TRANSAKTIONER.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(211).
+
+       WORKING-STORAGE SECTION.
+       01 GEBYR-SATS-TABLE.
+           02 FILLER PIC X(10)      VALUE "INDB".
+           02 FILLER PIC S9(10)V99  VALUE 0.00.
+           02 FILLER PIC X(01)      VALUE "N".
+           02 FILLER PIC X(10)      VALUE "UDB".
+           02 FILLER PIC S9(10)V99  VALUE 2.00.
+           02 FILLER PIC X(01)      VALUE "N".
+           02 FILLER PIC X(10)      VALUE "KOB".
+           02 FILLER PIC S9(10)V99  VALUE 0.00.
+           02 FILLER PIC X(01)      VALUE "Y".
+           02 FILLER PIC X(10)      VALUE "OVF".
+           02 FILLER PIC S9(10)V99  VALUE 0.00.
+           02 FILLER PIC X(01)      VALUE "N".
+           02 FILLER PIC X(10)      VALUE "HAEV".
+           02 FILLER PIC S9(10)V99  VALUE 5.00.
+           02 FILLER PIC X(01)      VALUE "N".
+           02 FILLER PIC X(10)      VALUE "GEBYR".
+           02 FILLER PIC S9(10)V99  VALUE 0.00.
+           02 FILLER PIC X(01)      VALUE "N".
+           02 FILLER PIC X(10)      VALUE "RENTE".
+           02 FILLER PIC S9(10)V99  VALUE 0.00.
+           02 FILLER PIC X(01)      VALUE "N".
+       01 GEBYR-ARR REDEFINES GEBYR-SATS-TABLE.
+           02 GEBYR-ENTRY OCCURS 7 TIMES.
+               03 GB-KODE       PIC X(10).
+               03 GB-FLAT-SATS  PIC S9(10)V99.
+               03 GB-VALUTA-SW  PIC X(01).
+       01 GEBYR-IX        PIC 9(02) VALUE 0.
+       01 GEBYR-MATCH-SW  PIC X(01) VALUE "N".
+       01 UDLANDS-SATS    PIC SV9999 VALUE 0.0150.
+
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+       01 EOF-FLAG         PIC X(01) VALUE "N".
+
+       01 NUM-TRANS     PIC 9(05) VALUE 10000.
+       01 TRANS-ARR OCCURS 0 TO 10000 TIMES DEPENDING ON NUM-TRANS.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANS-IX        PIC 9(05) VALUE 0.
+
+      * OUT-TRANS-ARR skal kunne indeholde baade den oprindelige
+      * transaktion og en eventuel gebyrpostering for hver raekke i
+      * TRANS-ARR, saa graensen er sat til det dobbelte af TRANS-ARR.
+       01 NUM-OUT-TRANS PIC 9(05) VALUE 0.
+       01 OUT-TRANS-ARR OCCURS 0 TO 20000 TIMES
+               DEPENDING ON NUM-OUT-TRANS.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 OUT-IX          PIC 9(05) VALUE 0.
+
+       01 GEBYR-POSTING.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 GEBYR-BELOEB    PIC S9(10)V99 VALUE ZEROS.
+       01 GEBYR-ANTAL-POSTERET PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM TRANS-ARR-FILL
+           PERFORM VURDER-GEBYRER
+           PERFORM TRANS-ARR-REWRITE
+           DISPLAY "Gebyrberegning gennemfoert - "
+               GEBYR-ANTAL-POSTERET " gebyrer opkraevet."
+           STOP RUN.
+
+       TRANS-ARR-FILL.
+           OPEN INPUT FIL-TRANS
+           MOVE "N" TO TRAILER-FOUND-SW
+           MOVE 0 TO NUM-TRANS
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-TRANS INTO TRANSAKTIONER
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF TR-MARKER OF TRANSAKTIONER-TRAILER = "TRAILER"
+                           MOVE "Y" TO EOF-FLAG
+                           MOVE "Y" TO TRAILER-FOUND-SW
+                           MOVE TR-ANTAL OF TRANSAKTIONER-TRAILER
+                             TO TRAILER-ANTAL
+                       ELSE
+                           ADD 1 TO NUM-TRANS
+                           MOVE TRANSAKTIONER TO TRANS-ARR(NUM-TRANS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-TRANS
+
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Transaktioner.txt mangler "
+                   "sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-TRANS NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Transaktioner.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-TRANS
+               STOP RUN
+           END-IF.
+
+       LOOKUP-GEBYR-SATS.
+           MOVE "N" TO GEBYR-MATCH-SW
+           PERFORM VARYING GEBYR-IX FROM 1 BY 1 UNTIL GEBYR-IX > 7
+               IF TRANS-TYPE OF TRANS-ARR(TRANS-IX) = GB-KODE(GEBYR-IX)
+                   MOVE "Y" TO GEBYR-MATCH-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BEREGN-GEBYR-FOR-TRANS.
+           MOVE ZEROS TO GEBYR-BELOEB
+           PERFORM LOOKUP-GEBYR-SATS
+           IF GEBYR-MATCH-SW = "Y"
+               ADD GB-FLAT-SATS(GEBYR-IX) TO GEBYR-BELOEB
+               IF GB-VALUTA-SW(GEBYR-IX) = "Y"
+                       AND VALUTA OF TRANS-ARR(TRANS-IX) NOT = "DKK "
+                   COMPUTE GEBYR-BELOEB ROUNDED = GEBYR-BELOEB +
+                       FUNCTION ABS(BELØB OF TRANS-ARR(TRANS-IX))
+                           * UDLANDS-SATS
+               END-IF
+           END-IF.
+
+       BUILD-GEBYR-POSTING.
+           MOVE TRANS-ARR(TRANS-IX) TO GEBYR-POSTING
+           COMPUTE BELØB OF GEBYR-POSTING = ZEROS - GEBYR-BELOEB
+           MOVE "DKK " TO VALUTA OF GEBYR-POSTING
+           MOVE "GEBYR" TO TRANS-TYPE OF GEBYR-POSTING
+           MOVE "BANKEN" TO BUTIK OF GEBYR-POSTING
+           PERFORM CHECK-OUT-TRANS-GRAENSE
+           ADD 1 TO OUT-IX
+           MOVE GEBYR-POSTING TO OUT-TRANS-ARR(OUT-IX)
+           ADD 1 TO GEBYR-ANTAL-POSTERET.
+
+       CHECK-OUT-TRANS-GRAENSE.
+           IF OUT-IX >= 20000
+               DISPLAY "FEJL: Transaktioner og gebyrer overstiger "
+                   "OUT-TRANS-ARR's graense paa 20000 poster."
+               STOP RUN
+           END-IF.
+
+       VURDER-GEBYRER.
+           MOVE 0 TO OUT-IX
+           PERFORM VARYING TRANS-IX FROM 1 BY 1
+                   UNTIL TRANS-IX > NUM-TRANS
+               PERFORM CHECK-OUT-TRANS-GRAENSE
+               ADD 1 TO OUT-IX
+               MOVE TRANS-ARR(TRANS-IX) TO OUT-TRANS-ARR(OUT-IX)
+               PERFORM BEREGN-GEBYR-FOR-TRANS
+               IF GEBYR-BELOEB NOT = ZEROS
+                   PERFORM BUILD-GEBYR-POSTING
+               END-IF
+           END-PERFORM
+           MOVE OUT-IX TO NUM-OUT-TRANS.
+
+       TRANS-ARR-REWRITE.
+           OPEN OUTPUT FIL-TRANS
+           PERFORM VARYING OUT-IX FROM 1 BY 1
+                   UNTIL OUT-IX > NUM-OUT-TRANS
+               WRITE TRANSAKTIONER FROM OUT-TRANS-ARR(OUT-IX)
+           END-PERFORM
+           MOVE SPACES TO TRANSAKTIONER
+           MOVE "TRAILER" TO TR-MARKER OF TRANSAKTIONER-TRAILER
+           MOVE NUM-OUT-TRANS TO TR-ANTAL OF TRANSAKTIONER-TRAILER
+           WRITE TRANSAKTIONER
+           CLOSE FIL-TRANS.
