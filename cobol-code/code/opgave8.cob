@@ -17,11 +17,19 @@
        file section.
        fd fil-kunder.
        01 kunde-opl.
-           copy "../data/KUNDER.cpy".
-       
+           copy "../copybooks/KUNDER.cpy".
+       01 kunde-opl-trailer redefines kunde-opl.
+           02 tr-marker    pic X(07).
+           02 tr-antal     pic 9(06).
+           02 filler       pic X(310).
+
        fd fil-konti.
        01 konto-rekord.
-           copy "../data/KONTOOPL.cpy".
+           copy "../copybooks/KONTOOPL.cpy".
+       01 konto-rekord-trailer redefines konto-rekord.
+           02 tr-marker pic X(07).
+           02 tr-antal  pic 9(06).
+           02 filler    pic X(37).
 
        fd fil-out.
        01 kundekonto.
@@ -39,10 +47,14 @@
                    at end
                        move "Y" to eof-flag
                    not at end
-                       perform kunde-skriv
-                       perform konto-iter
-                       move spaces to output-text
-                       perform write-para
+                       if tr-marker of kunde-opl-trailer = "TRAILER"
+                           move "Y" to eof-flag
+                       else
+                           perform kunde-skriv
+                           perform konto-iter
+                           move spaces to output-text
+                           perform write-para
+                       end-if
                end-read
            end-perform
     
@@ -69,8 +81,13 @@
                at end
                    move "Y" to eof-flag
                not at end
-                   if KUNDE-ID of konto-rekord = KUNDE-ID of kunde-opl
-                       perform format-konto
+                   if tr-marker of konto-rekord-trailer = "TRAILER"
+                       move "Y" to eof-flag
+                   else
+                       if KUNDE-ID of konto-rekord
+                               = KUNDE-ID of kunde-opl
+                           perform format-konto
+                       end-if
                    end-if
              end-read
            end-perform
@@ -91,7 +108,7 @@
            perform write-para.
 
        format-adr.
-           string function trim(VEJNAVN,trailing) 
+           string function trim(VEJNAVN,trailing)
                   delimited by size
                   " " delimited by size
                   HUSNR delimited by space
@@ -101,7 +118,11 @@
                   SIDE delimited by space
                   into output-text
            end-string
-           perform write-para.
+           perform write-para
+           if ADR-LINJE-2 not = spaces
+               move ADR-LINJE-2 to output-text
+               perform write-para
+           end-if.
 
        format-by.
            string POSTNR delimited by space
