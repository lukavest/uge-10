@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-18.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIL-TRANS ASSIGN TO "../data/Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-ARKIV ASSIGN TO ARKIV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-PARM ASSIGN TO "../data/OPG18-Parametre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-TRANS.
+       01 TRANSAKTIONER.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANSAKTIONER-TRAILER REDEFINES TRANSAKTIONER.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(211).
+
+       FD FIL-ARKIV.
+       01 ARKIV-REKORD.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 ARKIV-REKORD-TRAILER REDEFINES ARKIV-REKORD.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(211).
+
+       FD FIL-PARM.
+       01 PARM-FILE-REC.
+           COPY "../copybooks/OPG18-PARAMETRE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 PARM-STATUS  PIC XX VALUE "00".
+       01 PARM-REC.
+           COPY "../copybooks/OPG18-PARAMETRE.cpy".
+
+       01 ARKIV-FILENAME  PIC X(60) VALUE SPACES.
+
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+       01 EOF-FLAG         PIC X(01) VALUE "N".
+
+       01 RUN-DATE         PIC 9(08) VALUE ZEROS.
+       01 RUN-DATE-INT     PIC 9(08) VALUE ZEROS.
+       01 CUTOFF-DATE-INT  PIC 9(08) VALUE ZEROS.
+       01 CUTOFF-DATE-NUM  PIC 9(08) VALUE ZEROS.
+       01 CUTOFF-DATO      PIC X(10) VALUE SPACES.
+
+       01 NUM-TRANS     PIC 9(05) VALUE 10000.
+       01 TRANS-ARR OCCURS 0 TO 10000 TIMES DEPENDING ON NUM-TRANS.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 TRANS-IX        PIC 9(05) VALUE 0.
+
+       01 NUM-BEHOLD     PIC 9(05) VALUE 0.
+       01 BEHOLD-ARR OCCURS 0 TO 10000 TIMES DEPENDING ON NUM-BEHOLD.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 BEHOLD-IX       PIC 9(05) VALUE 0.
+
+       01 NUM-ARKIVERET  PIC 9(05) VALUE 0.
+       01 ARKIV-ARR OCCURS 0 TO 10000 TIMES DEPENDING ON NUM-ARKIVERET.
+           COPY "../copybooks/TRANSAKTIONER.cpy".
+       01 ARKIV-IX        PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM PARM-FILL
+           PERFORM BEREGN-SKAERINGSDATO
+           PERFORM BUILD-ARKIV-FILENAME
+           PERFORM TRANS-ARR-FILL
+           PERFORM SORTER-TRANSAKTIONER
+           PERFORM TRANS-ARR-REWRITE
+           PERFORM ARKIV-ARR-WRITE
+           DISPLAY "Arkivering gennemfoert - " NUM-ARKIVERET
+               " transaktioner arkiveret, " NUM-BEHOLD
+               " transaktioner bevaret."
+           STOP RUN.
+
+       PARM-FILL.
+           OPEN INPUT FIL-PARM
+           IF PARM-STATUS = "00"
+               READ FIL-PARM INTO PARM-REC
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE FIL-PARM
+           END-IF.
+
+       BEREGN-SKAERINGSDATO.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE RUN-DATE-INT = FUNCTION INTEGER-OF-DATE(RUN-DATE)
+           COMPUTE CUTOFF-DATE-INT =
+               RUN-DATE-INT - PARM-ARKIV-DAGE OF PARM-REC
+           COMPUTE CUTOFF-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(CUTOFF-DATE-INT)
+           STRING
+               CUTOFF-DATE-NUM(1:4) DELIMITED BY SIZE
+               "-"                  DELIMITED BY SIZE
+               CUTOFF-DATE-NUM(5:2) DELIMITED BY SIZE
+               "-"                  DELIMITED BY SIZE
+               CUTOFF-DATE-NUM(7:2) DELIMITED BY SIZE
+           INTO CUTOFF-DATO.
+
+       BUILD-ARKIV-FILENAME.
+           MOVE SPACES TO ARKIV-FILENAME
+           STRING
+               "../data/Transaktioner-Arkiv-" DELIMITED BY SIZE
+               RUN-DATE                       DELIMITED BY SIZE
+               ".txt"                         DELIMITED BY SIZE
+           INTO ARKIV-FILENAME.
+
+       TRANS-ARR-FILL.
+           OPEN INPUT FIL-TRANS
+           MOVE "N" TO TRAILER-FOUND-SW
+           MOVE 0 TO NUM-TRANS
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-TRANS INTO TRANSAKTIONER
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF TR-MARKER OF TRANSAKTIONER-TRAILER = "TRAILER"
+                           MOVE "Y" TO EOF-FLAG
+                           MOVE "Y" TO TRAILER-FOUND-SW
+                           MOVE TR-ANTAL OF TRANSAKTIONER-TRAILER
+                             TO TRAILER-ANTAL
+                       ELSE
+                           ADD 1 TO NUM-TRANS
+                           MOVE TRANSAKTIONER TO TRANS-ARR(NUM-TRANS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-TRANS
+
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Transaktioner.txt mangler "
+                   "sluttaellerpost"
+               STOP RUN
+           END-IF
+           IF NUM-TRANS NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Transaktioner.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-TRANS
+               STOP RUN
+           END-IF.
+
+       SORTER-TRANSAKTIONER.
+           MOVE 0 TO NUM-BEHOLD
+           MOVE 0 TO NUM-ARKIVERET
+           PERFORM VARYING TRANS-IX FROM 1 BY 1
+                   UNTIL TRANS-IX > NUM-TRANS
+               IF TIDSPUNKT OF TRANS-ARR(TRANS-IX) (1:10) < CUTOFF-DATO
+                   ADD 1 TO NUM-ARKIVERET
+                   MOVE TRANS-ARR(TRANS-IX) TO ARKIV-ARR(NUM-ARKIVERET)
+               ELSE
+                   ADD 1 TO NUM-BEHOLD
+                   MOVE TRANS-ARR(TRANS-IX) TO BEHOLD-ARR(NUM-BEHOLD)
+               END-IF
+           END-PERFORM.
+
+       TRANS-ARR-REWRITE.
+           OPEN OUTPUT FIL-TRANS
+           PERFORM VARYING BEHOLD-IX FROM 1 BY 1
+                   UNTIL BEHOLD-IX > NUM-BEHOLD
+               WRITE TRANSAKTIONER FROM BEHOLD-ARR(BEHOLD-IX)
+           END-PERFORM
+           MOVE SPACES TO TRANSAKTIONER
+           MOVE "TRAILER" TO TR-MARKER OF TRANSAKTIONER-TRAILER
+           MOVE NUM-BEHOLD TO TR-ANTAL OF TRANSAKTIONER-TRAILER
+           WRITE TRANSAKTIONER
+           CLOSE FIL-TRANS.
+
+       ARKIV-ARR-WRITE.
+           OPEN OUTPUT FIL-ARKIV
+           PERFORM VARYING ARKIV-IX FROM 1 BY 1
+                   UNTIL ARKIV-IX > NUM-ARKIVERET
+               WRITE ARKIV-REKORD FROM ARKIV-ARR(ARKIV-IX)
+           END-PERFORM
+           MOVE SPACES TO ARKIV-REKORD
+           MOVE "TRAILER" TO TR-MARKER OF ARKIV-REKORD-TRAILER
+           MOVE NUM-ARKIVERET TO TR-ANTAL OF ARKIV-REKORD-TRAILER
+           WRITE ARKIV-REKORD
+           CLOSE FIL-ARKIV.
