@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG-19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIL-KUNDER-KILDE
+               ASSIGN TO "../data/Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KONTI-KILDE ASSIGN TO "../data/KontoOpl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-TRANS-KILDE ASSIGN TO "../data/Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-SNAP-KUNDER ASSIGN TO SNAP-KUNDER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-SNAP-KONTI ASSIGN TO SNAP-KONTI-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-SNAP-TRANS ASSIGN TO SNAP-TRANS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-GENERISK ASSIGN TO GENERISK-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-LOG ASSIGN TO LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FIL-KUNDER-KILDE.
+       01 KUNDER-KILDE-REC PIC X(323).
+       01 KUNDER-KILDE-TRAILER REDEFINES KUNDER-KILDE-REC.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
+
+       FD FIL-KONTI-KILDE.
+       01 KONTI-KILDE-REC PIC X(320).
+       01 KONTI-KILDE-TRAILER REDEFINES KONTI-KILDE-REC.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(307).
+
+       FD FIL-TRANS-KILDE.
+       01 TRANS-KILDE-REC PIC X(320).
+       01 TRANS-KILDE-TRAILER REDEFINES TRANS-KILDE-REC.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(307).
+
+       FD FIL-SNAP-KUNDER.
+       01 SNAP-KUNDER-REC PIC X(323).
+
+       FD FIL-SNAP-KONTI.
+       01 SNAP-KONTI-REC PIC X(320).
+
+       FD FIL-SNAP-TRANS.
+       01 SNAP-TRANS-REC PIC X(320).
+
+       FD FIL-GENERISK.
+       01 GENERISK-REC PIC X(320).
+
+       FD FIL-LOG.
+       01 LOG-REC.
+           02 LOG-TEXT PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG            PIC X(01) VALUE "N".
+
+       01 RUN-DATE             PIC 9(08) VALUE ZEROS.
+       01 SNAP-KUNDER-FILENAME PIC X(60) VALUE SPACES.
+       01 SNAP-KONTI-FILENAME  PIC X(60) VALUE SPACES.
+       01 SNAP-TRANS-FILENAME  PIC X(60) VALUE SPACES.
+       01 LOG-FILENAME         PIC X(60) VALUE SPACES.
+       01 GENERISK-FILENAME    PIC X(60) VALUE SPACES.
+       01 GENERISK-ANTAL       PIC 9(06) VALUE ZEROS.
+
+       01 KUNDER-ANTAL-IND PIC 9(06) VALUE ZEROS.
+       01 KONTI-ANTAL-IND  PIC 9(06) VALUE ZEROS.
+       01 TRANS-ANTAL-IND  PIC 9(06) VALUE ZEROS.
+
+       01 OPG9-ANTAL-UD    PIC 9(06) VALUE ZEROS.
+       01 OPG10-ANTAL-UD   PIC 9(06) VALUE ZEROS.
+       01 OPG11-ANTAL-UD   PIC 9(06) VALUE ZEROS.
+
+       01 SYSTEM-KOMMANDO  PIC X(80) VALUE SPACES.
+       01 TRIN-NAVN        PIC X(20) VALUE SPACES.
+       01 TRIN-RETURKODE   PIC -ZZ9.
+
+       PROCEDURE DIVISION.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           PERFORM BUILD-FILENAMES
+           OPEN OUTPUT FIL-LOG
+           PERFORM LOG-SKRIV-START
+           PERFORM STAGE-SNAPSHOT
+           PERFORM KOER-OPG9
+           PERFORM KOER-OPG10
+           PERFORM KOER-OPG11
+           PERFORM LOG-SKRIV-SLUT
+           CLOSE FIL-LOG
+           DISPLAY "Daglig koersel gennemfoert - se " LOG-FILENAME.
+           STOP RUN.
+
+       BUILD-FILENAMES.
+           STRING
+               "../data/Kundeoplysninger-Snapshot-" DELIMITED BY SIZE
+               RUN-DATE                             DELIMITED BY SIZE
+               ".txt"                                DELIMITED BY SIZE
+           INTO SNAP-KUNDER-FILENAME
+           STRING
+               "../data/KontoOpl-Snapshot-" DELIMITED BY SIZE
+               RUN-DATE                     DELIMITED BY SIZE
+               ".txt"                       DELIMITED BY SIZE
+           INTO SNAP-KONTI-FILENAME
+           STRING
+               "../data/Transaktioner-Snapshot-" DELIMITED BY SIZE
+               RUN-DATE                          DELIMITED BY SIZE
+               ".txt"                            DELIMITED BY SIZE
+           INTO SNAP-TRANS-FILENAME
+           STRING
+               "../data/Daglig-Koersel-Log-" DELIMITED BY SIZE
+               RUN-DATE                      DELIMITED BY SIZE
+               ".txt"                        DELIMITED BY SIZE
+           INTO LOG-FILENAME.
+
+       STAGE-SNAPSHOT.
+           PERFORM STAGE-KUNDER
+           PERFORM STAGE-KONTI
+           PERFORM STAGE-TRANS
+           PERFORM LOG-SKRIV-SNAPSHOT.
+
+       STAGE-KUNDER.
+           OPEN INPUT FIL-KUNDER-KILDE
+           OPEN OUTPUT FIL-SNAP-KUNDER
+           MOVE 0 TO KUNDER-ANTAL-IND
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-KUNDER-KILDE INTO KUNDER-KILDE-REC
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       WRITE SNAP-KUNDER-REC FROM KUNDER-KILDE-REC
+                       IF TR-MARKER OF KUNDER-KILDE-TRAILER = "TRAILER"
+                           MOVE TR-ANTAL OF KUNDER-KILDE-TRAILER
+                             TO KUNDER-ANTAL-IND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-KUNDER-KILDE
+           CLOSE FIL-SNAP-KUNDER.
+
+       STAGE-KONTI.
+           OPEN INPUT FIL-KONTI-KILDE
+           OPEN OUTPUT FIL-SNAP-KONTI
+           MOVE 0 TO KONTI-ANTAL-IND
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-KONTI-KILDE INTO KONTI-KILDE-REC
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       WRITE SNAP-KONTI-REC FROM KONTI-KILDE-REC
+                       IF TR-MARKER OF KONTI-KILDE-TRAILER = "TRAILER"
+                           MOVE TR-ANTAL OF KONTI-KILDE-TRAILER
+                             TO KONTI-ANTAL-IND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-KONTI-KILDE
+           CLOSE FIL-SNAP-KONTI.
+
+       STAGE-TRANS.
+           OPEN INPUT FIL-TRANS-KILDE
+           OPEN OUTPUT FIL-SNAP-TRANS
+           MOVE 0 TO TRANS-ANTAL-IND
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-TRANS-KILDE INTO TRANS-KILDE-REC
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       WRITE SNAP-TRANS-REC FROM TRANS-KILDE-REC
+                       IF TR-MARKER OF TRANS-KILDE-TRAILER = "TRAILER"
+                           MOVE TR-ANTAL OF TRANS-KILDE-TRAILER
+                             TO TRANS-ANTAL-IND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIL-TRANS-KILDE
+           CLOSE FIL-SNAP-TRANS.
+
+       COUNT-GENERISK-FIL.
+           MOVE 0 TO GENERISK-ANTAL
+           OPEN INPUT FIL-GENERISK
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ FIL-GENERISK
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO GENERISK-ANTAL
+               END-READ
+           END-PERFORM
+           CLOSE FIL-GENERISK.
+
+       KOER-OPG9.
+           MOVE "OPG-9" TO TRIN-NAVN
+           MOVE "./opgave9" TO SYSTEM-KOMMANDO
+           CALL "SYSTEM" USING SYSTEM-KOMMANDO
+           MOVE RETURN-CODE TO TRIN-RETURKODE
+           IF RETURN-CODE NOT = 0
+               PERFORM LOG-SKRIV-FEJL-OG-STOP
+           END-IF
+           MOVE "../data/KUNDEKONTO-2.txt" TO GENERISK-FILENAME
+           PERFORM COUNT-GENERISK-FIL
+           MOVE GENERISK-ANTAL TO OPG9-ANTAL-UD
+           PERFORM LOG-SKRIV-OPG9.
+
+       KOER-OPG10.
+           MOVE "OPG-10" TO TRIN-NAVN
+           MOVE "./opgave10" TO SYSTEM-KOMMANDO
+           CALL "SYSTEM" USING SYSTEM-KOMMANDO
+           MOVE RETURN-CODE TO TRIN-RETURKODE
+           IF RETURN-CODE NOT = 0
+               PERFORM LOG-SKRIV-FEJL-OG-STOP
+           END-IF
+           MOVE "../data/KontoUdskrift.txt" TO GENERISK-FILENAME
+           PERFORM COUNT-GENERISK-FIL
+           MOVE GENERISK-ANTAL TO OPG10-ANTAL-UD
+           PERFORM LOG-SKRIV-OPG10.
+
+       KOER-OPG11.
+           MOVE "OPG-11" TO TRIN-NAVN
+           MOVE "./opgave11" TO SYSTEM-KOMMANDO
+           CALL "SYSTEM" USING SYSTEM-KOMMANDO
+           MOVE RETURN-CODE TO TRIN-RETURKODE
+           IF RETURN-CODE NOT = 0
+               PERFORM LOG-SKRIV-FEJL-OG-STOP
+           END-IF
+           MOVE "../data/Butik-Omsaetning.txt" TO GENERISK-FILENAME
+           PERFORM COUNT-GENERISK-FIL
+           MOVE GENERISK-ANTAL TO OPG11-ANTAL-UD
+           PERFORM LOG-SKRIV-OPG11.
+
+       LOG-SKRIV-START.
+           STRING
+               "Daglig koersel startet - dato " DELIMITED BY SIZE
+               RUN-DATE                         DELIMITED BY SIZE
+           INTO LOG-TEXT
+           WRITE LOG-REC
+           MOVE SPACES TO LOG-TEXT.
+
+       LOG-SKRIV-SNAPSHOT.
+           STRING
+               "Snapshot: Kunder=" DELIMITED BY SIZE
+               KUNDER-ANTAL-IND    DELIMITED BY SIZE
+               " Konti="           DELIMITED BY SIZE
+               KONTI-ANTAL-IND     DELIMITED BY SIZE
+               " Transaktioner="   DELIMITED BY SIZE
+               TRANS-ANTAL-IND     DELIMITED BY SIZE
+           INTO LOG-TEXT
+           WRITE LOG-REC
+           MOVE SPACES TO LOG-TEXT.
+
+       LOG-SKRIV-OPG9.
+           STRING
+               "OPG-9: ind Kunder="  DELIMITED BY SIZE
+               KUNDER-ANTAL-IND      DELIMITED BY SIZE
+               " ind Konti="         DELIMITED BY SIZE
+               KONTI-ANTAL-IND       DELIMITED BY SIZE
+               " ud Kundekonto="     DELIMITED BY SIZE
+               OPG9-ANTAL-UD         DELIMITED BY SIZE
+               " retur="             DELIMITED BY SIZE
+               TRIN-RETURKODE        DELIMITED BY SIZE
+           INTO LOG-TEXT
+           WRITE LOG-REC
+           MOVE SPACES TO LOG-TEXT.
+
+       LOG-SKRIV-OPG10.
+           STRING
+               "OPG-10: ind Transaktioner="  DELIMITED BY SIZE
+               TRANS-ANTAL-IND               DELIMITED BY SIZE
+               " ud Kontoudskrift="          DELIMITED BY SIZE
+               OPG10-ANTAL-UD                DELIMITED BY SIZE
+               " retur="                     DELIMITED BY SIZE
+               TRIN-RETURKODE                DELIMITED BY SIZE
+           INTO LOG-TEXT
+           WRITE LOG-REC
+           MOVE SPACES TO LOG-TEXT.
+
+       LOG-SKRIV-OPG11.
+           STRING
+               "OPG-11: ind Transaktioner="  DELIMITED BY SIZE
+               TRANS-ANTAL-IND               DELIMITED BY SIZE
+               " ud Butik-Omsaetning="       DELIMITED BY SIZE
+               OPG11-ANTAL-UD                DELIMITED BY SIZE
+               " retur="                     DELIMITED BY SIZE
+               TRIN-RETURKODE                DELIMITED BY SIZE
+           INTO LOG-TEXT
+           WRITE LOG-REC
+           MOVE SPACES TO LOG-TEXT.
+
+       LOG-SKRIV-FEJL-OG-STOP.
+           STRING
+               "FEJL: " DELIMITED BY SIZE
+               TRIN-NAVN DELIMITED BY SPACE
+               " fejlede med returkode " DELIMITED BY SIZE
+               TRIN-RETURKODE DELIMITED BY SIZE
+               " - koersel afbrudt"      DELIMITED BY SIZE
+           INTO LOG-TEXT
+           WRITE LOG-REC
+           CLOSE FIL-LOG
+           DISPLAY "FEJL: " TRIN-NAVN " fejlede - se " LOG-FILENAME
+           MOVE 1 TO RETURN-CODE
+           STOP RUN.
+
+       LOG-SKRIV-SLUT.
+           STRING
+               "Daglig koersel afsluttet uden fejl" DELIMITED BY SIZE
+           INTO LOG-TEXT
+           WRITE LOG-REC
+           MOVE SPACES TO LOG-TEXT.
