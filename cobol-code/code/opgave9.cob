@@ -10,57 +10,299 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FIL-OUT ASSIGN TO "../data/KUNDEKONTO-2.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-              
+           SELECT FIL-REF-FEJL ASSIGN TO "../data/KontoKunde-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KURS ASSIGN TO "../data/Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-KONTI-IDX ASSIGN TO "../data/KontoOpl-Index.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KONTO-IDX-REC WITH DUPLICATES
+               FILE STATUS IS KONTI-IDX-STATUS.
+           SELECT FIL-PARM ASSIGN TO "../data/OPG9-Parametre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+           SELECT FIL-TYPE-FEJL ASSIGN TO "../data/KontoType-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIL-RUN-LOG ASSIGN TO "../data/Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        
        
        FILE SECTION.
        FD FIL-KUNDER.
        01 KUNDE-OPL.
-           COPY "../data/KUNDER.cpy".
-       
+           COPY "../copybooks/KUNDER.cpy".
+       01 KUNDE-OPL-TRAILER REDEFINES KUNDE-OPL.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(310).
+
        FD FIL-KONTI.
        01 KONTO-REKORD.
-           COPY "../data/KONTOOPL.cpy".
+           COPY "../copybooks/KONTOOPL.cpy".
+       01 KONTO-REKORD-TRAILER REDEFINES KONTO-REKORD.
+           02 TR-MARKER    PIC X(07).
+           02 TR-ANTAL     PIC 9(06).
+           02 FILLER       PIC X(37).
 
        FD FIL-OUT.
        01 KUNDEKONTO.
            02 OUTPUT-TEXT PIC X(100).
 
-       WORKING-STORAGE SECTION. 
+       FD FIL-REF-FEJL.
+       01 REF-FEJL-REC.
+           02 REF-FEJL-TEXT PIC X(80).
+
+       FD FIL-KURS.
+       01 VALUTAKURSER.
+           COPY "../copybooks/VALUTAKURS.cpy".
+
+       FD FIL-KONTI-IDX.
+       01 KONTO-IDX-REC.
+           COPY "../copybooks/KONTOOPL.cpy".
+           02 KONTO-MATCHED PIC X(01) VALUE "N".
+
+       FD FIL-PARM.
+       01 PARM-FILE-REC.
+           COPY "../copybooks/OPG9-PARAMETRE.cpy".
+
+       FD FIL-TYPE-FEJL.
+       01 TYPE-FEJL-REC.
+           02 TYPE-FEJL-TEXT PIC X(80).
+
+       FD FIL-RUN-LOG.
+       01 RUN-LOG-REC.
+           02 RUN-LOG-TEXT PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 KONTO-TYPE-TABLE.
+           02 FILLER PIC X(10) VALUE "LØNKONTO".
+           02 FILLER PIC X(10) VALUE "OPSPARING".
+           02 FILLER PIC X(10) VALUE "LÅN".
+           02 FILLER PIC X(10) VALUE "BUDGET".
+       01 KONTO-TYPE-ARR REDEFINES KONTO-TYPE-TABLE.
+           02 KONTO-TYPE-ENTRY PIC X(10) OCCURS 4 TIMES.
+       01 TYPE-IX       PIC 9(02) VALUE 0.
+       01 TYPE-MATCH-SW PIC X(01) VALUE "N".
+       01 PARM-STATUS PIC XX VALUE "00".
+       01 PARM-REC.
+           COPY "../copybooks/OPG9-PARAMETRE.cpy".
+       01 MAX-KUNDER    PIC 9(04) VALUE 1000.
+       01 NUM-KUNDER    PIC 9(04) VALUE 0.
+       01 KUNDE-ARR OCCURS 1 TO 1000 TIMES DEPENDING ON NUM-KUNDER.
+           COPY "../copybooks/KUNDER.cpy".
+           02 KUNDE-TOTAL-BALANCE PIC S9(10)V99 VALUE 0.
+       01 KUNDE-OUT-IX  PIC 9(04) VALUE 0.
        01 EOF-FLAG PIC X VALUE "N".
-       01 IX       PIC 9(2) VALUE 0.
+       01 KONTI-EOF-FLAG  PIC X(01) VALUE "N".
+       01 KONTI-IDX-EOF   PIC X(01) VALUE "N".
+       01 KONTI-IDX-STATUS PIC X(02) VALUE "00".
        01 NUM-KONTI PIC 9(2) VALUE 0.
-       01 KONTO-ARRAY OCCURS 30 TIMES.
-           COPY "../data/KONTOOPL.cpy".
+       01 TRAILER-FOUND-SW PIC X(01) VALUE "N".
+       01 TRAILER-ANTAL    PIC 9(06) VALUE ZEROS.
+       01 KUNDE-READ-CNT   PIC 9(04) VALUE 0.
+       01 MATCH-COUNT      PIC 9(04) VALUE 0.
+       01 PRETTY-NUMERIC   PIC -ZZZ,ZZZ,ZZ9.99.
+       01 TMP-NUMERIC      PIC S9(10)V99.
+       01 TOTAL-BALANCE    PIC S9(10)V99 VALUE 0.
+
+       01 NUM-KURS      PIC 9(02) VALUE 10.
+       01 KURS-ARR OCCURS 0 TO 10 TIMES DEPENDING ON NUM-KURS.
+           COPY "../copybooks/VALUTAKURS.cpy".
+       01 KURS-IX       PIC 9(02) VALUE 0.
+       01 KURS-MATCH-IX PIC 9(02) VALUE 0.
+
+       01 RUN-DATE           PIC 9(08).
+       01 RUN-TIME           PIC 9(08).
+       01 RUN-STAMP-DISPLAY  PIC X(19).
+       01 RL-OPERATOR        PIC X(10) VALUE SPACES.
+       01 RL-END-DATE        PIC 9(08).
+       01 RL-END-TIME        PIC 9(08).
+       01 RL-END-STAMP       PIC X(19).
+       01 RL-INPUT-ANTAL     PIC 9(06) VALUE ZEROS.
+       01 RL-OUTPUT-ANTAL    PIC 9(06) VALUE ZEROS.
 
        PROCEDURE DIVISION.
+           PERFORM RUN-STAMP-FILL
            PERFORM KONTO-ARR-FILL
-           
-           OPEN INPUT FIL-KUNDER
+           PERFORM KURS-ARR-FILL
+           PERFORM PARM-FILL
+
+           OPEN I-O FIL-KONTI-IDX
+           PERFORM KUNDE-ARR-FILL
+           MOVE NUM-KUNDER TO RL-INPUT-ANTAL
+           ADD NUM-KONTI TO RL-INPUT-ANTAL
+           PERFORM SORT-KUNDE-ARR
+
            OPEN OUTPUT FIL-OUT
-    
+           OPEN OUTPUT FIL-REF-FEJL
+
+           PERFORM VARYING KUNDE-OUT-IX FROM 1 BY 1
+                   UNTIL KUNDE-OUT-IX > NUM-KUNDER
+               MOVE KUNDE-ARR(KUNDE-OUT-IX) TO KUNDE-OPL
+               PERFORM KUNDE-SKRIV
+               PERFORM KONTO-ITER
+               MOVE SPACES TO OUTPUT-TEXT
+               PERFORM WRITE-PARA
+           END-PERFORM
+
+           PERFORM WRITE-ORPHAN-KONTI
+
+           CLOSE FIL-OUT
+           CLOSE FIL-REF-FEJL
+           CLOSE FIL-KONTI-IDX
+           PERFORM RUN-LOG-SKRIV
+           STOP RUN.
+
+      * Revisionsspor: starttidspunkt og operator (OS-brugeren, jf.
+      * OPG-10/OPG-11's samme koerselslog-konvention).
+       RUN-STAMP-FILL.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           ACCEPT RL-OPERATOR FROM ENVIRONMENT "USER"
+           STRING
+               RUN-DATE(1:4) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(5:2) DELIMITED BY SIZE
+               "-"           DELIMITED BY SIZE
+               RUN-DATE(7:2) DELIMITED BY SIZE
+               " "           DELIMITED BY SIZE
+               RUN-TIME(1:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(3:2) DELIMITED BY SIZE
+               ":"           DELIMITED BY SIZE
+               RUN-TIME(5:2) DELIMITED BY SIZE
+           INTO RUN-STAMP-DISPLAY.
+
+       RUN-LOG-SKRIV.
+           ACCEPT RL-END-DATE FROM DATE YYYYMMDD
+           ACCEPT RL-END-TIME FROM TIME
+           STRING
+               RL-END-DATE(1:4) DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               RL-END-DATE(5:2) DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               RL-END-DATE(7:2) DELIMITED BY SIZE
+               " "              DELIMITED BY SIZE
+               RL-END-TIME(1:2) DELIMITED BY SIZE
+               ":"              DELIMITED BY SIZE
+               RL-END-TIME(3:2) DELIMITED BY SIZE
+               ":"              DELIMITED BY SIZE
+               RL-END-TIME(5:2) DELIMITED BY SIZE
+           INTO RL-END-STAMP
+           OPEN EXTEND FIL-RUN-LOG
+           STRING "Program: OPG-9"         DELIMITED BY SIZE
+                  " Operator: "            DELIMITED BY SIZE
+                  RL-OPERATOR              DELIMITED BY SIZE
+                  " Start: "               DELIMITED BY SIZE
+                  RUN-STAMP-DISPLAY        DELIMITED BY SIZE
+                  " Slut: "                DELIMITED BY SIZE
+                  RL-END-STAMP             DELIMITED BY SIZE
+                  " Input: "               DELIMITED BY SIZE
+                  RL-INPUT-ANTAL           DELIMITED BY SIZE
+                  " Output: "              DELIMITED BY SIZE
+                  RL-OUTPUT-ANTAL          DELIMITED BY SIZE
+               INTO RUN-LOG-TEXT
+           END-STRING
+           WRITE RUN-LOG-REC
+           CLOSE FIL-RUN-LOG.
+
+       PARM-FILL.
+           OPEN INPUT FIL-PARM
+           IF PARM-STATUS = "00"
+               READ FIL-PARM INTO PARM-REC
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE FIL-PARM
+           END-IF.
+
+       KUNDE-ARR-FILL.
+           OPEN INPUT FIL-KUNDER
+           MOVE "N" TO TRAILER-FOUND-SW
+           MOVE 0 TO KUNDE-READ-CNT
+           MOVE "N" TO EOF-FLAG
            PERFORM UNTIL EOF-FLAG = "Y"
                READ FIL-KUNDER INTO KUNDE-OPL
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       PERFORM KUNDE-SKRIV
-                       PERFORM KONTO-ITER
-                       MOVE SPACES TO OUTPUT-TEXT
-                       PERFORM WRITE-PARA
+                       IF TR-MARKER OF KUNDE-OPL-TRAILER = "TRAILER"
+                           MOVE "Y" TO EOF-FLAG
+                           MOVE "Y" TO TRAILER-FOUND-SW
+                           MOVE TR-ANTAL OF KUNDE-OPL-TRAILER
+                             TO TRAILER-ANTAL
+                       ELSE
+                           ADD 1 TO KUNDE-READ-CNT
+                           MOVE KUNDE-OPL TO KUNDE-ARR(KUNDE-READ-CNT)
+                           IF PARM-SORT-SALDO OF PARM-REC
+                               PERFORM SUM-KUNDE-SALDO
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
-    
            CLOSE FIL-KUNDER
-           CLOSE FIL-OUT
-           STOP RUN.
+           MOVE KUNDE-READ-CNT TO NUM-KUNDER
+
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: Kundeoplysninger.txt mangler "
+                   "sluttaellerpost"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF KUNDE-READ-CNT NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: Kundeoplysninger.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " KUNDE-READ-CNT
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       SUM-KUNDE-SALDO.
+           MOVE 0 TO TOTAL-BALANCE
+           MOVE KUNDE-ID OF KUNDE-ARR(KUNDE-READ-CNT)
+             TO KUNDE-ID OF KONTO-IDX-REC
+           START FIL-KONTI-IDX KEY IS EQUAL TO KUNDE-ID OF KONTO-IDX-REC
+               INVALID KEY
+                   MOVE "Y" TO KONTI-IDX-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO KONTI-IDX-EOF
+           END-START
+           PERFORM UNTIL KONTI-IDX-EOF = "Y"
+               READ FIL-KONTI-IDX NEXT RECORD
+                   AT END
+                       MOVE "Y" TO KONTI-IDX-EOF
+                   NOT AT END
+                       IF KUNDE-ID OF KONTO-IDX-REC
+                             = KUNDE-ID OF KUNDE-ARR(KUNDE-READ-CNT)
+                           PERFORM CONVERT-BALANCE
+                       ELSE
+                           MOVE "Y" TO KONTI-IDX-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE TOTAL-BALANCE
+             TO KUNDE-TOTAL-BALANCE OF KUNDE-ARR(KUNDE-READ-CNT).
+
+       SORT-KUNDE-ARR.
+           EVALUATE TRUE
+               WHEN PARM-SORT-NAVN OF PARM-REC
+                   SORT KUNDE-ARR ASCENDING EFTERNAVN OF KUNDE-ARR
+               WHEN PARM-SORT-SALDO OF PARM-REC
+                   SORT KUNDE-ARR DESCENDING
+                       KUNDE-TOTAL-BALANCE OF KUNDE-ARR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
 
        WRITE-PARA.
            WRITE KUNDEKONTO
+           ADD 1 TO RL-OUTPUT-ANTAL
            MOVE SPACES TO OUTPUT-TEXT.
        
        FORMAT-KONTO.
+           MOVE TMP-NUMERIC TO PRETTY-NUMERIC
            STRING KONTO-ID OF KONTO-REKORD DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
                   KONTO-TYPE OF KONTO-REKORD DELIMITED BY SPACE
@@ -68,77 +310,282 @@
                   BALANCE OF KONTO-REKORD DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
                   VALUTA-KD OF KONTO-REKORD DELIMITED BY SPACE
+                  " (DKK-ekvivalent: " DELIMITED BY SIZE
+                  PRETTY-NUMERIC DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
                   INTO OUTPUT-TEXT
            END-STRING
            PERFORM WRITE-PARA.
 
        KONTO-ARR-FILL.
            OPEN INPUT FIL-KONTI
-     
-           PERFORM VARYING IX FROM 1 BY 1  UNTIL EOF-FLAG = "Y"
+           OPEN OUTPUT FIL-KONTI-IDX
+           OPEN OUTPUT FIL-TYPE-FEJL
+           MOVE "N" TO TRAILER-FOUND-SW
+           MOVE 0 TO NUM-KONTI
+           MOVE "N" TO KONTI-EOF-FLAG
+           PERFORM UNTIL KONTI-EOF-FLAG = "Y"
               READ FIL-KONTI INTO KONTO-REKORD
                 AT END
-                    MOVE "Y" TO EOF-FLAG
+                    MOVE "Y" TO KONTI-EOF-FLAG
                 NOT AT END
-                    MOVE KONTO-REKORD TO KONTO-ARRAY(IX)
-                   
+                    IF TR-MARKER OF KONTO-REKORD-TRAILER = "TRAILER"
+                        MOVE TR-ANTAL OF KONTO-REKORD-TRAILER
+                          TO TRAILER-ANTAL
+                        MOVE "Y" TO TRAILER-FOUND-SW
+                        MOVE "Y" TO KONTI-EOF-FLAG
+                    ELSE
+                        ADD 1 TO NUM-KONTI
+                        PERFORM VALID-KONTO-TYPE
+                        IF TYPE-MATCH-SW = "N"
+                            PERFORM WRITE-TYPE-FEJL
+                            MOVE "UKENDT" TO KONTO-TYPE OF KONTO-REKORD
+                        END-IF
+                        MOVE KONTO-REKORD TO KONTO-IDX-REC
+                        MOVE "N" TO KONTO-MATCHED OF KONTO-IDX-REC
+                        WRITE KONTO-IDX-REC
+                    END-IF
               END-READ
            END-PERFORM
-           MOVE "N" TO EOF-FLAG
            CLOSE FIL-KONTI
-           
-           MOVE IX TO NUM-KONTI
-           ADD -2 TO NUM-KONTI.
+           CLOSE FIL-KONTI-IDX
+           CLOSE FIL-TYPE-FEJL
+
+           IF TRAILER-FOUND-SW = "N"
+               DISPLAY "FEJL: KontoOpl.txt mangler sluttaellerpost"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-KONTI NOT = TRAILER-ANTAL
+               DISPLAY "FEJL: KontoOpl.txt - forventet "
+                   TRAILER-ANTAL " poster, fandt " NUM-KONTI
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       VALID-KONTO-TYPE.
+           MOVE "N" TO TYPE-MATCH-SW
+           PERFORM VARYING TYPE-IX FROM 1 BY 1 UNTIL TYPE-IX > 4
+               IF KONTO-TYPE OF KONTO-REKORD = KONTO-TYPE-ENTRY(TYPE-IX)
+                   MOVE "Y" TO TYPE-MATCH-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-TYPE-FEJL.
+           STRING "Ugyldig kontotype: "    DELIMITED BY SIZE
+                  KONTO-ID OF KONTO-REKORD DELIMITED BY SPACE
+                  " (type "                DELIMITED BY SIZE
+                  KONTO-TYPE OF KONTO-REKORD DELIMITED BY SPACE
+                  ")"                      DELIMITED BY SIZE
+               INTO TYPE-FEJL-TEXT
+           END-STRING
+           WRITE TYPE-FEJL-REC
+           MOVE SPACES TO TYPE-FEJL-TEXT.
 
        KONTO-ITER.
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NUM-KONTI
-                IF KUNDE-ID OF KONTO-ARRAY(IX) = KUNDE-ID OF KUNDE-OPL
-                   MOVE KONTO-ARRAY(IX) TO KONTO-REKORD
-                   PERFORM FORMAT-KONTO
-                   
-                END-IF
+           MOVE 0 TO MATCH-COUNT
+           MOVE 0 TO TOTAL-BALANCE
+           MOVE KUNDE-ID OF KUNDE-OPL TO KUNDE-ID OF KONTO-IDX-REC
+           START FIL-KONTI-IDX KEY IS EQUAL TO KUNDE-ID OF KONTO-IDX-REC
+               INVALID KEY
+                   MOVE "Y" TO KONTI-IDX-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO KONTI-IDX-EOF
+           END-START
+           PERFORM UNTIL KONTI-IDX-EOF = "Y"
+               READ FIL-KONTI-IDX NEXT RECORD
+                   AT END
+                       MOVE "Y" TO KONTI-IDX-EOF
+                   NOT AT END
+                       IF KUNDE-ID OF KONTO-IDX-REC
+                               = KUNDE-ID OF KUNDE-OPL
+                           MOVE KONTO-IDX-REC TO KONTO-REKORD
+                           MOVE "Y" TO KONTO-MATCHED OF KONTO-IDX-REC
+                           REWRITE KONTO-IDX-REC
+                           ADD 1 TO MATCH-COUNT
+                           PERFORM CONVERT-BALANCE
+                           PERFORM FORMAT-KONTO
+                       ELSE
+                           MOVE "Y" TO KONTI-IDX-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF MATCH-COUNT = 0
+               PERFORM WRITE-KUNDE-UDEN-KONTO
+           ELSE
+               PERFORM WRITE-TOTAL
+           END-IF.
+
+       CONVERT-BALANCE.
+           MOVE BALANCE OF KONTO-IDX-REC TO TMP-NUMERIC
+           EVALUATE VALUTA-KD OF KONTO-IDX-REC
+               WHEN "DKK "
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM LOOKUP-KURS
+                   IF KURS-MATCH-IX > 0
+                       MULTIPLY KURS OF KURS-ARR(KURS-MATCH-IX)
+                           BY TMP-NUMERIC
+                   ELSE
+                       MOVE ZEROS TO TMP-NUMERIC
+                   END-IF
+           END-EVALUATE
+           ADD TMP-NUMERIC TO TOTAL-BALANCE.
+
+       LOOKUP-KURS.
+           MOVE 0 TO KURS-MATCH-IX
+           PERFORM VARYING KURS-IX FROM 1 BY 1 UNTIL KURS-IX > NUM-KURS
+               IF VALUTA-KD OF KURS-ARR(KURS-IX)
+                       = VALUTA-KD OF KONTO-IDX-REC
+                   MOVE KURS-IX TO KURS-MATCH-IX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       KURS-ARR-FILL.
+           OPEN INPUT FIL-KURS
+           PERFORM VARYING KURS-IX FROM 1 BY 1 UNTIL KURS-IX > NUM-KURS
+               READ FIL-KURS INTO KURS-ARR(KURS-IX)
+                   AT END
+                       SUBTRACT 1 FROM KURS-IX
+                       MOVE KURS-IX TO NUM-KURS
+                       EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE FIL-KURS
+           DISPLAY "Antal valutakurser: " NUM-KURS.
+
+       WRITE-TOTAL.
+           MOVE TOTAL-BALANCE TO PRETTY-NUMERIC
+           STRING "Samlet saldo (DKK): " DELIMITED BY SIZE
+                  PRETTY-NUMERIC         DELIMITED BY SIZE
+               INTO OUTPUT-TEXT
+           END-STRING
+           PERFORM WRITE-PARA.
+
+       WRITE-KUNDE-UDEN-KONTO.
+           STRING "Kunde uden konti: "      DELIMITED BY SIZE
+                  KUNDE-ID OF KUNDE-OPL     DELIMITED BY SPACE
+               INTO REF-FEJL-TEXT
+           END-STRING
+           WRITE REF-FEJL-REC
+           MOVE SPACES TO REF-FEJL-TEXT.
+
+       WRITE-ORPHAN-KONTI.
+           MOVE LOW-VALUES TO KUNDE-ID OF KONTO-IDX-REC
+           START FIL-KONTI-IDX
+               KEY IS NOT LESS THAN KUNDE-ID OF KONTO-IDX-REC
+               INVALID KEY
+                   MOVE "Y" TO KONTI-IDX-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO KONTI-IDX-EOF
+           END-START
+           PERFORM UNTIL KONTI-IDX-EOF = "Y"
+               READ FIL-KONTI-IDX NEXT RECORD
+                   AT END
+                       MOVE "Y" TO KONTI-IDX-EOF
+                   NOT AT END
+                       IF KONTO-MATCHED OF KONTO-IDX-REC = "N"
+                           STRING "Konto uden kunde: "
+                                  DELIMITED BY SIZE
+                                  KONTO-ID OF KONTO-IDX-REC
+                                  DELIMITED BY SPACE
+                                  " (kunde-id "
+                                  DELIMITED BY SIZE
+                                  KUNDE-ID OF KONTO-IDX-REC
+                                  DELIMITED BY SPACE
+                                  ")"
+                                  DELIMITED BY SIZE
+                               INTO REF-FEJL-TEXT
+                           END-STRING
+                           WRITE REF-FEJL-REC
+                           MOVE SPACES TO REF-FEJL-TEXT
+                       END-IF
+               END-READ
            END-PERFORM.
       
        FORMAT-NAVN.
-           STRING FORNAVN DELIMITED BY SPACE
+           STRING FORNAVN OF KUNDE-OPL DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
-                  EFTERNAVN DELIMITED BY SPACE
+                  EFTERNAVN OF KUNDE-OPL DELIMITED BY SPACE
                   INTO OUTPUT-TEXT
            END-STRING
            PERFORM WRITE-PARA.
 
        FORMAT-ADR.
-           STRING FUNCTION TRIM(VEJNAVN,TRAILING) 
+           EVALUATE LANDE-KODE OF KUNDE-OPL
+               WHEN "DK"
+               WHEN SPACES
+                   PERFORM FORMAT-ADR-DK
+               WHEN OTHER
+                   PERFORM FORMAT-ADR-UDLAND
+           END-EVALUATE
+           IF ADR-LINJE-2 OF KUNDE-OPL NOT = SPACES
+               MOVE ADR-LINJE-2 OF KUNDE-OPL TO OUTPUT-TEXT
+               PERFORM WRITE-PARA
+           END-IF.
+
+       FORMAT-ADR-DK.
+           STRING FUNCTION TRIM(VEJNAVN OF KUNDE-OPL,TRAILING)
                   DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
-                  HUSNR DELIMITED BY SPACE
+                  HUSNR OF KUNDE-OPL DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  ETAGE OF KUNDE-OPL DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
-                  ETAGE DELIMITED BY SPACE
+                  SIDE OF KUNDE-OPL DELIMITED BY SPACE
+                  INTO OUTPUT-TEXT
+           END-STRING
+           PERFORM WRITE-PARA.
+
+       FORMAT-ADR-UDLAND.
+           STRING FUNCTION TRIM(VEJNAVN OF KUNDE-OPL,TRAILING)
+                  DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
-                  SIDE DELIMITED BY SPACE
+                  HUSNR OF KUNDE-OPL DELIMITED BY SPACE
                   INTO OUTPUT-TEXT
            END-STRING
            PERFORM WRITE-PARA.
 
        FORMAT-BY.
-           STRING POSTNR DELIMITED BY SPACE
+           EVALUATE LANDE-KODE OF KUNDE-OPL
+               WHEN "DK"
+               WHEN SPACES
+                   PERFORM FORMAT-BY-DK
+               WHEN OTHER
+                   PERFORM FORMAT-BY-UDLAND
+           END-EVALUATE.
+
+       FORMAT-BY-DK.
+           STRING POSTNR OF KUNDE-OPL DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               BY-ADR OF KUNDE-OPL DELIMITED BY SIZE
+               INTO OUTPUT-TEXT
+           END-STRING
+           PERFORM WRITE-PARA.
+
+       FORMAT-BY-UDLAND.
+           STRING FUNCTION TRIM(BY-ADR OF KUNDE-OPL,TRAILING)
+               DELIMITED BY SIZE
                " " DELIMITED BY SIZE
-               BY-ADR DELIMITED BY SIZE
+               POSTNR OF KUNDE-OPL DELIMITED BY SPACE
                INTO OUTPUT-TEXT
            END-STRING
            PERFORM WRITE-PARA.
+
        KUNDE-SKRIV.
            MOVE KUNDE-ID OF KUNDE-OPL TO OUTPUT-TEXT
            PERFORM WRITE-PARA
-           
+
            PERFORM FORMAT-NAVN
            PERFORM FORMAT-ADR
            PERFORM FORMAT-BY
-    
-           MOVE TELEFON TO OUTPUT-TEXT
+
+           MOVE TELEFON OF KUNDE-OPL TO OUTPUT-TEXT
            PERFORM WRITE-PARA
-    
-           MOVE EMAIL TO OUTPUT-TEXT
+
+           MOVE EMAIL OF KUNDE-OPL TO OUTPUT-TEXT
            PERFORM WRITE-PARA.
 
            
